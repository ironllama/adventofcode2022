@@ -15,6 +15,34 @@ data division.
       02 your_move pic x.
     01 total_points pic 9(8) comp.
 
+    *> Tournament-bracket tagging. A line may either be the classic
+    *> "A Y" guide pair, or a bracket line tagged with a round and
+    *> player id ("1 1 A Y"). Untagged files score as round 1, with
+    *> each line treated as its own player, so old single-guide input
+    *> still rolls up to the same grand total as before.
+    01 line_tok_1 pic x(4).
+    01 line_tok_2 pic x(4).
+    01 line_tok_3 pic x(4).
+    01 line_tok_4 pic x(4).
+    01 round_tok pic x(4).
+    01 player_tok pic x(4).
+    01 prior_total pic 9(8) comp.
+    01 round_delta pic 9(8) comp.
+
+    01 round_scores.
+      02 round_num pic s9(4) comp value 0.
+      02 round_entry occurs 1 to 999 times depending on round_num
+          indexed by round_idx.
+        03 round_tag pic x(4).
+        03 round_total pic 9(8) comp value 0.
+
+    01 player_scores.
+      02 player_num pic s9(4) comp value 0.
+      02 player_entry occurs 1 to 999 times depending on player_num
+          indexed by player_idx.
+        03 player_tag pic x(4).
+        03 player_total pic 9(8) comp value 0.
+
 procedure division.
   call 'lib-readfile' using function module-id rf_all_lines.
 *>   move "A Y" to rf_line_row(1)
@@ -24,9 +52,24 @@ procedure division.
 
   move 0 to total_points
   perform varying rf_line_idx from 1 by 1 until rf_line_idx > rf_line_cnt
+    move spaces to line_tok_1 line_tok_2 line_tok_3 line_tok_4
     unstring function trim(rf_line_row(rf_line_idx)) delimited by space
-      into their_move your_move
+      into line_tok_1 line_tok_2 line_tok_3 line_tok_4
     end-unstring
+
+    if line_tok_4 = spaces
+      move "0001" to round_tok
+      move "0001" to player_tok
+      move line_tok_1(1:1) to their_move
+      move line_tok_2(1:1) to your_move
+    else
+      move line_tok_1 to round_tok
+      move line_tok_2 to player_tok
+      move line_tok_3(1:1) to their_move
+      move line_tok_4(1:1) to your_move
+    end-if
+
+    move total_points to prior_total
     *> display "[" their_move " <> " your_move "]: " no advancing
     if their_move = "A"  *> rock
       if your_move = "X" perform tie
@@ -51,10 +94,24 @@ procedure division.
           end-if
         end-if
     end-if
+
+    compute round_delta = total_points - prior_total
+    perform track_round
+    perform track_player
   end-perform
 
   display "SCORE: " total_points
 
+  display "--- PER-ROUND BREAKDOWN ---"
+  perform varying round_idx from 1 by 1 until round_idx > round_num
+    display "ROUND " round_tag(round_idx) ": " round_total(round_idx)
+  end-perform
+
+  display "--- PER-PLAYER BREAKDOWN ---"
+  perform varying player_idx from 1 by 1 until player_idx > player_num
+    display "PLAYER " player_tag(player_idx) ": " player_total(player_idx)
+  end-perform
+
   goback.
 
 round_end.
@@ -82,3 +139,27 @@ lose.
   perform round_end
   *> display "LOSE: " total_points
   .
+
+track_round.
+  set round_idx to 1
+  search round_entry
+    at end
+      add 1 to round_num
+      move round_tok to round_tag(round_num)
+      move round_delta to round_total(round_num)
+    when round_tag(round_idx) = round_tok
+      add round_delta to round_total(round_idx)
+  end-search
+  .
+
+track_player.
+  set player_idx to 1
+  search player_entry
+    at end
+      add 1 to player_num
+      move player_tok to player_tag(player_num)
+      move round_delta to player_total(player_num)
+    when player_tag(player_idx) = player_tok
+      add round_delta to player_total(player_idx)
+  end-search
+  .
