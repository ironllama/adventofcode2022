@@ -18,8 +18,18 @@ data division.
       02 head_x pic s9(8) comp.
       02 head_y pic s9(8) comp.
 
+    *> For lib-readdata, pulling an optional knot-count control card
+    *> so a run can simulate any rope length instead of always the
+    *> 10-knot bridge rope.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 knot_cnt pic s9(4) comp value 9.
+
     01 all_tails.
-      02 all_tail_pos occurs 9 times indexed by all_tail_idx.
+      02 all_tail_pos occurs 1 to 999 times depending on knot_cnt
+          indexed by all_tail_idx.
         03 all_tail_x pic s9(8) comp.
         03 all_tail_y pic s9(8) comp.
 
@@ -42,8 +52,25 @@ data division.
 
     77 total_found pic s9(8) comp.
 
+    *> For the visited-position heat map dump.
+    77 report-line pic x(9999).
+    77 hx_min pic s9(8) comp.
+    77 hx_max pic s9(8) comp.
+    77 hy_min pic s9(8) comp.
+    77 hy_max pic s9(8) comp.
+    77 hmap_width pic s9(8) comp.
+    77 hmap_row pic s9(8) comp.
+    77 hmap_col pic s9(8) comp.
+
 procedure division.
   call 'lib-readfile' using function module-id rf_all_lines
+
+  *> Optional control card: number of tail knots to follow the head
+  *> (defaults to 9, i.e. the 10-knot bridge rope).
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:4) to knot_cnt
+  end-if
 *>   move "R 4" to rf_line_row(1)
 *>   move "U 4" to rf_line_row(2)
 *>   move "L 3" to rf_line_row(3)
@@ -76,7 +103,7 @@ procedure division.
       if dir = "L" subtract 1 from head_x end-if
       *> display "HEAD: " head_x "," head_y " TAIL: " tail_x "," tail_y
 
-      perform varying all_tail_idx from 0 by 1 until all_tail_idx > 8
+      perform varying all_tail_idx from 0 by 1 until all_tail_idx > knot_cnt - 1
         if all_tail_idx = 0
           move head to curr_head
         else
@@ -93,8 +120,61 @@ procedure division.
   compute total_found = tail_visited_cnt + 1
   display "FINAL: " total_found
 
+  perform dump_heat_map
+
   goback.
 
+dump_heat_map.
+  *> Same '#'/'.' rendering style used for other days' grid dumps, so
+  *> a bad simulation shows up visually instead of just as a bad count.
+  move 0 to hx_min
+  move 0 to hx_max
+  move 0 to hy_min
+  move 0 to hy_max
+  perform varying tail_visited_idx from 1 by 1 until tail_visited_idx > tail_visited_cnt
+    if tail_visited_x(tail_visited_idx) < hx_min
+      move tail_visited_x(tail_visited_idx) to hx_min
+    end-if
+    if tail_visited_x(tail_visited_idx) > hx_max
+      move tail_visited_x(tail_visited_idx) to hx_max
+    end-if
+    if tail_visited_y(tail_visited_idx) < hy_min
+      move tail_visited_y(tail_visited_idx) to hy_min
+    end-if
+    if tail_visited_y(tail_visited_idx) > hy_max
+      move tail_visited_y(tail_visited_idx) to hy_max
+    end-if
+  end-perform
+
+  compute hmap_width = hx_max - hx_min + 1
+
+  call 'lib-writereport' using function module-id "O" report-line
+  move "TAIL VISITED HEAT MAP ('#' visited, '.' not)" to report-line
+  call 'lib-writereport' using function module-id "W" report-line
+
+  perform varying hmap_row from hy_max by -1 until hmap_row < hy_min
+    move spaces to report-line
+    perform varying hmap_col from 1 by 1 until hmap_col > hmap_width
+      move "." to report-line(hmap_col:1)
+    end-perform
+
+    if hmap_row = 0
+      compute hmap_col = 0 - hx_min + 1
+      move "#" to report-line(hmap_col:1)
+    end-if
+
+    perform varying tail_visited_idx from 1 by 1 until tail_visited_idx > tail_visited_cnt
+      if tail_visited_y(tail_visited_idx) = hmap_row
+        compute hmap_col = tail_visited_x(tail_visited_idx) - hx_min + 1
+        move "#" to report-line(hmap_col:1)
+      end-if
+    end-perform
+
+    call 'lib-writereport' using function module-id "W" report-line
+  end-perform
+  call 'lib-writereport' using function module-id "C" report-line
+  .
+
 add_visited.
   move 0 to tail_visit_found
   set tail_visited_idx to 1
@@ -118,24 +198,24 @@ follow_head.
     add 1 to curr_tail_x
     if curr_head_y > curr_tail_y add 1 to curr_tail_y end-if
     if curr_head_y < curr_tail_y subtract 1 from curr_tail_y end-if
-    if all_tail_idx = 8 perform add_visited end-if
+    if all_tail_idx = knot_cnt - 1 perform add_visited end-if
   end-if
   if curr_head_x < (curr_tail_x - 1)
     subtract 1 from curr_tail_x
     if curr_head_y > curr_tail_y add 1 to curr_tail_y end-if
     if curr_head_y < curr_tail_y subtract 1 from curr_tail_y end-if
-    if all_tail_idx = 8 perform add_visited end-if
+    if all_tail_idx = knot_cnt - 1 perform add_visited end-if
   end-if
   if curr_head_y > (curr_tail_y + 1)
     add 1 to curr_tail_y
     if curr_head_x > curr_tail_x add 1 to curr_tail_x end-if
     if curr_head_x < curr_tail_x subtract 1 from curr_tail_x end-if
-    if all_tail_idx = 8 perform add_visited end-if
+    if all_tail_idx = knot_cnt - 1 perform add_visited end-if
   end-if
   if curr_head_y < (curr_tail_y - 1)
     subtract 1 from curr_tail_y
     if curr_head_x > curr_tail_x add 1 to curr_tail_x end-if
     if curr_head_x < curr_tail_x subtract 1 from curr_tail_x end-if
-    if all_tail_idx = 8 perform add_visited end-if
+    if all_tail_idx = knot_cnt - 1 perform add_visited end-if
   end-if
   .
