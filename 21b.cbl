@@ -38,10 +38,33 @@ data division.
 
     77 total_found pic s9(18) comp.
 
+    *> Optional control card: line 1 is "Y"/"N" to dump the full
+    *> expression tree (every monkey's operator and operand monkeys,
+    *> walked from "root") to a report file; line 2 is "Y"/"N" to
+    *> trace each step of the "solve for humn" narrowing done by
+    *> get_human below.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 dump_mode pic x value "N".
+    77 solve_trace_mode pic x value "N".
+    77 dump_line pic x(999).
+    77 disp-depth pic z(3)9.
+    77 dump_val pic -(17)9.
+
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
 *>   call 'lib-readdata' using function module-id ".da1" rf_all_lines
 
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:1) to dump_mode
+  end-if
+  if ctl_line_cnt > 1
+    move ctl_line_row(2)(1:1) to solve_trace_mode
+  end-if
+
   move 0 to total_found
   perform varying rf_idx from 1 by 1 until rf_idx > rf_cnt
     *> display "LINE: " function trim(rf_row(rf_idx))
@@ -86,6 +109,22 @@ procedure division.
   move inst_num(stack_target_idx) to root_right_val
   *> display "RIGHT: " inst_right(root_idx) " VAL: " root_right_val " HUM: " inst_human(stack_target_idx)
 
+  if dump_mode = "Y" or solve_trace_mode = "Y"
+    call 'lib-writereport' using function module-id "O" dump_line
+  end-if
+
+  if dump_mode = "Y"
+    move "MONKEY EXPRESSION TREE (walked from root)" to dump_line
+    call 'lib-writereport' using function module-id "W" dump_line
+    move "root" to stack_target
+    perform dump_node
+  end-if
+
+  if solve_trace_mode = "Y"
+    move "HUMN SOLVE TRACE" to dump_line
+    call 'lib-writereport' using function module-id "W" dump_line
+  end-if
+
   if inst_has_human(stack_target_idx)
     move inst_right(root_idx) to stack_target
     compute total_found = inst_num(root_idx) - root_right_val
@@ -97,8 +136,51 @@ procedure division.
 
   display "FINISHED: " total_found
 
+  if dump_mode = "Y" or solve_trace_mode = "Y"
+    call 'lib-writereport' using function module-id "C" dump_line
+  end-if
+
   goback.
 
+
+dump_node.
+  add 1 to stack_cnt on size error display ">>>>> STACK OVERFLOW! <<<<<" end-add
+  perform find_inst
+  move stack_target_idx to stack_inst_idx(stack_cnt)
+
+  move stack_cnt to disp-depth
+  move spaces to dump_line
+  if inst_oper(stack_inst_idx(stack_cnt)) <> space
+    string "DEPTH " delimited by size disp-depth delimited by size
+      " " delimited by size inst_name(stack_inst_idx(stack_cnt)) delimited by size
+      " = " delimited by size inst_left(stack_inst_idx(stack_cnt)) delimited by size
+      " " delimited by size inst_oper(stack_inst_idx(stack_cnt)) delimited by size
+      " " delimited by size inst_right(stack_inst_idx(stack_cnt)) delimited by size
+      " (HUMAN=" delimited by size inst_human(stack_inst_idx(stack_cnt)) delimited by size
+      ")" delimited by size
+      into dump_line
+    end-string
+    call 'lib-writereport' using function module-id "W" dump_line
+
+    move inst_left(stack_inst_idx(stack_cnt)) to stack_target
+    perform dump_node
+    move inst_right(stack_inst_idx(stack_cnt)) to stack_target
+    perform dump_node
+  else
+    move inst_num(stack_inst_idx(stack_cnt)) to dump_val
+    string "DEPTH " delimited by size disp-depth delimited by size
+      " " delimited by size inst_name(stack_inst_idx(stack_cnt)) delimited by size
+      " = " delimited by size function trim(dump_val) delimited by size
+      " (HUMAN=" delimited by size inst_human(stack_inst_idx(stack_cnt)) delimited by size
+      ")" delimited by size
+      into dump_line
+    end-string
+    call 'lib-writereport' using function module-id "W" dump_line
+  end-if
+
+  subtract 1 from stack_cnt
+  .
+
 get_human.
   *> Make sure to set the stack-target before calling get_human!
   add 1 to stack_cnt on size error display ">>>>> STACK OVERFLOW! <<<<<" end-add
@@ -117,6 +199,18 @@ get_human.
     perform find_inst
     move stack_target_idx to stack_left_idx
     if inst_has_human(stack_left_idx)
+      if solve_trace_mode = "Y"
+        move total_found to dump_val
+        move stack_cnt to disp-depth
+        string "STEP " delimited by size disp-depth delimited by size
+          " MONKEY=" delimited by size inst_name(stack_inst_idx(stack_cnt)) delimited by size
+          " OP=" delimited by size inst_oper(stack_inst_idx(stack_cnt)) delimited by size
+          " BRANCH=LEFT(has humn) TARGET-BEFORE=" delimited by size function trim(dump_val) delimited by size
+          into dump_line
+        end-string
+        call 'lib-writereport' using function module-id "W" dump_line
+      end-if
+
       evaluate inst_oper(stack_inst_idx(stack_cnt))
         when "+" compute total_found = total_found - inst_right_num(stack_inst_idx(stack_cnt)) on size error display ">>>>> COMPUTE + OVERFLOW!!! <<<<<" end-compute
         when "-" compute total_found = total_found + inst_right_num(stack_inst_idx(stack_cnt)) on size error display ">>>>> COMPUTE - OVERFLOW!!! <<<<<" end-compute
@@ -124,12 +218,32 @@ get_human.
         when "/" compute total_found = total_found * inst_right_num(stack_inst_idx(stack_cnt)) on size error display ">>>>> COMPUTE / OVERFLOW!!! <<<<<" end-compute
       end-evaluate
 
+      if solve_trace_mode = "Y"
+        move total_found to dump_val
+        string "  -> TARGET-AFTER=" delimited by size function trim(dump_val) delimited by size
+          into dump_line
+        end-string
+        call 'lib-writereport' using function module-id "W" dump_line
+      end-if
+
       *> display "LEFT: [" stack_cnt "]: " inst_name(stack_inst_idx(stack_cnt)) " L: " inst_left(stack_inst_idx(stack_cnt)) " " inst_oper(stack_inst_idx(stack_cnt)) " " inst_right(stack_inst_idx(stack_cnt)) " SO FAR: " total_found
       move inst_left(stack_inst_idx(stack_cnt)) to stack_target
       perform get_human
     else
       *> Safe to assume the right has the human if the left does not?
       *> Having the operand on the left makes for tricky math. Beware!
+      if solve_trace_mode = "Y"
+        move total_found to dump_val
+        move stack_cnt to disp-depth
+        string "STEP " delimited by size disp-depth delimited by size
+          " MONKEY=" delimited by size inst_name(stack_inst_idx(stack_cnt)) delimited by size
+          " OP=" delimited by size inst_oper(stack_inst_idx(stack_cnt)) delimited by size
+          " BRANCH=RIGHT(has humn) TARGET-BEFORE=" delimited by size function trim(dump_val) delimited by size
+          into dump_line
+        end-string
+        call 'lib-writereport' using function module-id "W" dump_line
+      end-if
+
       evaluate inst_oper(stack_inst_idx(stack_cnt))
         when "+" compute total_found = total_found - inst_left_num(stack_inst_idx(stack_cnt)) on size error display ">>>>> COMPUTE + OVERFLOW!!! <<<<<" end-compute
         *> when "-" compute total_found = total_found + inst_left_num(stack_inst_idx(stack_cnt)) on size error display ">>>>> COMPUTE - OVERFLOW!!! <<<<<" end-compute
@@ -139,6 +253,14 @@ get_human.
         when "/" compute total_found = inst_left_num(stack_inst_idx(stack_cnt)) / total_found on size error display ">>>>> COMPUTE / OVERFLOW!!! <<<<<" end-compute
       end-evaluate
 
+      if solve_trace_mode = "Y"
+        move total_found to dump_val
+        string "  -> TARGET-AFTER=" delimited by size function trim(dump_val) delimited by size
+          into dump_line
+        end-string
+        call 'lib-writereport' using function module-id "W" dump_line
+      end-if
+
       *> display "RIGHT: [" stack_cnt "]: " inst_name(stack_inst_idx(stack_cnt)) " L: " inst_left(stack_inst_idx(stack_cnt)) " " inst_oper(stack_inst_idx(stack_cnt)) " " inst_right(stack_inst_idx(stack_cnt)) " SO FAR: " total_found
       move inst_right(stack_inst_idx(stack_cnt)) to stack_target
       perform get_human
