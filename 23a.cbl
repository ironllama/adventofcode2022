@@ -25,6 +25,33 @@ data division.
     77 check_start pic 9.
     77 check_idx usage is index.
     77 check_now pic 9.
+    77 round_idx pic s9(4) comp value 0.
+
+    *> Optional control card: line 1 is a round number to snapshot the
+    *> full elf coordinate layout at (0 = don't snapshot).
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 snapshot_round pic s9(4) comp value 0.
+    77 report-line pic x(999).
+    77 disp-num pic z(3)9.
+
+    *> Stuck-state detector: a signature of the elf layout (relative to
+    *> its own bounding box, so drifting-but-unchanging shapes still
+    *> match) is kept per round, so a short repeating cycle that isn't
+    *> simple "nobody moved" gets flagged instead of looping silently.
+    01 layout_hist_stuff.
+      02 layout_hist_cnt pic s9(4) comp value 0.
+      02 layout_hist occurs 2000 times indexed by layout_hist_idx.
+        03 layout_hist_sig pic s9(9) comp.
+        03 layout_hist_round pic s9(4) comp.
+    77 layout_sig pic s9(9) comp.
+    77 sig_min_row pic s9(4) comp.
+    77 sig_max_row pic s9(4) comp.
+    77 sig_min_col pic s9(4) comp.
+    77 sig_max_col pic s9(4) comp.
+    77 sig_match_round pic s9(4) comp value 0.
 
     01 propose_stuff.
       02 propose_cnt pic s9(4) comp.
@@ -45,6 +72,11 @@ procedure division.
   *> call 'lib-readdata' using function module-id ".dat" rf_all_lines
   call 'lib-readdata' using function module-id ".da1" rf_all_lines
 
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:4) to snapshot_round
+  end-if
+
   move 0 to total_found
   move length of function trim(rf_row(rf_idx)) to rf_line_len
 
@@ -58,9 +90,9 @@ procedure division.
   move rf_cnt to map_height(map_cnt)
   move rf_line_len to map_width(map_cnt)
 
-*>   perform 10 times
+  perform varying round_idx from 1 by 1 until round_idx > 10
     perform do_round
-*>   end-perform
+  end-perform
 
   display "FINAL: " total_found
 
@@ -111,6 +143,12 @@ do_round.
   display "NEW MAP: "
   perform display_map
 
+  perform check_layout_cycle
+
+  if snapshot_round > 0 and round_idx = snapshot_round
+    perform export_layout_snapshot
+  end-if
+
   compute check_start = function mod((check_start + 1) 4)
   .
 
@@ -225,3 +263,87 @@ display_map.
     display space
   end-perform
   .
+
+*> Dumps every elf's (x, y) in the current round's layout, for a floor-
+*> plan review that needs to see the actual spread instead of a count.
+export_layout_snapshot.
+  call 'lib-writereport' using function module-id "O" report-line
+  move "ELF LAYOUT AT ROUND " to report-line
+  move round_idx to disp-num
+  string function trim(report-line) delimited by size
+      disp-num delimited by size
+      into report-line
+  end-string
+  call 'lib-writereport' using function module-id "W" report-line
+
+  perform varying map_row_idx from 1 by 1 until map_row_idx > map_height(map_cnt)
+    perform varying map_col_idx from 1 by 1 until map_col_idx > map_width(map_cnt)
+      if map_char(map_cnt map_row_idx map_col_idx) = "#"
+        move spaces to report-line
+        move map_col_idx to disp-num
+        string "X=" delimited by size
+            disp-num delimited by size
+            " Y=" delimited by size
+            into report-line
+        move map_row_idx to disp-num
+        string function trim(report-line) delimited by size
+            disp-num delimited by size
+            into report-line
+        end-string
+        call 'lib-writereport' using function module-id "W" report-line
+      end-if
+    end-perform
+  end-perform
+  call 'lib-writereport' using function module-id "C" report-line
+  .
+
+*> Hashes the current layout relative to its own bounding box (so a
+*> shape that's simply drifting still matches) and checks it against
+*> every earlier round's hash. A match against anything but the round
+*> immediately before this one is a genuine oscillation, distinct from
+*> the "nobody moved" case.
+check_layout_cycle.
+  move 9999 to sig_min_row
+  move 9999 to sig_min_col
+  move 0 to sig_max_row
+  move 0 to sig_max_col
+  perform varying map_row_idx from 1 by 1 until map_row_idx > map_height(map_cnt)
+    perform varying map_col_idx from 1 by 1 until map_col_idx > map_width(map_cnt)
+      if map_char(map_cnt map_row_idx map_col_idx) = "#"
+        if map_row_idx < sig_min_row move map_row_idx to sig_min_row end-if
+        if map_col_idx < sig_min_col move map_col_idx to sig_min_col end-if
+        if map_row_idx > sig_max_row move map_row_idx to sig_max_row end-if
+        if map_col_idx > sig_max_col move map_col_idx to sig_max_col end-if
+      end-if
+    end-perform
+  end-perform
+
+  move 0 to layout_sig
+  perform varying map_row_idx from sig_min_row by 1 until map_row_idx > sig_max_row
+    perform varying map_col_idx from sig_min_col by 1 until map_col_idx > sig_max_col
+      if map_char(map_cnt map_row_idx map_col_idx) = "#"
+        compute layout_sig = function mod(
+            (layout_sig * 31) + ((map_row_idx - sig_min_row) * 9973) + (map_col_idx - sig_min_col)
+            999999937)
+      end-if
+    end-perform
+  end-perform
+
+  move 0 to sig_match_round
+  perform varying layout_hist_idx from 1 by 1 until layout_hist_idx > layout_hist_cnt
+    if layout_hist_sig(layout_hist_idx) = layout_sig
+        and layout_hist_round(layout_hist_idx) < round_idx - 1
+      move layout_hist_round(layout_hist_idx) to sig_match_round
+    end-if
+  end-perform
+  if sig_match_round > 0
+    display ">>>>> STUCK IN A REPEATING CYCLE: round " round_idx
+        " matches round " sig_match_round " <<<<<"
+  end-if
+
+  if layout_hist_cnt < 2000
+    add 1 to layout_hist_cnt
+    move layout_sig to layout_hist_sig(layout_hist_cnt)
+    move round_idx to layout_hist_round(layout_hist_cnt)
+  end-if
+  .
