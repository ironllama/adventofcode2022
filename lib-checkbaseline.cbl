@@ -0,0 +1,83 @@
+           >>source format free
+identification division.
+program-id. lib-checkbaseline.
+author. alexoh@wcoding.
+*> Regression-comparison baseline: a caller hands over its own
+*> module-id and its final answer (pre-formatted into a fixed-width
+*> display field so this works the same regardless of the caller's own
+*> internal PIC), and this reads/writes a "<module-id>.bas" file
+*> holding the last known-good answer.
+*>   No baseline on disk yet -> write this answer as the new baseline,
+*>                              return "NEW ".
+*>   Baseline matches          -> return "PASS".
+*>   Baseline does not match   -> return "FAIL" (and display both
+*>                              values, the same way a "SKIPPING
+*>                              CHECKPOINTED" or "ERROR" line elsewhere
+*>                              surfaces something worth noticing).
+*> Delete the .bas file by hand to accept a new answer as the baseline.
+
+environment division.
+  input-output section.
+    file-control.
+      select bfile assign to filename
+        organization is line sequential
+        file status is filestat.
+
+data division.
+  file section.
+    fd bfile.
+    01 bfileline pic x(18).
+
+  working-storage section.
+    01 filename pic x(14).
+    01 filestat pic xx.
+    01 baseline_on_disk pic 9(18).
+
+  linkage section.
+    01 ln-progid pic x(9).
+    01 ln-answer pic 9(18).
+    01 ln-result pic x(4).
+
+procedure division using ln-progid ln-answer ln-result.
+  string function trim(ln-progid) delimited by size
+    ".bas" delimited by size
+    into filename
+  end-string
+
+  open input bfile
+
+  evaluate filestat
+    when "00"
+      read bfile
+      close bfile
+      move bfileline to baseline_on_disk
+      if baseline_on_disk = ln-answer
+        move "PASS" to ln-result
+        display "checkbaseline: PASS -- " filename " -- " ln-answer
+      else
+        move "FAIL" to ln-result
+        display "checkbaseline: FAIL -- " filename
+            " -- BASELINE: " baseline_on_disk " GOT: " ln-answer
+      end-if
+    when "35"
+    when "05"
+      perform write_new_baseline
+      move "NEW " to ln-result
+      display "checkbaseline: NEW -- " filename " -- " ln-answer
+    when other
+      move "FAIL" to ln-result
+      display "checkbaseline: ERROR opening " filename " status " filestat
+  end-evaluate
+
+  goback.
+
+write_new_baseline.
+  move ln-answer to bfileline
+  open output bfile
+  if filestat = "00"
+    write bfileline
+    close bfile
+  else
+    display "checkbaseline: ERROR writing " filename " status " filestat
+  end-if
+  .
