@@ -65,6 +65,22 @@ data division.
         03 path_val usage is index occurs 0 to 99999 times
             depending on path_len indexed by path_idx.
 
+    *> For lib-readdata, pulling an optional batch list of "start_row
+    *> start_col goal_row goal_col" lines so several pairs can be
+    *> evaluated against the same loaded grid in a single run.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 999 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 batch_start_row pic s9(4) comp.
+    77 batch_start_col pic s9(4) comp.
+    77 batch_goal_row pic s9(4) comp.
+    77 batch_goal_col pic s9(4) comp.
+
+    77 report-line pic x(999).
+    77 disp-batch pic z9.
+    77 disp-size pic z(7)9.
+
 
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
@@ -166,6 +182,37 @@ procedure division.
 
   display "SIZE: " shortest_path_len
 
+  *> Optional batch mode: re-run the search for every explicit
+  *> start/goal pair on the already-loaded grid, without re-reading
+  *> rf_all_lines.
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    call 'lib-writereport' using function module-id "O" report-line
+    move "BATCH START/GOAL PAIRS" to report-line
+    call 'lib-writereport' using function module-id "W" report-line
+
+    perform varying ctl_line_idx from 1 by 1 until ctl_line_idx > ctl_line_cnt
+      unstring function trim(ctl_line_row(ctl_line_idx)) delimited by space
+        into batch_start_row batch_start_col batch_goal_row batch_goal_col
+      end-unstring
+      compute startPt = ((batch_start_row - 1) * nodes_per_row) + batch_start_col
+      compute goalPt = ((batch_goal_row - 1) * nodes_per_row) + batch_goal_col
+
+      initialize path
+      set get_neighbors to entry "get_neighbors"
+      call 'lib-dijkstra' using dijkstra_stuff
+
+      set disp-batch to ctl_line_idx
+      move path_len to disp-size
+      string "PAIR " function trim(disp-batch) delimited by size
+        ": SIZE " function trim(disp-size) delimited by size
+        into report-line
+      end-string
+      call 'lib-writereport' using function module-id "W" report-line
+    end-perform
+    call 'lib-writereport' using function module-id "C" report-line
+  end-if
+
   goback.
 
 
