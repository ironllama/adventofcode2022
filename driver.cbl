@@ -0,0 +1,133 @@
+           >>source format free
+identification division.
+program-id. driver.
+
+data division.
+  working-storage section.
+    *> Every day/part program actually present in this directory, in
+    *> puzzle order. (02a2 is an earlier draft of 02a left in the repo
+    *> under its own filename but sharing 02a's program-id, so it is
+    *> not a separately callable program and is left out here.)
+    01 all_days.
+      02 all_day occurs 41 times pic x(3).
+    77 all_day_cnt pic s9(8) comp value 41.
+
+    *> Optional control card: one day/part label per line (e.g. "08b")
+    *> to run only a subset instead of the full calendar, the same
+    *> "blank means use the default" pattern the day programs use for
+    *> their own optional lookup control cards.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 99 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+
+    77 run_day pic x(3).
+    77 day_idx pic s9(8) comp.
+
+    *> Consolidated run report (driver.rpt) -- the interleaved per-day
+    *> console banners below are fine to watch live, but a run of every
+    *> day/part needs one artifact left behind that can be checked
+    *> afterward, the same way each day's own .rpt/.bas output does.
+    *> lib-writereport holds a single file handle shared by every
+    *> caller in the run, so driver.rpt cannot stay open across the
+    *> day loop -- each day program opens its own report through that
+    *> same shared handle while it runs. Collect driver's own lines in
+    *> memory instead and write them all in one shot, open-to-close,
+    *> only after every day has finished.
+    77 report-line pic x(999).
+    01 driver_report.
+      02 driver_report_cnt pic s9(8) comp value 0.
+      02 driver_report_row pic x(999) occurs 0 to 50 times
+          depending on driver_report_cnt indexed by driver_report_idx.
+
+procedure division.
+  move "01a" to all_day(1)
+  move "01b" to all_day(2)
+  move "02a" to all_day(3)
+  move "02b" to all_day(4)
+  move "03a" to all_day(5)
+  move "03b" to all_day(6)
+  move "04b" to all_day(7)
+  move "05b" to all_day(8)
+  move "06a" to all_day(9)
+  move "07b" to all_day(10)
+  move "08a" to all_day(11)
+  move "08b" to all_day(12)
+  move "09a" to all_day(13)
+  move "09b" to all_day(14)
+  move "10a" to all_day(15)
+  move "10b" to all_day(16)
+  move "11a" to all_day(17)
+  move "11b" to all_day(18)
+  move "12a" to all_day(19)
+  move "12b" to all_day(20)
+  move "13a" to all_day(21)
+  move "13b" to all_day(22)
+  move "14b" to all_day(23)
+  move "15a" to all_day(24)
+  move "15b" to all_day(25)
+  move "16a" to all_day(26)
+  move "16b" to all_day(27)
+  move "17a" to all_day(28)
+  move "17b" to all_day(29)
+  move "18b" to all_day(30)
+  move "19a" to all_day(31)
+  move "19b" to all_day(32)
+  move "20a" to all_day(33)
+  move "21a" to all_day(34)
+  move "21b" to all_day(35)
+  move "22a" to all_day(36)
+  move "22b" to all_day(37)
+  move "23a" to all_day(38)
+  move "23b" to all_day(39)
+  move "24a" to all_day(40)
+  move "24b" to all_day(41)
+  *> 25a is run separately below since all_day only holds 41 entries
+  *> and there is no 25b yet.
+
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+
+  add 1 to driver_report_cnt
+  move spaces to driver_report_row(driver_report_cnt)
+  string "DRIVER RUN REPORT" delimited by size
+      into driver_report_row(driver_report_cnt)
+  end-string
+
+  if ctl_line_cnt > 0
+    display "DRIVER: Running selected days from control card."
+    perform varying ctl_line_idx from 1 by 1 until ctl_line_idx > ctl_line_cnt
+      move function trim(ctl_line_row(ctl_line_idx)) to run_day
+      perform run_one_day
+    end-perform
+  else
+    display "DRIVER: No control card found, running the full calendar."
+    perform varying day_idx from 1 by 1 until day_idx > all_day_cnt
+      move all_day(day_idx) to run_day
+      perform run_one_day
+    end-perform
+    move "25a" to run_day
+    perform run_one_day
+  end-if
+
+  call 'lib-writereport' using function module-id "O" report-line
+  perform varying driver_report_idx from 1 by 1
+      until driver_report_idx > driver_report_cnt
+    move driver_report_row(driver_report_idx) to report-line
+    call 'lib-writereport' using function module-id "W" report-line
+  end-perform
+  call 'lib-writereport' using function module-id "C" report-line
+
+  goback.
+
+run_one_day.
+  display "===== DAY " run_day " ====="
+  call run_day
+  display "===== END DAY " run_day " ====="
+  add 1 to driver_report_cnt
+  move spaces to driver_report_row(driver_report_cnt)
+  string "DAY " delimited by size
+      run_day delimited by size
+      ": COMPLETED" delimited by size
+      into driver_report_row(driver_report_cnt)
+  end-string
+  .
