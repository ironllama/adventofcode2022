@@ -69,6 +69,16 @@ data division.
     77 total_found_2 pic s9(8) comp.
     77 total_found pic s9(8) comp.
 
+    *> Droplet volume/bounding-box, captured before low_*/high_* get
+    *> expanded by 1 on each side to give the outside-BFS a boundary
+    *> layer to walk around.
+    01 bbox_low_x pic s9(2) comp.
+    01 bbox_high_x pic s9(2) comp.
+    01 bbox_low_y pic s9(2) comp.
+    01 bbox_high_y pic s9(2) comp.
+    01 bbox_low_z pic s9(2) comp.
+    01 bbox_high_z pic s9(2) comp.
+
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
 *>   call 'lib-readdata' using function module-id ".da1" rf_all_lines
@@ -112,6 +122,12 @@ procedure division.
   *> display "PART 1: " total_found_1 " X: " low_x "-" high_x " Y: " low_y "-" high_y " Z: " low_z "-" high_z
   *> perform display_z_axis
 
+  move low_x to bbox_low_x
+  move high_x to bbox_high_x
+  move low_y to bbox_low_y
+  move high_y to bbox_high_y
+  move low_z to bbox_low_z
+  move high_z to bbox_high_z
 
   subtract 1 from low_x
   subtract 1 from low_y
@@ -163,6 +179,15 @@ procedure division.
 
   display "1: " total_found_1 " 2: " total_found_2
 
+  if total_found_2 >= total_found_1
+    display ">>>>> ERROR: TOTAL_FOUND_2 IS NOT LESS THAN TOTAL_FOUND_1 -- INTERIOR AIR-POCKET FLOOD-FILL LOOKS DEFECTIVE. <<<<<"
+  end-if
+
+  display "VOLUME: " cube_cnt
+  display "BOUNDING BOX: X " bbox_low_x "-" bbox_high_x
+    " Y " bbox_low_y "-" bbox_high_y
+    " Z " bbox_low_z "-" bbox_high_z
+
   compute total_found = total_found_1 - total_found_2
   display "FINISHED: " total_found
 
