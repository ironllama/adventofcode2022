@@ -22,6 +22,11 @@ data division.
   77 dup_found pic 9(4) comp.
   77 pos_idx pic s9(8) comp.
 
+  01 markers.
+    02 marker_cnt pic s9(8) comp value 0.
+    02 marker_pos pic s9(8) comp occurs 0 to 9999 times
+        depending on marker_cnt indexed by marker_idx.
+
 procedure division.
   call 'lib-readfile' using function module-id rf_all_lines
 *>   move "mjqjpqmgbljsphdztnvjfqwrcgsmlb" to rf_line_row(1)
@@ -35,9 +40,10 @@ procedure division.
   move 4 to window_size
 
   *> display "LINE: " function trim(rf_line_row(1)) " LENGTH: " length of function trim(rf_line_row(1))
+  *> Scan the whole line (rather than stopping at the first marker) so
+  *> every start-of-packet/start-of-message resync point is reported.
   perform varying pos_idx from 1 by 1 until
       pos_idx > length of function trim(rf_line_row(rf_line_idx))
-      or (length of function trim(window_chars) = window_size and dup_found = 0)
 
     move rf_line_row(1)(pos_idx:1) to new_char
     string window_chars(2:window_size - 1) new_char
@@ -58,10 +64,19 @@ procedure division.
           end-if
         end-perform
       end-perform
+
+      if dup_found = 0
+        add 1 to marker_cnt
+        move pos_idx to marker_pos(marker_cnt)
+      end-if
     end-if
   end-perform
 
-  subtract 1 from pos_idx
-  display "FINAL: " pos_idx
+  display "FINAL: " marker_pos(1)
+
+  display "ALL MARKER POSITIONS:"
+  perform varying marker_idx from 1 by 1 until marker_idx > marker_cnt
+    display "  " marker_pos(marker_idx)
+  end-perform
 
   goback.
