@@ -2,7 +2,21 @@
 identification division.
 program-id. 14b.
 
+environment division.
+  input-output section.
+    file-control.
+      *> Checkpoint file -- lets a killed run (abend, time-limit) pick
+      *> back up without re-dropping every prior grain of sand. Delete
+      *> the .ckp file by hand to force a run to start over from grain 1.
+      select ckpt_file assign to ckpt_filename
+        organization is line sequential
+        file status is ckpt_filestat.
+
 data division.
+  file section.
+    fd ckpt_file.
+      01 ckpt_line pic x(999).
+
   working-storage section.
     *> For lib-readfile
     01 rf_all_lines.
@@ -59,15 +73,47 @@ data division.
     01 rock_found_dl pic 9.
     01 rock_found_dr pic 9.
 
+    *> For lib-readdata, pulling optional checkpoint controls. Line 1 is
+    *> "Y"/"N" to turn checkpointing on, line 2 is the number of settled
+    *> grains between checkpoint writes.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 checkpoint_mode pic x value "N".
+    77 checkpoint_interval pic 9(6) value 500.
+    77 resumed pic 9 value 0.
+
+    01 ckpt_filename pic x(10).
+    01 ckpt_filestat pic xx.
+    77 ckpt_header pic x(32).
+    77 ckpt_rock_line pic x(8).
+    77 ckpt_div pic 9(8) comp.
+    77 ckpt_rem pic 9(8) comp.
+    77 ckpt_progid pic x(9).
+
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
 *>   call 'lib-readdata' using function module-id ".da1" rf_all_lines
 
-  move high-value to lowest_x
-  move high-value to lowest_y
-  move low-value to highest_x
-  move low-value to highest_y
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:1) to checkpoint_mode
+  end-if
+  if ctl_line_cnt > 1
+    move ctl_line_row(2)(1:6) to checkpoint_interval
+  end-if
+
+  perform read_checkpoint
 
+  if resumed = 0
+    move high-value to lowest_x
+    move high-value to lowest_y
+    move low-value to highest_x
+    move low-value to highest_y
+  end-if
+
+  if resumed = 0
   perform varying rf_idx from 1 by 1 until rf_idx > rf_cnt
     *> display "LINE: " function trim(rf_row(rf_idx))
     move spaces to temp_line
@@ -172,6 +218,7 @@ procedure division.
     end-perform
   end-perform
   move rock_cnt to rock_cnt_init
+  end-if
 
   display "ROCK COUNT: " rock_cnt " LOWEST: " lowest_x " " lowest_y " HIGHEST: " highest_x " " highest_y
 *>   display "ROCKS: [" no advancing
@@ -258,6 +305,14 @@ procedure division.
             end-if
 
             subtract 1 from sand_last_cnt
+
+            if checkpoint_mode = "Y"
+              divide rock_cnt by checkpoint_interval
+                giving ckpt_div remainder ckpt_rem
+              if ckpt_rem = 0
+                perform write_checkpoint
+              end-if
+            end-if
           end-if
         end-if
       end-if
@@ -276,6 +331,75 @@ procedure division.
   goback.
 
 
+read_checkpoint.
+  if checkpoint_mode = "Y"
+    move function module-id to ckpt_progid
+    string ckpt_progid(1:2) delimited by size
+      ".ckp" delimited by size
+      into ckpt_filename
+    end-string
+
+    open input ckpt_file
+    if ckpt_filestat = "00"
+      read ckpt_file into ckpt_header
+      move ckpt_header(1:8) to rock_cnt
+      move ckpt_header(9:4) to rock_cnt_init
+      move ckpt_header(13:4) to lowest_x
+      move ckpt_header(17:4) to lowest_y
+      move ckpt_header(21:4) to highest_x
+      move ckpt_header(25:4) to highest_y
+
+      perform varying rock_idx from 1 by 1 until rock_idx > rock_cnt
+        read ckpt_file into ckpt_rock_line
+        move ckpt_rock_line(1:4) to rock_x(rock_idx)
+        move ckpt_rock_line(5:4) to rock_y(rock_idx)
+      end-perform
+
+      close ckpt_file
+      move 1 to resumed
+      display "RESUMED FROM CHECKPOINT: rock_cnt=" rock_cnt
+    else
+      display "read_checkpoint: no checkpoint found, starting fresh."
+    end-if
+  end-if
+  .
+
+write_checkpoint.
+  move function module-id to ckpt_progid
+  string ckpt_progid(1:2) delimited by size
+    ".ckp" delimited by size
+    into ckpt_filename
+  end-string
+
+  open output ckpt_file
+  if ckpt_filestat = "00"
+    move spaces to ckpt_header
+    string rock_cnt delimited by size
+      rock_cnt_init delimited by size
+      lowest_x delimited by size
+      lowest_y delimited by size
+      highest_x delimited by size
+      highest_y delimited by size
+      into ckpt_header
+    end-string
+    write ckpt_line from ckpt_header
+
+    perform varying rock_idx from 1 by 1 until rock_idx > rock_cnt
+      move spaces to ckpt_rock_line
+      string rock_x(rock_idx) delimited by size
+        rock_y(rock_idx) delimited by size
+        into ckpt_rock_line
+      end-string
+      write ckpt_line from ckpt_rock_line
+    end-perform
+
+    close ckpt_file
+    display "CHECKPOINT WRITTEN: rock_cnt=" rock_cnt
+  else
+    display "write_checkpoint: ERROR opening " ckpt_filename " status " ckpt_filestat
+  end-if
+  .
+
 print_progress.
   perform varying temp_idx_y from lowest_y by 1 until temp_idx_y > highest_y
     perform varying temp_idx_x from lowest_x by 1 until temp_idx_x > highest_x
