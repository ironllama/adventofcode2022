@@ -1,6 +1,8 @@
            >> SOURCE FORMAT FREE
 identification division.
-program-id. lib-readfile.
+program-id. lib-readfile is initial.
+*> The 'is initial' sets everything back to initial state per call --
+*> eof must not carry 'Y' over into the next call's read loop.
 
 environment division.
   input-output section.
@@ -8,17 +10,34 @@ environment division.
       select ifile assign to filename
         organization is line sequential
         file status is filestat.
+      select mfile assign to "input.manifest"
+        organization is line sequential
+        file status is mfilestat.
 
 data division.
   file section.
     fd ifile.
     01 fileline pic x(999).
 
+    fd mfile.
+      01 mfileline pic x(20).
+
   working-storage section.
     01 filename pic x(25).
     01 filestat pic xx.
     77 eof pic x.
 
+    *> Optional shared manifest (input.manifest, one record per line:
+    *> "DD" in cols 1-2, the override suffix in cols 4-7, e.g.
+    *> "01 .da1") lets a day's input be swapped between the real
+    *> puzzle data and a sample file without editing/recompiling any
+    *> of the day programs.
+    01 mfilestat pic xx.
+    77 meof pic x.
+    01 manifest_key pic x(2).
+    77 manifest_found pic x value "N".
+    01 manifest_suffix pic x(4) value ".dat".
+
   linkage section.
     01 ln-filename pic x(10).
     01 ln-all_lines.
@@ -34,30 +53,49 @@ procedure division using ln-filename ln-all_lines.
   *> end-string.
   *> display filename.
 
+  move ln-filename(1:2) to manifest_key
+  move ".dat" to manifest_suffix
+  perform check_manifest
+
   string ln-filename(1:2) delimited by spaces
-    ".dat"
+    manifest_suffix
     into filename
   end-string.
 
   display "readfile: Opening file. filename: " filename
   open input ifile.
 
-  if filestat = "35" or filestat = "05" then
-    display "File does not exist: " filename
-    goback
-  end-if.
+  evaluate filestat
+    when "00"
+      continue
+    when "35"
+    when "05"
+      display "File does not exist: " filename
+      goback
+    when other
+      display "readfile: ERROR opening " filename " status " filestat
+      goback
+  end-evaluate.
 
   perform until eof = 'Y'
     read ifile at end move 'Y' to eof
       not at end
-        add 1 to line_cnt
-        *> display ">>" function trim(fileline)
-        move function trim(fileline) to line_row(line_cnt)
-        *> move fileline to line_row(line_cnt)
+        if filestat not = "00"
+          display "readfile: ERROR reading " filename " status " filestat
+          move 'Y' to eof
+        else
+          add 1 to line_cnt
+          *> display ">>" function trim(fileline)
+          move function trim(fileline) to line_row(line_cnt)
+          *> move fileline to line_row(line_cnt)
+        end-if
     end-read
   end-perform.
 
   close ifile.
+  if filestat not = "00"
+    display "readfile: ERROR closing " filename " status " filestat
+  end-if
 
 *>   display function trim(line_row(line_cnt))
 *>   perform varying line_idx from 1 by 1 until line_idx > line_cnt
@@ -66,3 +104,21 @@ procedure division using ln-filename ln-all_lines.
 
   display "readfile: Reading complete. filename: " filename
   goback.
+
+check_manifest.
+  move "N" to manifest_found
+  move "N" to meof
+  open input mfile
+  if mfilestat = "00"
+    perform until meof = "Y" or manifest_found = "Y"
+      read mfile at end move "Y" to meof
+        not at end
+          if mfileline(1:2) = manifest_key
+            move mfileline(4:4) to manifest_suffix
+            move "Y" to manifest_found
+          end-if
+      end-read
+    end-perform
+    close mfile
+  end-if
+  .
