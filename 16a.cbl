@@ -13,20 +13,21 @@ data division.
     01 valves.
       02 starting_valve usage is index.
       02 valves_num pic 9(8) comp.
-      02 valve occurs 62 times indexed by valve_idx.
+      02 valve occurs 0 to 200 times
+          depending on valves_num indexed by valve_idx.
         03 valve_name pic x(2).
         03 valve_flowrate pic 9(2).
-        03 valve_neighbors_num pic 9.
-        03 valve_neighbors occurs 5 times indexed by valve_neighbors_idx.
+        03 valve_neighbors_num pic 9(2).
+        03 valve_neighbors occurs 26 times indexed by valve_neighbors_idx.
           04 valve_neighbor_name pic x(2).
           04 valve_neighbor_ptr usage is index.
 
     01 distances.
       02 distance_num pic 9(8) comp.  *> Larger size for lib-dikjstra.
-      02 distances occurs 99 times indexed by active_valves_idx.
+      02 distances occurs 200 times indexed by active_valves_idx.
         03 distance_from usage is index.
-        03 distance_to_num pic 9(2) comp.
-        03 distance_to_targets occurs 99 times indexed by distance_to_idx.
+        03 distance_to_num pic 9(3) comp.
+        03 distance_to_targets occurs 200 times indexed by distance_to_idx.
           04 distance_to usage is index.
           04 distance_amt pic 9(2) comp.
     77 curr_active_valves_idx usage is index.
@@ -43,13 +44,13 @@ data division.
     01 stack_checkout_options.
       02 stack_minute pic 9(2) comp.
       02 stack_num pic 9(4) comp.
-      02 stack occurs 99 times.
+      02 stack occurs 200 times.
         03 check_minute pic 9(2) comp.
         03 check_idx usage is index.
         03 check_score pic 9(8) comp.
         03 check_proj_score pic 9(8) comp.
         03 valves_visited_num pic 9(8) comp.
-        03 valves_visited occurs 99 times indexed by valves_visited_idx.
+        03 valves_visited occurs 200 times indexed by valves_visited_idx.
           04 valves_visited_ptr usage is index.
           04 valves_visited_time pic 9(2) comp.
         03 valves_amt_venting pic 9(8) comp.
@@ -62,7 +63,7 @@ data division.
       02 curr_score pic 9(8) comp.
       02 curr_proj_score pic 9(8) comp.
       02 curr_valves_visited_num pic 9(8) comp.
-      02 curr_valves_visited occurs 99 times indexed by curr_valves_visited_idx.
+      02 curr_valves_visited occurs 200 times indexed by curr_valves_visited_idx.
         03 curr_valves_visited_ptr usage is index.
         03 curr_valves_visited_time pic 9(2) comp.
       02 curr_valves_amt_venting pic 9(8) comp.
@@ -81,8 +82,8 @@ data division.
     01 get_neighbors procedure-pointer.
     01 get_neighbors_stuff.
       02 current_ptr usage is index.
-      02 curr_neighbors_num pic s9 comp.
-      02 curr_neighbors occurs 5 times indexed by curr_neighbors_idx.
+      02 curr_neighbors_num pic s9(2) comp.
+      02 curr_neighbors occurs 26 times indexed by curr_neighbors_idx.
         03 curr_neighbor_ptr usage is index.
         03 curr_neighbor_dist pic s9.
     01 path.
@@ -91,7 +92,49 @@ data division.
           depending on path_len indexed by path_idx.
 
     77 best_minute pic 9(2) comp.
-    77 best_score pic 9(8) comp.
+    77 best_score pic s9(18) comp.
+
+    *> The winning valve-opening itinerary, snapshotted whenever
+    *> best_score improves, so the plan can be reported as a sequence
+    *> of moves rather than just the final score.
+    01 best_route.
+      02 best_route_num pic 9(8) comp.
+      02 best_route_row occurs 200 times indexed by best_route_idx.
+        03 best_route_ptr usage is index.
+        03 best_route_time pic 9(2) comp.
+
+    *> For lib-readdata, pulling an optional network-report flag. "Y"
+    *> writes the full shortest-distance table (every active valve to
+    *> every node, not just the paired active valves) to a log, for
+    *> network-analysis requests against this valve map.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 network_report_mode pic x value "N".
+
+    01 netmap.
+      02 netmap_len pic s9(8) comp value 0.
+      02 netmap_val pic s9(8) comp value 0 occurs 0 to 200 times
+          depending on netmap_len indexed by netmap_idx.
+
+    77 report-line pic x(999).
+    77 disp-dist pic z(7)9.
+
+    *> Elapsed-time log around the stack-based search below, so a long
+    *> run shows something other than silence until it finishes.
+    77 curr_date_time pic x(21).
+    77 search_start_secs pic s9(8) comp.
+    77 search_end_secs pic s9(8) comp.
+    77 search_elapsed_secs pic s9(8) comp.
+    77 disp_hh pic 9(2).
+    77 disp_mm pic 9(2).
+    77 disp_ss pic 9(2).
+
+    *> Regression-comparison baseline -- see lib-checkbaseline.
+    77 baseline_progid pic x(9).
+    77 baseline_answer pic 9(18).
+    77 baseline_result pic x(4).
 
 
 procedure division.
@@ -187,7 +230,7 @@ procedure division.
         initialize path
         set get_neighbors to entry "get_neighbors"
         *> call 'lib-dijkstra' using active_valves_idx curr_active_valves_idx distance_num path get_neighbors get_neighbors_stuff
-        call 'lib-dijkstra' using distance_from(active_valves_idx) distance_from(curr_active_valves_idx) valves_num path get_neighbors get_neighbors_stuff
+        call 'lib-dijkstra' using distance_from(active_valves_idx) distance_from(curr_active_valves_idx) valves_num path
 
         add 1 to distance_to_num(active_valves_idx)
         move distance_from(curr_active_valves_idx) to distance_to(active_valves_idx distance_to_num(active_valves_idx))
@@ -202,15 +245,54 @@ procedure division.
     end-perform
   end-perform
 
+  *> Optional network-analysis report: for each active valve, dump the
+  *> full shortest-distance table to every node in the map, not just
+  *> the other active valves paired above.
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:1) to network_report_mode
+  end-if
+  if network_report_mode = "Y"
+    perform dump_network_report
+  end-if
 
   add 1 to stack_num
   move starting_valve to check_idx(stack_num)
   move 30 to check_minute(stack_num)
 
+  move function current-date to curr_date_time
+  move curr_date_time(9:2) to disp_hh
+  move curr_date_time(11:2) to disp_mm
+  move curr_date_time(13:2) to disp_ss
+  compute search_start_secs = (disp_hh * 3600) + (disp_mm * 60) + disp_ss
+
   perform checkout_options until stack_num < 1
 
+  move function current-date to curr_date_time
+  move curr_date_time(9:2) to disp_hh
+  move curr_date_time(11:2) to disp_mm
+  move curr_date_time(13:2) to disp_ss
+  compute search_end_secs = (disp_hh * 3600) + (disp_mm * 60) + disp_ss
+  compute search_elapsed_secs = search_end_secs - search_start_secs
+  *> Guard against the search spanning midnight, when end-of-day
+  *> seconds-of-day wraps back down past start-of-day seconds-of-day.
+  if search_elapsed_secs < 0
+    add 86400 to search_elapsed_secs
+  end-if
+  display "SEARCH SECONDS ELAPSED: " search_elapsed_secs
+
   display "BEST: " best_score
 
+  move best_score to baseline_answer
+  move function module-id to baseline_progid
+  call 'lib-checkbaseline' using baseline_progid baseline_answer baseline_result
+
+  display "ITINERARY:"
+  perform varying best_route_idx from 1 by 1 until best_route_idx > best_route_num
+    display "  MINUTE " best_route_time(best_route_idx)
+      ": OPEN VALVE " valve_name(best_route_ptr(best_route_idx))
+  end-perform
+
   goback.
 
 
@@ -254,6 +336,15 @@ checkout_options.
           move curr_proj_score to best_score
           move curr_minute to best_minute
 
+          move curr_valves_visited_num to best_route_num
+          perform varying curr_valves_visited_idx from 1 by 1
+              until curr_valves_visited_idx > curr_valves_visited_num
+            move curr_valves_visited_ptr(curr_valves_visited_idx)
+              to best_route_ptr(curr_valves_visited_idx)
+            move curr_valves_visited_time(curr_valves_visited_idx)
+              to best_route_time(curr_valves_visited_idx)
+          end-perform
+
           *> display "VALVES BEST: [" curr_valves_visited_num "]: SCORE: " curr_proj_score " " no advancing
           *> perform varying curr_valves_visited_idx from 1 by 1 until curr_valves_visited_idx > curr_valves_visited_num
           *>   display valve_name(curr_valves_visited_ptr(curr_valves_visited_idx)) ": " curr_valves_visited_time(curr_valves_visited_idx) ", " no advancing
@@ -328,6 +419,35 @@ get_distance_from_idx.
   end-perform
   .
 
+dump_network_report.
+  call 'lib-writereport' using function module-id "O" report-line
+  move "NETWORK DISTANCE REPORT" to report-line
+  call 'lib-writereport' using function module-id "W" report-line
+
+  perform varying active_valves_idx from 1 by 1 until active_valves_idx > distance_num
+    move spaces to report-line
+    string "FROM " valve_name(distance_from(active_valves_idx)) ":" delimited by size
+      into report-line
+    end-string
+    call 'lib-writereport' using function module-id "W" report-line
+
+    initialize path
+    call 'lib-dijkstra' using distance_from(active_valves_idx) 0 valves_num path netmap
+
+    perform varying valve_idx from 1 by 1 until valve_idx > valves_num
+      if valve_idx <> distance_from(active_valves_idx)
+        move netmap_val(valve_idx) to disp-dist
+        string "  " valve_name(valve_idx) ": " function trim(disp-dist) delimited by size
+          into report-line
+        end-string
+        call 'lib-writereport' using function module-id "W" report-line
+      end-if
+    end-perform
+  end-perform
+
+  call 'lib-writereport' using function module-id "C" report-line
+  .
+
 *> For lib-dijkstra.
 entry "get_neighbors"
   set curr_neighbors_num to 0
