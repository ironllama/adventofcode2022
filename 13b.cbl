@@ -53,10 +53,33 @@ data division.
 
     77 total_found pic 9(8).
 
+    *> For lib-readdata, pulling an optional diagnostic-report flag.
+    *> "Y" writes each sort comparison's order_status plus both parsed
+    *> top-level token trees to a log, so a disputed pair's ordering
+    *> logic can be verified without manually re-tracing the recursive
+    *> compare.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 diag_mode pic x value "N".
+
+    77 report-line pic x(999).
+    77 compare_num pic s9(8) comp value 0.
+    77 disp-compare pic z(7)9.
+
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
 *>   call 'lib-readdata' using function module-id ".da1" rf_all_lines
 
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:1) to diag_mode
+  end-if
+  if diag_mode = "Y"
+    call 'lib-writereport' using function module-id "O" report-line
+  end-if
+
   move 0 to total_found
 
   *> Filter out the blank lines from the input.
@@ -98,6 +121,10 @@ procedure division.
   compute total_found = packet_one_pos * packet_two_pos
   display "FINAL: " total_found
 
+  if diag_mode = "Y"
+    call 'lib-writereport' using function module-id "C" report-line
+  end-if
+
   goback.
 
 
@@ -117,6 +144,48 @@ entry "sort-compare"
       move 1 to compare_res
     end-if
   end-if
+
+  add 1 to compare_num
+  if diag_mode = "Y"
+    perform write_diag_line
+  end-if
+  .
+
+write_diag_line.
+  move compare_num to disp-compare
+  string "COMPARE " function trim(disp-compare) ": STATUS " delimited by size
+    order_status delimited by size
+    into report-line
+  end-string
+  call 'lib-writereport' using function module-id "W" report-line
+
+  move spaces to report-line
+  string "  LEFT: " delimited by size
+    into report-line
+  end-string
+  perform varying tokens_one_idx from 1 by 1
+      until tokens_one_idx > tokens_one_num(1) or tokens_one(1 tokens_one_idx) = space
+    string function trim(report-line) delimited by size
+      function trim(tokens_one(1 tokens_one_idx)) delimited by size
+      ", " delimited by size
+      into report-line
+    end-string
+  end-perform
+  call 'lib-writereport' using function module-id "W" report-line
+
+  move spaces to report-line
+  string "  RIGHT: " delimited by size
+    into report-line
+  end-string
+  perform varying tokens_two_idx from 1 by 1
+      until tokens_two_idx > tokens_two_num(1) or tokens_two(1 tokens_two_idx) = space
+    string function trim(report-line) delimited by size
+      function trim(tokens_two(1 tokens_two_idx)) delimited by size
+      ", " delimited by size
+      into report-line
+    end-string
+  end-perform
+  call 'lib-writereport' using function module-id "W" report-line
   .
 
 process_groups.
