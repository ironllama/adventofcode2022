@@ -46,10 +46,33 @@ data division.
 
     77 total_found pic s9(8) comp.
 
+    *> For lib-readdata, pulling an optional mid-fall snapshot request.
+    *> Line 1 is "Y"/"N" to turn it on, line 2 is the rock number to
+    *> snapshot (tower height plus the top of the stack, same grid as
+    *> print_stack), so the cycle-detection math in 17b can be checked
+    *> against a real simulated point instead of trusted blindly.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 snapshot_mode pic x value "N".
+    77 snapshot_rock pic 9(8) comp.
+    77 report-line pic x(999).
+    77 disp-rock pic z(7)9.
+    77 disp-height pic z(7)9.
+
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
   *> call 'lib-readdata' using function module-id ".da1" rf_all_lines
 
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:1) to snapshot_mode
+  end-if
+  if ctl_line_cnt > 1
+    move ctl_line_row(2)(1:8) to snapshot_rock
+  end-if
+
   move 0 to total_found
 
   move length of function trim(rf_row(1)) to dir_cnt
@@ -170,6 +193,10 @@ procedure division.
     *> display "ROUND " curr_round " HEIGHT: " curr_top
     *> end-if
 
+    if snapshot_mode = "Y" and curr_round = snapshot_rock
+      perform report_snapshot
+    end-if
+
     add 1 to curr_round
   end-perform
 
@@ -246,6 +273,43 @@ next_piece.
   .
 
 
+report_snapshot.
+  call 'lib-writereport' using function module-id "O" report-line
+
+  move snapshot_rock to disp-rock
+  move curr_top to disp-height
+  move spaces to report-line
+  string "SNAPSHOT AT ROCK " function trim(disp-rock)
+      ": HEIGHT " function trim(disp-height) delimited by size
+    into report-line
+  end-string
+  call 'lib-writereport' using function module-id "W" report-line
+
+  set print_row_idx to 1
+  compute print_top = curr_top + 4
+  compute print_y_limit = print_top - 20
+  perform varying print_row_idx from print_top by -1 until print_row_idx < print_y_limit
+    move spaces to report-line
+    set print_col_idx to 1
+    perform varying print_col_idx from 1 by 1 until print_col_idx > 7
+      move 0 to print_found
+      perform varying piece_fallen_idx from 1 by 1 until piece_fallen_idx > piece_fallen_cnt or print_found = 1
+        if piece_fallen_x(piece_fallen_idx) = print_col_idx and piece_fallen_y(piece_fallen_idx) = print_row_idx
+          move 1 to print_found
+        end-if
+      end-perform
+      if print_found = 1
+        move "#" to report-line(print_col_idx:1)
+      else
+        move "." to report-line(print_col_idx:1)
+      end-if
+    end-perform
+    call 'lib-writereport' using function module-id "W" report-line
+  end-perform
+
+  call 'lib-writereport' using function module-id "C" report-line
+  .
+
 print_stack.
   display "STACK: "
 
