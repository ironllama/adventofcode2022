@@ -10,21 +10,35 @@ data division.
       02 rf_row pic x(9999) occurs 0 to 5001 times
           depending on rf_cnt indexed by rf_idx.
 
+    *> Optional control card: line 1 is the decryption key to multiply
+    *> every parsed number by (default 1, i.e. no decryption), line 2
+    *> is how many mixing rounds to run (default 1, the original
+    *> single-pass behavior), line 3 is "Y"/"N" to trace the full list
+    *> after every round.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 decrypt_key pic s9(9) comp value 1.
+    77 mix_rounds pic 9(4) comp value 1.
+    77 trace_mode pic x value "N".
+    77 round_idx pic 9(4) comp.
+
     01 all_nums.
       02 num_cnt pic s9(8) comp value 0.
       02 num_row occurs 5001 times indexed by num_idx.
-        03 num pic s9(6) comp.
+        03 num pic s9(18) comp.
         03 num_orig_idx usage is index.
 
     01 current.
-      02 curr_num pic s9(6) comp.
+      02 curr_num pic s9(18) comp.
       02 curr_orig_idx usage is index.
 
     77 curr_num_idx usage is index.
     77 move_idx usage is index.
     77 move_old_idx usage is index.
     77 move_dir pic s9.
-    77 move_num pic s9(6) comp.
+    77 move_num pic s9(18) comp.
     77 start_idx usage is index.
     77 end_idx usage is index.
     77 num_found pic 9.
@@ -34,15 +48,31 @@ data division.
 
     77 cycle_idx usage is index.
 
-    77 num_1 pic s9(6) comp.
-    77 num_2 pic s9(6) comp.
-    77 num_3 pic s9(6) comp.
-    77 total_found pic s9(8) comp.
+    77 num_1 pic s9(18) comp.
+    77 num_2 pic s9(18) comp.
+    77 num_3 pic s9(18) comp.
+    77 total_found pic s9(18) comp.
+
+    *> For the per-round mixing trace.
+    77 report-line pic x(9999).
+    77 trace-val pic z(16)9-.
+    77 disp-round pic z(3)9.
 
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
 *>   call 'lib-readdata' using function module-id ".da1" rf_all_lines
 
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:9) to decrypt_key
+  end-if
+  if ctl_line_cnt > 1
+    move ctl_line_row(2)(1:4) to mix_rounds
+  end-if
+  if ctl_line_cnt > 2
+    move ctl_line_row(3)(1:1) to trace_mode
+  end-if
+
   move 0 to total_found
   perform varying rf_idx from 1 by 1 until rf_idx > rf_cnt
     *> display "LINE: " function trim(rf_row(rf_idx))
@@ -55,6 +85,7 @@ procedure division.
 
     add 1 to num_cnt
     move rf_row(rf_idx) to num(num_cnt)
+    compute num(num_cnt) = num(num_cnt) * decrypt_key
     move rf_idx to num_orig_idx(num_cnt)
   end-perform
 
@@ -65,9 +96,58 @@ procedure division.
   *> end-perform
   *> display "]"
 
+  if trace_mode = "Y"
+    call 'lib-writereport' using function module-id "O" report-line
+    move "DECRYPTION-KEY MIXING TRACE" to report-line
+    call 'lib-writereport' using function module-id "W" report-line
+  end-if
+
+  perform varying round_idx from 1 by 1 until round_idx > mix_rounds
+    perform mix_once
+    if trace_mode = "Y"
+      perform trace_round
+    end-if
+  end-perform
+
+  move 0 to num_found
+  perform varying num_idx from 1 by 1 until num_idx > num_cnt
+    if num(num_idx) = 0
+      move 1 to num_found
+      move num_idx to start_idx
+    end-if
+  end-perform
+  *> display "ZERO AT: " start_idx " OF " num_cnt
+
+  *> Run through cycle function, in case they land at the last idx.
+  move 1000 to coord_val
+  perform get_coords
+  move num(end_idx) to num_1
+
+  move 2000 to coord_val
+  perform get_coords
+  move num(end_idx) to num_2
+
+  move 3000 to coord_val
+  perform get_coords
+  move num(end_idx) to num_3
+
+  *> display "NUMS: " num_1  " " num_2 " " num_3
+
+  compute total_found = num_1 + num_2 + num_3
+  display "FINAL: " total_found
+
+  if trace_mode = "Y"
+    call 'lib-writereport' using function module-id "C" report-line
+  end-if
+
+  goback.
+
+
+mix_once.
   perform varying rf_idx from 1 by 1 until rf_idx > rf_cnt
     *> display "CURR NUM: " function trim(rf_row(rf_idx))
     move rf_row(rf_idx) to curr_num
+    compute curr_num = curr_num * decrypt_key
     move rf_idx to curr_orig_idx
     *> Find the number
     if curr_num <> 0
@@ -84,7 +164,7 @@ procedure division.
       if curr_num < 0 set move_dir to -1 end-if
       if curr_num > 0 set move_dir to 1 end-if
 
-      move function mod(function abs(curr_num) (num_cnt - 1)) to move_num
+      move function mod(function abs(curr_num), num_cnt - 1) to move_num
 
       *> display "MOVING: curr_num " curr_num " curr_num_idx " curr_num_idx " move_dir " move_dir " move_num " move_num " num_cnt " num_cnt
       perform varying move_idx from curr_num_idx by move_dir until move_num = 0
@@ -113,38 +193,28 @@ procedure division.
       *> perform print_nums
     end-if
   end-perform
+  .
 
-  *> perform print_nums
-
-  move 0 to num_found
-  perform varying num_idx from 1 by 1 until num_idx > num_cnt
-    if num(num_idx) = 0
-      move 1 to num_found
-      move num_idx to start_idx
-    end-if
+trace_round.
+  move round_idx to disp-round
+  move spaces to report-line
+  string "ROUND " delimited by size
+    disp-round delimited by size
+    ": [" delimited by size
+    into report-line
+  end-string
+  call 'lib-writereport' using function module-id "W" report-line
+  perform varying print_idx from 1 by 1 until print_idx > num_cnt
+    move num(print_idx) to trace-val
+    move spaces to report-line
+    string function trim(trace-val) delimited by size
+      into report-line
+    end-string
+    call 'lib-writereport' using function module-id "W" report-line
   end-perform
-  *> display "ZERO AT: " start_idx " OF " num_cnt
-
-  *> Run through cycle function, in case they land at the last idx.
-  move 1000 to coord_val
-  perform get_coords
-  move num(end_idx) to num_1
-
-  move 2000 to coord_val
-  perform get_coords
-  move num(end_idx) to num_2
-
-  move 3000 to coord_val
-  perform get_coords
-  move num(end_idx) to num_3
-
-  *> display "NUMS: " num_1  " " num_2 " " num_3
-
-  compute total_found = num_1 + num_2 + num_3
-  display "FINAL: " total_found
-
-  goback.
-
+  move "]" to report-line
+  call 'lib-writereport' using function module-id "W" report-line
+  .
 
 print_nums.
   display "NUMS: [" no advancing
