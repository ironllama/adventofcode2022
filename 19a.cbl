@@ -12,7 +12,7 @@ data division.
 
     01 bp_stuff.
       02 bp_cnt pic 9(2) comp.
-      02 bp_bots occurs 30 times indexed by bp_idx.
+      02 bp_bots occurs 60 times indexed by bp_idx.
         03 ore_bot_ore pic 9(2) comp.
         03 clay_bot_ore pic 9(2) comp.
         03 obsidian_bot_ore pic 9(2) comp.
@@ -121,7 +121,22 @@ data division.
 
     77 print_idx usage is index.
 
-    77 total_found pic s9(8) comp.
+    77 total_found pic s9(18) comp.
+
+    *> Regression-comparison baseline -- see lib-checkbaseline.
+    77 baseline_progid pic x(9).
+    77 baseline_answer pic 9(18).
+    77 baseline_result pic x(4).
+
+    *> Per-blueprint progress log, so a long batch run shows something
+    *> other than silence until the very end.
+    77 curr_date_time pic x(21).
+    77 bp_start_secs pic s9(8) comp.
+    77 bp_end_secs pic s9(8) comp.
+    77 bp_elapsed_minutes pic s9(8) comp.
+    77 disp_hh pic 9(2).
+    77 disp_mm pic 9(2).
+    77 disp_ss pic 9(2).
 
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
@@ -175,6 +190,12 @@ procedure division.
 
     *> display "BOT MAXES: ORE: " max_ore_bots " CLY: " max_clay_bots " OBS: " max_obsidian_bots
 
+    move function current-date to curr_date_time
+    move curr_date_time(9:2) to disp_hh
+    move curr_date_time(11:2) to disp_mm
+    move curr_date_time(13:2) to disp_ss
+    compute bp_start_secs = (disp_hh * 3600) + (disp_mm * 60) + disp_ss
+
     *> BFS
     *> move 0 to states_head
     *> perform process_state until states_head > states_cnt
@@ -183,16 +204,32 @@ procedure division.
     *> DFS
     perform process_state until states_cnt = 0
 
+    move function current-date to curr_date_time
+    move curr_date_time(9:2) to disp_hh
+    move curr_date_time(11:2) to disp_mm
+    move curr_date_time(13:2) to disp_ss
+    compute bp_end_secs = (disp_hh * 3600) + (disp_mm * 60) + disp_ss
+    *> Guard against the search spanning midnight, when end-of-day
+    *> seconds-of-day wraps back down past start-of-day seconds-of-day.
+    if bp_end_secs < bp_start_secs
+      add 86400 to bp_end_secs
+    end-if
+    compute bp_elapsed_minutes = (bp_end_secs - bp_start_secs) / 60
+
     *> display "MIN[" high_minute "][" high_state_score "]: ORE " high_ore_num " CLY: " high_clay_num " OBS: " high_obsidian_num " GEO: " high_geode_num " === BOTS: ORE: " high_num_ore_bots " CLY: " high_num_clay_bots " OBS: " high_num_obsidian_bots " GEO: " high_num_geode_bots
     *> display "HIGH BP_IDX: [" bp_idx "] GEODE_NUM: " high_geode_num
     *> compute total_found = total_found + (bp_idx * high_geode_num)
 
-    *> display "BEST BP_IDX: [" bp_idx "] GEODE_NUM: " best_geode_num(24)
+    display "BLUEPRINT " bp_idx " DONE: MINUTES ELAPSED: " bp_elapsed_minutes " BEST GEODES: " best_geode_num(24)
     compute total_found = total_found + (bp_idx * best_geode_num(24))
   end-perform
 
   display "FINAL: " total_found
 
+  move total_found to baseline_answer
+  move function module-id to baseline_progid
+  call 'lib-checkbaseline' using baseline_progid baseline_answer baseline_result
+
   goback.
 
 
