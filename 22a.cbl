@@ -40,17 +40,34 @@ data division.
     01 curr_facing pic s9.
 
     01 path_stuff.
+      02 path_cnt pic s9(4) comp value 0.
       02 path occurs 9999 times indexed by path_idx.
         03 path_dir pic x.
         03 path_x pic s9(4) comp.
         03 path_y pic s9(4) comp.
 
+    *> Optional control card: line 1 is "Y"/"N" to render the final
+    *> board with the walked path overlaid (an arrow per facing
+    *> direction at each visited cell).
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 path_trace_mode pic x value "N".
+    77 report-line pic x(999).
+    77 render_col usage is index.
+
     77 total_found pic s9(8) comp.
 
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
 *>   call 'lib-readdata' using function module-id ".da1" rf_all_lines
 
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:1) to path_trace_mode
+  end-if
+
   *> This happens to work with both the example and my data set, but may not work with all data!
   move length of function trim(rf_row(10) trailing) to rf_chars_in_row
 
@@ -139,6 +156,17 @@ procedure division.
         else
           move test_x to curr_x
           move test_y to curr_y
+          if path_trace_mode = "Y" and path_cnt < 9999
+            add 1 to path_cnt
+            evaluate test_facing
+              when 0 move ">" to path_dir(path_cnt)
+              when 1 move "v" to path_dir(path_cnt)
+              when 2 move "<" to path_dir(path_cnt)
+              when 3 move "^" to path_dir(path_cnt)
+            end-evaluate
+            move curr_x to path_x(path_cnt)
+            move curr_y to path_y(path_cnt)
+          end-if
         end-if
 
       end-perform
@@ -153,4 +181,21 @@ procedure division.
 
   display "FINAL: " total_found
 
+  *> Path-trace visualization: the final board with an arrow per
+  *> facing direction dropped on each visited cell, so a wrong final
+  *> password can be traced back to the wrap that went bad.
+  if path_trace_mode = "Y"
+    perform varying path_idx from 1 by 1 until path_idx > path_cnt
+      move path_dir(path_idx) to rf_row(path_y(path_idx))(path_x(path_idx):1)
+    end-perform
+
+    call 'lib-writereport' using function module-id "O" report-line
+    perform varying rf_idx from 1 by 1 until rf_idx > rf_chars_in_col
+      move spaces to report-line
+      move rf_row(rf_idx)(1:rf_chars_in_row) to report-line(1:rf_chars_in_row)
+      call 'lib-writereport' using function module-id "W" report-line
+    end-perform
+    call 'lib-writereport' using function module-id "C" report-line
+  end-if
+
   goback.
