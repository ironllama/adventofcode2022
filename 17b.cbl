@@ -2,7 +2,23 @@
 identification division.
 program-id. 17b.
 
+environment division.
+  input-output section.
+    file-control.
+      *> Persisted cycle file -- the rock shapes and jet pattern are
+      *> fixed per input file, so once a run finds the repeat cycle,
+      *> later runs against the same input can load it here instead of
+      *> re-simulating rounds just to rediscover it via "FOUND DUPE:".
+      *> Delete the .cyc file by hand to force fresh cycle detection.
+      select cyc_file assign to cyc_filename
+        organization is line sequential
+        file status is cyc_filestat.
+
 data division.
+  file section.
+    fd cyc_file.
+      01 cyc_line pic x(999).
+
   working-storage section.
     *> For lib-readfile
     01 rf_all_lines.
@@ -58,6 +74,23 @@ data division.
     *>     03 flatten_history_line pic x(999).
     *>     03 flatten_history_top pic s9(8) comp.
 
+    *> For lib-readdata, pulling an optional mid-fall snapshot request.
+    *> Line 1 is "Y"/"N" to turn it on, line 2 is the rock number to
+    *> snapshot (tower height plus the top of the stack, same grid as
+    *> print_stack), so the cycle-detection math can be checked against
+    *> a real simulated point instead of trusted blindly. Only fires for
+    *> rocks actually simulated before the cycle is found and the loop
+    *> exits early.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 snapshot_mode pic x value "N".
+    77 snapshot_rock pic 9(8) comp.
+    77 report-line pic x(999).
+    77 disp-rock pic z(7)9.
+    77 disp-height pic z(7)9.
+
     01 num_rounds pic 9(18) comp.
 
     01 history_buffer pic x(20).
@@ -89,12 +122,54 @@ data division.
     01 left_over_rounds pic 9(8) comp.
     01 left_over_height pic 9(8) comp.
 
+    01 cyc_filename pic x(10).
+    *> Ties the persisted cycle to the input it was derived from -- the
+    *> jet pattern length is a cheap stand-in for "same input file",
+    *> since 17b only ever loads the pattern as a single rf_row line.
+    *> A mismatched length means a different input is in play (e.g. the
+    *> commented-out ".da1" sample-data line just below got
+    *> uncommented), so the stale cycle is discarded instead of reused.
+    77 cyc_input_len pic 9(8) comp.
+    01 cyc_filestat pic xx.
+    77 cyc_progid pic x(9).
+    77 cyc_header pic x(40).
+    77 cyc_disp_beg pic 9(8).
+    77 cyc_disp_rounds pic 9(8).
+    77 cyc_disp_height pic 9(8).
+    77 cyc_disp_prefix pic 9(8).
+    77 cyc_disp_input_len pic 9(8).
+    77 resumed_cycle pic 9 value 0.
+
     77 total_found pic s9(18) comp.
 
+    *> Elapsed-time log around the round-by-round fall simulation
+    *> below, so a long run shows something other than silence until
+    *> it finishes.
+    77 curr_date_time pic x(21).
+    77 search_start_secs pic s9(8) comp.
+    77 search_end_secs pic s9(8) comp.
+    77 search_elapsed_secs pic s9(8) comp.
+    77 disp_hh pic 9(2).
+    77 disp_mm pic 9(2).
+    77 disp_ss pic 9(2).
+
+    *> Regression-comparison baseline -- see lib-checkbaseline.
+    77 baseline_progid pic x(9).
+    77 baseline_answer pic 9(18).
+    77 baseline_result pic x(4).
+
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
   *> call 'lib-readdata' using function module-id ".da1" rf_all_lines
 
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:1) to snapshot_mode
+  end-if
+  if ctl_line_cnt > 1
+    move ctl_line_row(2)(1:8) to snapshot_rock
+  end-if
+
   move 0 to total_found
 
   move length of function trim(rf_row(1)) to dir_cnt
@@ -125,7 +200,24 @@ procedure division.
   *> move 5000 to num_rounds
   move 1000000000000 to num_rounds
 
+  perform read_cycle
+  if resumed_cycle = 1
+    *> The cycle is already known, so there is no need to keep
+    *> simulating until "FOUND DUPE:" rediscovers it -- just simulate
+    *> enough rounds to populate history() up through left_over_rounds,
+    *> which is all the final calc below actually looks up.
+    compute num_cycles = (num_rounds - (cycle_beg - 1)) / cycle_rounds
+    compute left_over_rounds = num_rounds - (cycle_rounds * num_cycles)
+  end-if
+
+  move function current-date to curr_date_time
+  move curr_date_time(9:2) to disp_hh
+  move curr_date_time(11:2) to disp_mm
+  move curr_date_time(13:2) to disp_ss
+  compute search_start_secs = (disp_hh * 3600) + (disp_mm * 60) + disp_ss
+
   perform until curr_round > num_rounds or history_found = 1
+      or (resumed_cycle = 1 and curr_round > left_over_rounds)
     perform next_piece
     *> display "NEW PIECE: [" no advancing
     *> perform varying curr_piece_idx from 1 by 1 until curr_piece_idx > curr_piece_cnt
@@ -213,10 +305,27 @@ procedure division.
 
     perform flatten_and_check
 
+    if snapshot_mode = "Y" and curr_round = snapshot_rock
+      perform report_snapshot
+    end-if
+
     *> display "ROUND " curr_round " HEIGHT: " curr_top
     add 1 to curr_round
   end-perform
 
+  move function current-date to curr_date_time
+  move curr_date_time(9:2) to disp_hh
+  move curr_date_time(11:2) to disp_mm
+  move curr_date_time(13:2) to disp_ss
+  compute search_end_secs = (disp_hh * 3600) + (disp_mm * 60) + disp_ss
+  compute search_elapsed_secs = search_end_secs - search_start_secs
+  *> Guard against the search spanning midnight, when end-of-day
+  *> seconds-of-day wraps back down past start-of-day seconds-of-day.
+  if search_elapsed_secs < 0
+    add 86400 to search_elapsed_secs
+  end-if
+  display "SEARCH SECONDS ELAPSED: " search_elapsed_secs
+
   compute num_cycles = (num_rounds - (cycle_beg - 1)) / cycle_rounds
   display "NUM CYCLES: " num_cycles
 
@@ -233,6 +342,10 @@ procedure division.
   compute total_found = (num_cycles * cycle_height) + left_over_height
   display "FINAL: " total_found " " curr_top
 
+  move total_found to baseline_answer
+  move function module-id to baseline_progid
+  call 'lib-checkbaseline' using baseline_progid baseline_answer baseline_result
+
   *> perform print_stack
 
   goback.
@@ -322,7 +435,7 @@ flatten_and_check.
 
   *> Check to see if we've seen this before, using the custom gap amount.
   move 0 to history_test_cnt
-  if history_cnt > (history_test_gap * 2) and history_found = 0
+  if history_cnt > (history_test_gap * 2) and history_found = 0 and resumed_cycle = 0
     perform varying history_idx from curr_round by -1 until history_idx < (curr_round - history_test_gap + 1)
       add 1 to history_test_cnt
       move history(history_idx) to history_test(history_test_cnt)
@@ -370,6 +483,8 @@ flatten_and_check.
           *> 2644
           move history(history_idx - history_test_gap + 1)(13:8) to prefix_height
           display "PREFIX HEIGHT: " prefix_height
+
+          perform write_cycle
           *> 114
         end-if
       end-if
@@ -422,6 +537,108 @@ flatten_and_check.
   .
 
 
+read_cycle.
+  move function module-id to cyc_progid
+  string cyc_progid(1:2) delimited by size
+    ".cyc" delimited by size
+    into cyc_filename
+  end-string
+
+  move length of function trim(rf_row(1)) to cyc_input_len
+
+  open input cyc_file
+  if cyc_filestat = "00"
+    read cyc_file into cyc_header
+    move cyc_header(33:8) to cyc_disp_input_len
+
+    if cyc_disp_input_len = cyc_input_len
+      move cyc_header(1:8) to cycle_beg
+      move cyc_header(9:8) to cycle_rounds
+      move cyc_header(17:8) to cycle_height
+      move cyc_header(25:8) to prefix_height
+
+      move 1 to resumed_cycle
+      display "RESUMED CYCLE: BEG " cycle_beg " ROUNDS " cycle_rounds " HEIGHT " cycle_height " PREFIX " prefix_height
+    else
+      display "read_cycle: persisted cycle is for a different input, will detect fresh."
+    end-if
+
+    close cyc_file
+  else
+    display "read_cycle: no persisted cycle found, will detect fresh."
+  end-if
+  .
+
+write_cycle.
+  move function module-id to cyc_progid
+  string cyc_progid(1:2) delimited by size
+    ".cyc" delimited by size
+    into cyc_filename
+  end-string
+
+  move length of function trim(rf_row(1)) to cyc_input_len
+
+  open output cyc_file
+  if cyc_filestat = "00"
+    move spaces to cyc_header
+    move cycle_beg to cyc_disp_beg
+    move cycle_rounds to cyc_disp_rounds
+    move cycle_height to cyc_disp_height
+    move prefix_height to cyc_disp_prefix
+    move cyc_input_len to cyc_disp_input_len
+    string cyc_disp_beg delimited by size
+      cyc_disp_rounds delimited by size
+      cyc_disp_height delimited by size
+      cyc_disp_prefix delimited by size
+      cyc_disp_input_len delimited by size
+      into cyc_header
+    end-string
+    write cyc_line from cyc_header
+
+    close cyc_file
+    display "CYCLE PERSISTED: BEG " cycle_beg " ROUNDS " cycle_rounds " HEIGHT " cycle_height " PREFIX " prefix_height
+  else
+    display "write_cycle: ERROR opening " cyc_filename " status " cyc_filestat
+  end-if
+  .
+
+report_snapshot.
+  call 'lib-writereport' using function module-id "O" report-line
+
+  move snapshot_rock to disp-rock
+  move curr_top to disp-height
+  move spaces to report-line
+  string "SNAPSHOT AT ROCK " function trim(disp-rock)
+      ": HEIGHT " function trim(disp-height) delimited by size
+    into report-line
+  end-string
+  call 'lib-writereport' using function module-id "W" report-line
+
+  set print_row_idx to 1
+  compute print_top = curr_top + 4
+  compute print_y_limit = print_top - 20
+  perform varying print_row_idx from print_top by -1 until print_row_idx < print_y_limit
+    move spaces to report-line
+    set print_col_idx to 1
+    perform varying print_col_idx from 1 by 1 until print_col_idx > 7
+      move 0 to print_found
+      perform varying piece_fallen_idx from 1 by 1 until piece_fallen_idx > piece_fallen_cnt or print_found = 1
+        if piece_fallen_x(piece_fallen_idx) = print_col_idx and piece_fallen_y(piece_fallen_idx) = print_row_idx
+          move 1 to print_found
+        end-if
+      end-perform
+      if print_found = 1
+        move "#" to report-line(print_col_idx:1)
+      else
+        move "." to report-line(print_col_idx:1)
+      end-if
+    end-perform
+    call 'lib-writereport' using function module-id "W" report-line
+  end-perform
+
+  call 'lib-writereport' using function module-id "C" report-line
+  .
+
 *> Just for showing the stack and debug.
 print_stack.
   display "STACK: "
