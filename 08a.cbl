@@ -44,6 +44,9 @@ data division.
     77 edges_total pic s9(8) comp.
     77 total_found pic s9(8) comp.
 
+    77 report-line pic x(9999).
+    77 render_col pic s9(8) comp.
+
 procedure division.
 *>   call 'lib-readfile' using function module-id rf_all_lines
   move "30373" to rf_line_row(1)
@@ -137,7 +140,7 @@ procedure division.
 *>     end-perform
 *>   end-perform
   display "ROTATE 1"
-  call 'lib-rotatetable' using rf_all_lines
+  call 'lib-rotatetable' using rf_all_lines "ROTATE"
 
 *>   move forest_width to vis_temp_line_cnt
 *> *>   compute temp_limit = forest_width
@@ -159,7 +162,7 @@ procedure division.
   perform varying vis_line_idx from 1 by 1 until vis_line_idx > vis_line_cnt
     display vis_line_row(vis_line_idx)
   end-perform
-  call 'lib-rotatetable' using vis_all_lines
+  call 'lib-rotatetable' using vis_all_lines "ROTATE"
 *>   display "WHAT :"
 *>   perform varying vis_temp_line_idx from 1 by 1 until vis_temp_line_idx > vis_temp_line_cnt
 *>     display vis_temp_line_row(vis_temp_line_idx)
@@ -265,6 +268,27 @@ procedure division.
 
   display "FINAL: " total_found
 
+  *> Visual grid dump: '#' for every visible tree, '.' for hidden,
+  *> so edge cases can be checked by eye instead of trusting the count.
+  call 'lib-writereport' using function module-id "O" report-line
+  perform varying rf_line_idx from 1 by 1 until rf_line_idx > rf_line_cnt
+    move spaces to report-line
+    perform varying render_col from 1 by 1 until render_col > forest_width
+      if rf_line_idx = 1 or rf_line_idx = rf_line_cnt
+          or render_col = 1 or render_col = forest_width
+        move "#" to report-line(render_col:1)
+      else
+        if vis_line_row(rf_line_idx)(render_col:1) = "V"
+          move "#" to report-line(render_col:1)
+        else
+          move "." to report-line(render_col:1)
+        end-if
+      end-if
+    end-perform
+    call 'lib-writereport' using function module-id "W" report-line
+  end-perform
+  call 'lib-writereport' using function module-id "C" report-line
+
   goback.
 
 test_view.
