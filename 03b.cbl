@@ -24,6 +24,10 @@ data division.
     77 all_chars_idx pic 9(2) comp.
     77 final_points pic 9(4) comp.
 
+    77 report-line pic x(999).
+    77 disp-group-num pic z(4)9.
+    77 disp-priority pic z9.
+
 procedure division.
   call 'lib-readfile' using function module-id rf_all_lines
   *> move "vJrwpWtwJgWrhcsFMMfFFhFp" to rf_line_row(1)
@@ -38,6 +42,10 @@ procedure division.
   *> display "[" all_chars "]"
   move 0 to final_points
 
+  call 'lib-writereport' using function module-id "O" report-line
+  move "GROUP  ITEM  PRIORITY" to report-line
+  call 'lib-writereport' using function module-id "W" report-line
+
   perform varying rf_line_idx from 1 by 3 until rf_line_idx > rf_line_cnt
     compute num_chars = function length(function trim(rf_line_row(rf_line_idx)))
     *> display "LINE: " num_chars " " function trim(rf_line_row(rf_line_idx)) " " num_chars
@@ -65,6 +73,16 @@ procedure division.
           if all_chars(all_chars_idx:1) = match_char
             *> display "MATCH: " match_char " POINTS: " all_chars_idx
             compute final_points = final_points + all_chars_idx
+            compute disp-group-num = (rf_line_idx / 3) + 1
+            move all_chars_idx to disp-priority
+            string function trim(disp-group-num) delimited by size
+              "  " delimited by size
+              match_char delimited by size
+              "  " delimited by size
+              function trim(disp-priority) delimited by size
+              into report-line
+            end-string
+            call 'lib-writereport' using function module-id "W" report-line
           end-if
         end-perform
       end-if
@@ -72,5 +90,6 @@ procedure division.
   end-perform
 
   display "FINAL: " final_points
+  call 'lib-writereport' using function module-id "C" report-line
 
   goback.
