@@ -41,10 +41,31 @@ data division.
 
     77 total_found pic s9(8) comp.
 
+    *> For lib-readdata, pulling an optional diagnostic-report flag.
+    *> "Y" writes each pair's order_status plus both parsed top-level
+    *> token trees to a log, so a disputed pair's ordering logic can
+    *> be verified without manually re-tracing the recursive compare.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 diag_mode pic x value "N".
+
+    77 report-line pic x(999).
+    77 disp-pair pic z(4)9.
+
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
 *>   call 'lib-readdata' using function module-id ".da1" rf_all_lines
 
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:1) to diag_mode
+  end-if
+  if diag_mode = "Y"
+    call 'lib-writereport' using function module-id "O" report-line
+  end-if
+
   move 0 to total_found
   perform varying rf_line_idx from 1 by 3 until rf_line_idx > rf_line_cnt
     add 1 to pair_number
@@ -59,6 +80,10 @@ procedure division.
       compute total_found = total_found + pair_number
     end-if
 
+    if diag_mode = "Y"
+      perform write_diag_line
+    end-if
+
     *> Print for debugging.
     *> move pair_number to pair_number_str
     *> if order_status = 1
@@ -76,11 +101,53 @@ procedure division.
 
   end-perform
 
+  if diag_mode = "Y"
+    call 'lib-writereport' using function module-id "C" report-line
+  end-if
+
   display "FINISHED: " total_found
 
   goback.
 
 
+write_diag_line.
+  move pair_number to disp-pair
+  string "PAIR " function trim(disp-pair) ": STATUS " delimited by size
+    order_status delimited by size
+    into report-line
+  end-string
+  call 'lib-writereport' using function module-id "W" report-line
+
+  move spaces to report-line
+  string "  LEFT: " delimited by size
+    into report-line
+  end-string
+  perform varying tokens_one_idx from 1 by 1
+      until tokens_one_idx > tokens_one_num(1) or tokens_one(1 tokens_one_idx) = space
+    string function trim(report-line) delimited by size
+      function trim(tokens_one(1 tokens_one_idx)) delimited by size
+      ", " delimited by size
+      into report-line
+    end-string
+  end-perform
+  call 'lib-writereport' using function module-id "W" report-line
+
+  move spaces to report-line
+  string "  RIGHT: " delimited by size
+    into report-line
+  end-string
+  perform varying tokens_two_idx from 1 by 1
+      until tokens_two_idx > tokens_two_num(1) or tokens_two(1 tokens_two_idx) = space
+    string function trim(report-line) delimited by size
+      function trim(tokens_two(1 tokens_two_idx)) delimited by size
+      ", " delimited by size
+      into report-line
+    end-string
+  end-perform
+  call 'lib-writereport' using function module-id "W" report-line
+  .
+
+
 process_groups.
   add 1 to tokens_stack_num
 
