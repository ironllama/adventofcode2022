@@ -2,7 +2,22 @@
 identification division.
 program-id. 19b.
 
+environment division.
+  input-output section.
+    file-control.
+      *> Per-blueprint checkpoint -- each finished blueprint's best geode
+      *> count is appended here, so a restarted job can skip blueprints
+      *> already completed instead of re-running their whole DFS.
+      *> Delete the .ckp file by hand to force a full re-run.
+      select ckpt_file assign to ckpt_filename
+        organization is line sequential
+        file status is ckpt_filestat.
+
 data division.
+  file section.
+    fd ckpt_file.
+      01 ckpt_line pic x(999).
+
   working-storage section.
     *> For lib-readfile
     01 rf_all_lines.
@@ -12,7 +27,7 @@ data division.
 
     01 bp_stuff.
       02 bp_cnt pic 9(2) comp.
-      02 bp_bots occurs 30 times indexed by bp_idx.
+      02 bp_bots occurs 60 times indexed by bp_idx.
         03 ore_bot_ore pic 9(2) comp.
         03 clay_bot_ore pic 9(2) comp.
         03 obsidian_bot_ore pic 9(2) comp.
@@ -106,10 +121,48 @@ data division.
 
     77 print_idx usage is index.
 
-    77 total_found pic s9(8) comp.
+    77 total_found pic s9(18) comp.
+
+    *> Regression-comparison baseline -- see lib-checkbaseline.
+    77 baseline_progid pic x(9).
+    77 baseline_answer pic 9(18).
+    77 baseline_result pic x(4).
 
     77 max_minutes pic 9(2) comp.
 
+    *> Per-blueprint progress log, so a long batch run shows something
+    *> other than silence until the very end.
+    77 curr_date_time pic x(21).
+    77 bp_start_secs pic s9(8) comp.
+    77 bp_end_secs pic s9(8) comp.
+    77 bp_elapsed_minutes pic s9(8) comp.
+    77 disp_hh pic 9(2).
+    77 disp_mm pic 9(2).
+    77 disp_ss pic 9(2).
+
+    01 ckpt_filename pic x(10).
+    01 ckpt_filestat pic xx.
+    77 ckpt_progid pic x(9).
+    77 ckpt_header pic x(32).
+    77 ckpt_disp_bp_idx pic 9(2).
+    77 ckpt_disp_geode pic 9(2).
+
+    *> The checkpoint's first record is a signature (sentinel id "00"
+    *> plus the blueprint count actually read from the input), not a
+    *> blueprint result -- ties the cached DONE list to the input it
+    *> was computed from, so uncommenting the ".da1" sample-data line
+    *> above doesn't silently reuse a prior .dat run's checkpoint.
+    77 ckpt_sig_id pic 9(2).
+    77 ckpt_cached_input_cnt pic 9(4).
+    77 ckpt_valid pic 9 value 0.
+
+    01 done_blueprints.
+      02 done_bp_cnt pic 9(2) comp value 0.
+      02 done_bp occurs 60 times indexed by done_bp_idx.
+        03 done_bp_id pic 9(2) comp.
+        03 done_bp_geode pic 9(2) comp.
+    77 done_bp_found pic 9.
+
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
 *>   call 'lib-readdata' using function module-id ".da1" rf_all_lines
@@ -144,48 +197,174 @@ procedure division.
 
   move 32 to max_minutes
 
+  perform read_checkpoints
+
 *>   perform varying bp_idx from 1 by 1 until bp_idx > bp_cnt
   perform varying bp_idx from 1 by 1 until bp_idx > 3
 
-    initialize all_states
-    initialize curr_state
-    *> initialize high_state
-    initialize best_minutes_stuff
+    *> Skip blueprints a prior, interrupted run already finished.
+    move 0 to done_bp_found
+    perform varying done_bp_idx from 1 by 1 until done_bp_idx > done_bp_cnt or done_bp_found = 1
+      if done_bp_id(done_bp_idx) = bp_idx
+        move 1 to done_bp_found
+        move done_bp_geode(done_bp_idx) to best_geode_num(max_minutes)
+        display "SKIPPING CHECKPOINTED BP_IDX: [" bp_idx "] GEODE_NUM: " best_geode_num(max_minutes)
+      end-if
+    end-perform
+
+    if done_bp_found = 0
+      initialize all_states
+      initialize curr_state
+      *> initialize high_state
+      initialize best_minutes_stuff
+
+      add 1 to states_cnt
+      move 0 to minute(states_cnt)
+      move 1 to num_ore_bots(states_cnt)
+      move 0 to prior_state(states_cnt)
+      set something_built(states_cnt) to true
+
+      compute max_ore_bots = ore_bot_ore(bp_idx) + clay_bot_ore(bp_idx) + obsidian_bot_ore(bp_idx) + geode_bot_ore(bp_idx)
+      compute max_ore_total = ore_bot_ore(bp_idx) + clay_bot_ore(bp_idx) + obsidian_bot_ore(bp_idx) + geode_bot_ore(bp_idx)
+      move obsidian_bot_clay(bp_idx) to max_clay_bots
+      move geode_bot_obsidian(bp_idx) to max_obsidian_bots
+
+      *> display "BOT MAXES: ORE: " max_ore_bots " CLY: " max_clay_bots " OBS: " max_obsidian_bots
+
+      move function current-date to curr_date_time
+      move curr_date_time(9:2) to disp_hh
+      move curr_date_time(11:2) to disp_mm
+      move curr_date_time(13:2) to disp_ss
+      compute bp_start_secs = (disp_hh * 3600) + (disp_mm * 60) + disp_ss
+
+      *> BFS
+      *> move 0 to states_head
+      *> perform process_state until states_head > states_cnt
+      *> perform process_state until states_head > states_cnt or curr_minute = 25
+
+      *> DFS
+      perform process_state until states_cnt = 0
+
+      move function current-date to curr_date_time
+      move curr_date_time(9:2) to disp_hh
+      move curr_date_time(11:2) to disp_mm
+      move curr_date_time(13:2) to disp_ss
+      compute bp_end_secs = (disp_hh * 3600) + (disp_mm * 60) + disp_ss
+      *> Guard against the search spanning midnight, when end-of-day
+      *> seconds-of-day wraps back down past start-of-day seconds-of-day.
+      if bp_end_secs < bp_start_secs
+        add 86400 to bp_end_secs
+      end-if
+      compute bp_elapsed_minutes = (bp_end_secs - bp_start_secs) / 60
+
+      *> display "MIN[" high_minute "][" high_state_score "]: ORE " high_ore_num " CLY: " high_clay_num " OBS: " high_obsidian_num " GEO: " high_geode_num " === BOTS: ORE: " high_num_ore_bots " CLY: " high_num_clay_bots " OBS: " high_num_obsidian_bots " GEO: " high_num_geode_bots
+      *> display "HIGH BP_IDX: [" bp_idx "] GEODE_NUM: " high_geode_num
+      *> compute total_found = total_found + (bp_idx * high_geode_num)
+
+      display "BEST BP_IDX: [" bp_idx "] MINUTES ELAPSED: " bp_elapsed_minutes " GEODE_NUM: " best_geode_num(max_minutes)
+
+      perform write_checkpoint
+    end-if
 
-    add 1 to states_cnt
-    move 0 to minute(states_cnt)
-    move 1 to num_ore_bots(states_cnt)
-    move 0 to prior_state(states_cnt)
-    set something_built(states_cnt) to true
+    *> compute total_found = total_found + (bp_idx * best_geode_num(max_minutes))
+    compute total_found = total_found * best_geode_num(max_minutes)
+  end-perform
 
-    compute max_ore_bots = ore_bot_ore(bp_idx) + clay_bot_ore(bp_idx) + obsidian_bot_ore(bp_idx) + geode_bot_ore(bp_idx)
-    compute max_ore_total = ore_bot_ore(bp_idx) + clay_bot_ore(bp_idx) + obsidian_bot_ore(bp_idx) + geode_bot_ore(bp_idx)
-    move obsidian_bot_clay(bp_idx) to max_clay_bots
-    move geode_bot_obsidian(bp_idx) to max_obsidian_bots
+  display "FINAL: " total_found
 
-    *> display "BOT MAXES: ORE: " max_ore_bots " CLY: " max_clay_bots " OBS: " max_obsidian_bots
+  move total_found to baseline_answer
+  move function module-id to baseline_progid
+  call 'lib-checkbaseline' using baseline_progid baseline_answer baseline_result
 
-    *> BFS
-    *> move 0 to states_head
-    *> perform process_state until states_head > states_cnt
-    *> perform process_state until states_head > states_cnt or curr_minute = 25
+  goback.
 
-    *> DFS
-    perform process_state until states_cnt = 0
 
-    *> display "MIN[" high_minute "][" high_state_score "]: ORE " high_ore_num " CLY: " high_clay_num " OBS: " high_obsidian_num " GEO: " high_geode_num " === BOTS: ORE: " high_num_ore_bots " CLY: " high_num_clay_bots " OBS: " high_num_obsidian_bots " GEO: " high_num_geode_bots
-    *> display "HIGH BP_IDX: [" bp_idx "] GEODE_NUM: " high_geode_num
-    *> compute total_found = total_found + (bp_idx * high_geode_num)
+read_checkpoints.
+  move function module-id to ckpt_progid
+  string ckpt_progid(1:2) delimited by size
+    ".ckp" delimited by size
+    into ckpt_filename
+  end-string
+
+  open input ckpt_file
+  if ckpt_filestat = "00"
+    read ckpt_file into ckpt_header
+      not at end
+        move ckpt_header(1:2) to ckpt_sig_id
+        move ckpt_header(3:4) to ckpt_cached_input_cnt
+        if ckpt_sig_id = 0 and ckpt_cached_input_cnt = rf_cnt
+          move 1 to ckpt_valid
+        end-if
+    end-read
+
+    if ckpt_valid = 1
+      move 0 to done_bp_found
+      perform until done_bp_found = 1
+        read ckpt_file into ckpt_header
+          at end move 1 to done_bp_found
+          not at end
+            add 1 to done_bp_cnt
+            move ckpt_header(1:2) to done_bp_id(done_bp_cnt)
+            move ckpt_header(3:2) to done_bp_geode(done_bp_cnt)
+        end-read
+      end-perform
+      move 0 to done_bp_found
+    end-if
+
+    close ckpt_file
+  end-if
 
-    display "BEST BP_IDX: [" bp_idx "] GEODE_NUM: " best_geode_num(max_minutes)
-    *> compute total_found = total_found + (bp_idx * best_geode_num(max_minutes))
-    compute total_found = total_found * best_geode_num(max_minutes)
-  end-perform
+  if ckpt_valid = 1
+    display "READ CHECKPOINTS: " done_bp_cnt " BLUEPRINT(S) ALREADY DONE."
+  else
+    display "read_checkpoints: no usable checkpoint for this input, starting fresh."
+    perform write_checkpoint_sig
+  end-if
+  .
 
-  display "FINAL: " total_found
+write_checkpoint_sig.
+  move spaces to ckpt_header
+  move 0 to ckpt_sig_id
+  move rf_cnt to ckpt_cached_input_cnt
+  string ckpt_sig_id delimited by size
+    ckpt_cached_input_cnt delimited by size
+    into ckpt_header
+  end-string
+
+  open output ckpt_file
+  if ckpt_filestat = "00"
+    write ckpt_line from ckpt_header
+    close ckpt_file
+  else
+    display "write_checkpoint_sig: ERROR opening " ckpt_filename " status " ckpt_filestat
+  end-if
+  .
 
-  goback.
+write_checkpoint.
+  move function module-id to ckpt_progid
+  string ckpt_progid(1:2) delimited by size
+    ".ckp" delimited by size
+    into ckpt_filename
+  end-string
 
+  open extend ckpt_file
+  if ckpt_filestat = "05" or ckpt_filestat = "35"
+    open output ckpt_file
+  end-if
+  if ckpt_filestat = "00"
+    move spaces to ckpt_header
+    move bp_idx to ckpt_disp_bp_idx
+    move best_geode_num(max_minutes) to ckpt_disp_geode
+    string ckpt_disp_bp_idx delimited by size
+      ckpt_disp_geode delimited by size
+      into ckpt_header
+    end-string
+    write ckpt_line from ckpt_header
+    close ckpt_file
+  else
+    display "write_checkpoint: ERROR opening " ckpt_filename " status " ckpt_filestat
+  end-if
+  .
 
 process_state.
   *> add 1 to states_head  *> Next in "queue". (BFS)
