@@ -31,7 +31,48 @@ data division.
 
     77 total_found_snafu pic s9(18) comp.
 
+    *> Optional control card for a standalone conversion utility mode,
+    *> so a single SNAFU number or decimal can be checked by hand
+    *> without building a one-line .dat file. Line 1 is "S2D" or "D2S";
+    *> line 2 is the value to convert.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 util_mode pic x(3) value spaces.
+    01 util_str pic x(26).
+    01 util_line_len pic s9(2) comp.
+    01 util_char_idx usage is index.
+    01 util_pos_place pic 9(18) comp.
+    01 util_line_total pic s9(18) comp.
+    77 util_dec pic s9(18) comp.
+    77 subtotal_trace_mode pic x value "N".
+
 procedure division.
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:3) to util_mode
+  end-if
+  if ctl_line_cnt > 2
+    move ctl_line_row(3)(1:1) to subtotal_trace_mode
+  end-if
+
+  if util_mode = "S2D" and ctl_line_cnt > 1
+    move ctl_line_row(2)(1:26) to util_str
+    perform snafu_str_to_decimal
+    display "S2D: " function trim(util_str) " = " util_line_total
+    goback
+  end-if
+
+  if util_mode = "D2S" and ctl_line_cnt > 1
+    move ctl_line_row(2)(1:18) to util_dec
+    move util_dec to digits_running
+    perform base5_convert
+    perform snafu_convert
+    display "D2S: " util_dec " = " function trim(digits_str)
+    goback
+  end-if
+
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
   *> call 'lib-readdata' using function module-id ".da1" rf_all_lines
 
@@ -64,7 +105,10 @@ procedure division.
       end-evaluate
     end-perform
     compute total_found = total_found + line_total
-    *> display "LINE [" rf_idx "]: " line_total " TOTAL: " total_found
+    if subtotal_trace_mode = "Y"
+      display "LINE [" rf_idx "]: " function trim(rf_row(rf_idx))
+          " = " line_total " RUNNING TOTAL: " total_found
+    end-if
   end-perform
   *> display "TOTAL_FOUND: " total_found
 
@@ -76,6 +120,31 @@ procedure division.
 
   goback.
 
+snafu_str_to_decimal.
+  move length of function trim(util_str) to util_line_len
+  move 0 to util_line_total
+  perform varying util_char_idx from util_line_len by -1 until util_char_idx < 1
+    if util_char_idx = util_line_len
+      move 1 to util_pos_place
+    else
+      compute util_pos_place = 5 ** (util_line_len - util_char_idx)
+    end-if
+
+    evaluate util_str(util_char_idx:1)
+      when '0'
+        compute util_line_total = util_line_total + 0
+      when '1'
+        compute util_line_total = util_line_total + util_pos_place
+      when '2'
+        compute util_line_total = util_line_total + (util_pos_place * 2)
+      when '-'
+        compute util_line_total = util_line_total + (util_pos_place * -1)
+      when '='
+        compute util_line_total = util_line_total + (util_pos_place * -2)
+    end-evaluate
+  end-perform
+  .
+
 base5_convert.
   compute largest_power = function log(digits_running) / function log(5)
   *> display "LARGEST POWER OF " digits_running " is: " largest_power
