@@ -22,8 +22,22 @@ data division.
     77 total_found pic s9(8) comp.
     77 curr_found pic s9(8) comp.
 
+    *> For lib-readdata, pulling an optional breakpoint cycle number so
+    *> a specific frame's register value can be dumped without
+    *> re-deriving it from the instruction log by hand.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 query_cycle pic s9(8) comp value 0.
+
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
+
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:8) to query_cycle
+  end-if
   *> call 'lib-readdata' using function module-id ".da1" rf_all_lines
   *> move "noop" to rf_line_row(1)
   *> move "addx 3" to rf_line_row(2)
@@ -68,13 +82,17 @@ procedure division.
 
 check_cycle.
     *> display "check_cycle: " function trim(instr) " : " amt " x-before: " x_val
-    compute gap_cycles = total_cycles - 20 
+    compute gap_cycles = total_cycles - 20
     if total_cycles = 20 or function mod(gap_cycles 40) = 0
       compute curr_found = total_cycles * x_val
       compute total_found = total_found + curr_found
       *> display total_cycles ": " x_val " C: " curr_found " T: " total_found
     end-if
 
+    if query_cycle > 0 and total_cycles = query_cycle
+      display "BREAKPOINT CYCLE: " total_cycles " X: " x_val
+    end-if
+
     *> Check before and after interesting cycles for debugging.
     *> if total_cycles = 19 or total_cycles = 21
         *> or total_cycles = 59 or total_cycles = 61
