@@ -0,0 +1,55 @@
+           >>source format free
+identification division.
+program-id. lib-writereport.
+
+environment division.
+  input-output section.
+    file-control.
+      select ofile assign to filename
+        organization is line sequential
+        file status is filestat.
+
+data division.
+  file section.
+    fd ofile.
+    01 fileline pic x(999).
+
+  working-storage section.
+    01 filename pic x(25).
+    01 filestat pic xx.
+    77 report-open-flag pic x value "N".
+
+  linkage section.
+    01 ln-filename pic x(20).
+    01 ln-mode pic x.
+    *> ln-mode: "O" open for output, "W" write ln-line, "C" close.
+    01 ln-line pic x(999).
+
+procedure division using ln-filename ln-mode ln-line.
+  evaluate ln-mode
+    when "O"
+      string function trim(ln-filename) delimited by size
+        ".rpt"
+        into filename
+      end-string
+      open output ofile
+      if filestat not = "00"
+        display "lib-writereport: ERROR opening " filename " status " filestat
+      else
+        move "Y" to report-open-flag
+      end-if
+
+    when "W"
+      if report-open-flag = "Y"
+        move ln-line to fileline
+        write fileline
+      end-if
+
+    when "C"
+      if report-open-flag = "Y"
+        close ofile
+        move "N" to report-open-flag
+      end-if
+  end-evaluate
+
+  goback.
