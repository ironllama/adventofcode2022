@@ -22,6 +22,16 @@ data division.
     77 match_found pic 9 comp.
     77 total_found pic 9(8) comp.
 
+    77 overlap_from pic 9(2) comp.
+    77 overlap_to pic 9(2) comp.
+    77 report-line pic x(999).
+    77 disp-num-1 pic z9.
+    77 disp-num-2 pic z9.
+    77 disp-num-3 pic z9.
+    77 disp-num-4 pic z9.
+    77 disp-num-5 pic z9.
+    77 disp-num-6 pic z9.
+
 procedure division.
   call 'lib-readfile' using function module-id rf_all_lines
   *> move "1-4,6-8" to rf_line_row(1)
@@ -33,6 +43,11 @@ procedure division.
   *> move 6 to rf_line_cnt
 
   move 0 to total_found
+
+  call 'lib-writereport' using function module-id "O" report-line
+  move "LEFT-RANGE  RIGHT-RANGE  OVERLAP" to report-line
+  call 'lib-writereport' using function module-id "W" report-line
+
   perform varying rf_line_idx from 1 by 1 until rf_line_idx > rf_line_cnt
     *> display "LINE: " function trim(rf_line_row(rf_line_idx))
     unstring function trim(rf_line_row(rf_line_idx)) delimited by ","
@@ -60,9 +75,36 @@ procedure division.
 
     if match_found = 1
       add 1 to total_found
+
+      if left_from > right_from
+        move left_from to overlap_from
+      else
+        move right_from to overlap_from
+      end-if
+      if left_to < right_to
+        move left_to to overlap_to
+      else
+        move right_to to overlap_to
+      end-if
+
+      move left_from to disp-num-1
+      move left_to to disp-num-2
+      move right_from to disp-num-3
+      move right_to to disp-num-4
+      move overlap_from to disp-num-5
+      move overlap_to to disp-num-6
+      string function trim(disp-num-1) "-" function trim(disp-num-2) delimited by size
+        "  " delimited by size
+        function trim(disp-num-3) "-" function trim(disp-num-4) delimited by size
+        "  " delimited by size
+        function trim(disp-num-5) "-" function trim(disp-num-6) delimited by size
+        into report-line
+      end-string
+      call 'lib-writereport' using function module-id "W" report-line
     end-if
   end-perform
 
   display "FINAL: " total_found
+  call 'lib-writereport' using function module-id "C" report-line
 
   goback.
