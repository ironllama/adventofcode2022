@@ -17,9 +17,29 @@ data division.
     01 head.
       02 head_x pic s9(8) comp.
       02 head_y pic s9(8) comp.
-    01 tail.
-      02 tail_x pic s9(8) comp.
-      02 tail_y pic s9(8) comp.
+
+    *> For lib-readdata, pulling an optional knot-count control card --
+    *> same convention as 09b, so both programs are configurable the
+    *> same way. Defaults to 1, the single-tail-knot rope this part
+    *> always simulated.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 knot_cnt pic s9(4) comp value 1.
+
+    01 all_tails.
+      02 all_tail_pos occurs 1 to 999 times depending on knot_cnt
+          indexed by all_tail_idx.
+        03 all_tail_x pic s9(8) comp.
+        03 all_tail_y pic s9(8) comp.
+
+    01 curr_head.
+      02 curr_head_x pic s9(8) comp.
+      02 curr_head_y pic s9(8) comp.
+    01 curr_tail.
+      02 curr_tail_x pic s9(8) comp.
+      02 curr_tail_y pic s9(8) comp.
 
     77 tail_visit_found pic 9.
     01 tail_visited.
@@ -35,6 +55,13 @@ data division.
 
 procedure division.
   call 'lib-readfile' using function module-id rf_all_lines
+
+  *> Optional control card: number of tail knots to follow the head
+  *> (defaults to 1, i.e. the original 2-knot rope).
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:4) to knot_cnt
+  end-if
 *>   move "R 4" to rf_line_row(1)
 *>   move "U 4" to rf_line_row(2)
 *>   move "L 3" to rf_line_row(3)
@@ -48,8 +75,6 @@ procedure division.
 
   move 0 to head_x
   move 0 to head_y
-  move 0 to tail_x
-  move 0 to tail_y
 
   move 0 to tail_visited_cnt
 
@@ -67,30 +92,16 @@ procedure division.
       if dir = "L" subtract 1 from head_x end-if
       *> display "HEAD: " head_x "," head_y " TAIL: " tail_x "," tail_y
 
-      if head_x > (tail_x + 1)
-        add 1 to tail_x
-        if head_y > tail_y add 1 to tail_y end-if
-        if head_y < tail_y subtract 1 from tail_y end-if
-        perform add_visited
-      end-if
-      if head_x < (tail_x - 1)
-        subtract 1 from tail_x
-        if head_y > tail_y add 1 to tail_y end-if
-        if head_y < tail_y subtract 1 from tail_y end-if
-        perform add_visited
-      end-if
-      if head_y > (tail_y + 1)
-        add 1 to tail_y
-        if head_x > tail_x add 1 to tail_x end-if
-        if head_x < tail_x subtract 1 from tail_x end-if
-        perform add_visited
-      end-if
-      if head_y < (tail_y - 1)
-        subtract 1 from tail_y
-        if head_x > tail_x add 1 to tail_x end-if
-        if head_x < tail_x subtract 1 from tail_x end-if
-        perform add_visited
-      end-if
+      perform varying all_tail_idx from 0 by 1 until all_tail_idx > knot_cnt - 1
+        if all_tail_idx = 0
+          move head to curr_head
+        else
+          move all_tail_pos(all_tail_idx) to curr_head
+        end-if
+        move all_tail_pos(all_tail_idx + 1) to curr_tail
+        perform follow_head
+        move curr_tail to all_tail_pos(all_tail_idx + 1)
+      end-perform
 
     end-perform
   end-perform
@@ -104,7 +115,7 @@ add_visited.
   move 0 to tail_visit_found
   set tail_visited_idx to 1
   perform varying tail_visited_idx from 1 by 1 until tail_visited_idx > tail_visited_cnt or tail_visit_found = 1
-    if tail_visited_x(tail_visited_idx) = tail_x and tail_visited_y(tail_visited_idx) = tail_y
+    if tail_visited_x(tail_visited_idx) = curr_tail_x and tail_visited_y(tail_visited_idx) = curr_tail_y
       *> display "DUPE!"
       move 1 to tail_visit_found
     end-if
@@ -112,8 +123,35 @@ add_visited.
 
   if tail_visit_found = 0
     add 1 to tail_visited_cnt
-    move tail_x to tail_visited_x(tail_visited_cnt)
-    move tail_y to tail_visited_y(tail_visited_cnt)
+    move curr_tail_x to tail_visited_x(tail_visited_cnt)
+    move curr_tail_y to tail_visited_y(tail_visited_cnt)
     *> display "ADDED: " tail_x "," tail_y
   end-if
   .
+
+follow_head.
+  if curr_head_x > (curr_tail_x + 1)
+    add 1 to curr_tail_x
+    if curr_head_y > curr_tail_y add 1 to curr_tail_y end-if
+    if curr_head_y < curr_tail_y subtract 1 from curr_tail_y end-if
+    if all_tail_idx = knot_cnt - 1 perform add_visited end-if
+  end-if
+  if curr_head_x < (curr_tail_x - 1)
+    subtract 1 from curr_tail_x
+    if curr_head_y > curr_tail_y add 1 to curr_tail_y end-if
+    if curr_head_y < curr_tail_y subtract 1 from curr_tail_y end-if
+    if all_tail_idx = knot_cnt - 1 perform add_visited end-if
+  end-if
+  if curr_head_y > (curr_tail_y + 1)
+    add 1 to curr_tail_y
+    if curr_head_x > curr_tail_x add 1 to curr_tail_x end-if
+    if curr_head_x < curr_tail_x subtract 1 from curr_tail_x end-if
+    if all_tail_idx = knot_cnt - 1 perform add_visited end-if
+  end-if
+  if curr_head_y < (curr_tail_y - 1)
+    subtract 1 from curr_tail_y
+    if curr_head_x > curr_tail_x add 1 to curr_tail_x end-if
+    if curr_head_x < curr_tail_x subtract 1 from curr_tail_x end-if
+    if all_tail_idx = knot_cnt - 1 perform add_visited end-if
+  end-if
+  .
