@@ -1,6 +1,6 @@
            >>source format free
 identification division.
-program-id. 08a.
+program-id. 08b.
 
 data division.
   working-storage section.
@@ -50,6 +50,21 @@ data division.
     77 edges_total pic s9(8) comp.
     77 total_found pic s9(8) comp.
 
+    77 dist_up pic s9(8) comp.
+    77 dist_down pic s9(8) comp.
+    77 dist_left pic s9(8) comp.
+    77 dist_right pic s9(8) comp.
+
+    *> For lib-readdata, pulling an optional "row col" lookup control
+    *> card so a specific candidate tree-house site can be spot-checked
+    *> without re-deriving it from the full grid scan.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 query_row pic s9(8) comp.
+    77 query_col pic s9(8) comp.
+
 procedure division.
   call 'lib-readfile' using function module-id rf_all_lines
 *>   move "30373" to rf_line_row(1)
@@ -66,102 +81,7 @@ procedure division.
   perform varying rf_line_idx from 2 by 1 until rf_line_idx > (rf_line_cnt - 1)
     display "LINE: " function trim(rf_line_row(rf_line_idx))
     perform varying line_char_idx from 2 by 1 until line_char_idx > (forest_width - 1)
-      move rf_line_row(rf_line_idx)(line_char_idx:1) to curr_tree
-      move 1 to test_total
-      display "CHAR: " curr_tree
-
-      *> Check up.
-      move 0 to temp_total
-      move 0 to temp_done
-      perform varying check_iter from 1 by 1 until temp_done = 1
-        compute temp_idx = rf_line_idx - check_iter
-        if temp_idx < 1
-          move 1 to temp_done
-        else
-          move rf_line_row(temp_idx)(line_char_idx:1) to test_tree
-          display "UP TEST: " curr_tree test_tree temp_idx
-        *>   if curr_tree > test_tree
-        *>     add 1 to temp_total
-        *>   else
-        *>     move 1 to temp_done
-        *>   end-if
-          add 1 to temp_total
-          if curr_tree <= test_tree
-            move 1 to temp_done
-          end-if
-        end-if
-      end-perform
-      compute test_total = test_total * temp_total
-      display "UP: " temp_total " TOTAL: " test_total
-
-      *> Check down.
-      move 0 to temp_total
-      move 0 to temp_done
-      perform varying check_iter from 1 by 1 until temp_done = 1
-        compute temp_idx = rf_line_idx + check_iter
-        if temp_idx > rf_line_cnt
-          move 1 to temp_done
-        else
-          move rf_line_row(temp_idx)(line_char_idx:1) to test_tree
-        *>   if curr_tree > test_tree
-        *>     add 1 to temp_total
-        *>   else
-        *>     move 1 to temp_done
-        *>   end-if
-          add 1 to temp_total
-          if curr_tree <= test_tree
-            move 1 to temp_done
-          end-if
-        end-if
-      end-perform
-      compute test_total = test_total * temp_total
-      display "DN: " temp_total " TOTAL: " test_total
-
-      *> Check left.
-      move 0 to temp_total
-      move 0 to temp_done
-      perform varying check_iter from 1 by 1 until temp_done = 1
-        compute temp_idx = line_char_idx - check_iter
-        if temp_idx < 1
-          move 1 to temp_done
-        else
-          move rf_line_row(rf_line_idx)(temp_idx:1) to test_tree
-        *>   if curr_tree > test_tree
-        *>     add 1 to temp_total
-        *>   else
-        *>     move 1 to temp_done
-        *>   end-if
-          add 1 to temp_total
-          if curr_tree <= test_tree
-            move 1 to temp_done
-          end-if
-        end-if
-      end-perform
-      compute test_total = test_total * temp_total
-      display "LF: " temp_total " TOTAL: " test_total
-
-      *> Check right.
-      move 0 to temp_total
-      move 0 to temp_done
-      perform varying check_iter from 1 by 1 until temp_done = 1
-        compute temp_idx = line_char_idx + check_iter
-        if temp_idx > rf_line_cnt
-          move 1 to temp_done
-        else
-          move rf_line_row(rf_line_idx)(temp_idx:1) to test_tree
-        *>   if curr_tree > test_tree
-        *>     add 1 to temp_total
-        *>   else
-        *>     move 1 to temp_done
-        *>   end-if
-          add 1 to temp_total
-          if curr_tree <= test_tree
-            move 1 to temp_done
-          end-if
-        end-if
-      end-perform
-      compute test_total = test_total * temp_total
-      display "RT: " temp_total " TOTAL: " test_total
+      perform score_tree
 
       if test_total > total_found
         move test_total to total_found
@@ -172,4 +92,103 @@ procedure division.
 
   display "FINAL: " total_found
 
+  *> Optional control card: "row col" of one tree to spot-check
+  *> instead of only learning the overall best scenic score.
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    unstring function trim(ctl_line_row(1)) delimited by space
+      into query_row query_col
+    end-unstring
+    move query_row to rf_line_idx
+    move query_col to line_char_idx
+    perform score_tree
+    display "LOOKUP ROW: " query_row " COL: " query_col
+    display "  UP: " dist_up " DOWN: " dist_down
+        " LEFT: " dist_left " RIGHT: " dist_right
+    display "  SCENIC SCORE: " test_total
+  end-if
+
   goback.
+
+score_tree.
+  move rf_line_row(rf_line_idx)(line_char_idx:1) to curr_tree
+  move 1 to test_total
+  display "CHAR: " curr_tree
+
+  *> Check up.
+  move 0 to temp_total
+  move 0 to temp_done
+  perform varying check_iter from 1 by 1 until temp_done = 1
+    compute temp_idx = rf_line_idx - check_iter
+    if temp_idx < 1
+      move 1 to temp_done
+    else
+      move rf_line_row(temp_idx)(line_char_idx:1) to test_tree
+      display "UP TEST: " curr_tree test_tree temp_idx
+      add 1 to temp_total
+      if curr_tree <= test_tree
+        move 1 to temp_done
+      end-if
+    end-if
+  end-perform
+  move temp_total to dist_up
+  compute test_total = test_total * temp_total
+  display "UP: " temp_total " TOTAL: " test_total
+
+  *> Check down.
+  move 0 to temp_total
+  move 0 to temp_done
+  perform varying check_iter from 1 by 1 until temp_done = 1
+    compute temp_idx = rf_line_idx + check_iter
+    if temp_idx > rf_line_cnt
+      move 1 to temp_done
+    else
+      move rf_line_row(temp_idx)(line_char_idx:1) to test_tree
+      add 1 to temp_total
+      if curr_tree <= test_tree
+        move 1 to temp_done
+      end-if
+    end-if
+  end-perform
+  move temp_total to dist_down
+  compute test_total = test_total * temp_total
+  display "DN: " temp_total " TOTAL: " test_total
+
+  *> Check left.
+  move 0 to temp_total
+  move 0 to temp_done
+  perform varying check_iter from 1 by 1 until temp_done = 1
+    compute temp_idx = line_char_idx - check_iter
+    if temp_idx < 1
+      move 1 to temp_done
+    else
+      move rf_line_row(rf_line_idx)(temp_idx:1) to test_tree
+      add 1 to temp_total
+      if curr_tree <= test_tree
+        move 1 to temp_done
+      end-if
+    end-if
+  end-perform
+  move temp_total to dist_left
+  compute test_total = test_total * temp_total
+  display "LF: " temp_total " TOTAL: " test_total
+
+  *> Check right.
+  move 0 to temp_total
+  move 0 to temp_done
+  perform varying check_iter from 1 by 1 until temp_done = 1
+    compute temp_idx = line_char_idx + check_iter
+    if temp_idx > rf_line_cnt
+      move 1 to temp_done
+    else
+      move rf_line_row(rf_line_idx)(temp_idx:1) to test_tree
+      add 1 to temp_total
+      if curr_tree <= test_tree
+        move 1 to temp_done
+      end-if
+    end-if
+  end-perform
+  move temp_total to dist_right
+  compute test_total = test_total * temp_total
+  display "RT: " temp_total " TOTAL: " test_total
+  .
