@@ -0,0 +1,82 @@
+           >>source format free
+identification division.
+program-id. lib-blizzard is initial.
+*> Shared by 24a/24b: given a borderless blizzard-basin map and a
+*> (y, x, minute) spot to check, report whether any blizzard occupies
+*> that spot at that minute. Factored out of what used to be two
+*> copy-pasted get_future_state_of_spot paragraphs.
+
+data division.
+  local-storage section.
+    01 gfs_m pic 9(8) comp.
+    01 gfs_g pic 9(8) comp.
+    01 gfs_t1 pic 9(8) comp.
+    01 gfs_t2 pic 9(8) comp.
+
+  linkage section.
+    01 ln-borderless.
+      02 ln-bl_r_cnt pic 9(8) comp.
+      02 ln-bl_r occurs 25 times indexed by ln-bl_r_i.
+        03 ln-bl_c_cnt pic 9(8) comp.
+        03 ln-bl_c pic x occurs 120 times indexed by ln-bl_c_i.
+
+    01 ln-n_val.
+      02 ln-n_y pic 9(3) comp.
+      02 ln-n_x pic 9(3) comp.
+      02 ln-n_t pic 9(3) comp.
+
+    01 ln-gfs_stuff.
+      02 ln-gfs_w pic 9(8).
+      02 ln-gfs_ws redefines ln-gfs_w.
+        03 filler pic 9(7).
+        03 ln-gfs_w1 pic 9.
+      02 ln-gfs_d pic x.
+
+procedure division using ln-borderless ln-n_val ln-gfs_stuff.
+  move 0 to ln-gfs_w
+  move space to ln-gfs_d
+
+  *> Check n_t to the left to see if any ">"
+  move function mod(ln-n_t ln-bl_c_cnt(1)) to gfs_m
+  compute gfs_t1 = ln-bl_c_cnt(1) - (gfs_m - ln-n_x)
+  compute gfs_t2 = ln-n_x - gfs_m
+  if (gfs_m >= ln-n_x and ln-bl_c(ln-n_y gfs_t1) = ">")
+      or (gfs_m < ln-n_x and ln-bl_c(ln-n_y gfs_t2) = ">")
+    add 1 to ln-gfs_w
+    move ">" to ln-gfs_d
+  end-if
+
+  *> Check n_t to the right to see if any "<"
+  move function mod(ln-n_t ln-bl_c_cnt(1)) to gfs_m
+  compute gfs_g = ln-bl_c_cnt(1) - ln-n_x
+  compute gfs_t1 = gfs_m - gfs_g
+  compute gfs_t2 = ln-n_x + gfs_m
+  if (gfs_m > gfs_g and ln-bl_c(ln-n_y gfs_t1) = "<")
+      or (gfs_m <= gfs_g and ln-bl_c(ln-n_y gfs_t2) = "<")
+    add 1 to ln-gfs_w
+    move "<" to ln-gfs_d
+  end-if
+
+  *> Assuming y value goes up as it goes cardinally south.
+  *> Check n_t to the top to see if any "v"
+  move function mod(ln-n_t ln-bl_r_cnt) to gfs_m
+  compute gfs_t1 = ln-bl_r_cnt - (gfs_m - ln-n_y)
+  compute gfs_t2 = ln-n_y - gfs_m
+  if (gfs_m >= ln-n_y and ln-bl_c(gfs_t1 ln-n_x) = "v")
+      or (gfs_m < ln-n_y and ln-bl_c(gfs_t2 ln-n_x) = "v")
+    add 1 to ln-gfs_w
+    move "v" to ln-gfs_d
+  end-if
+
+  *> Check n_t to the bottom to see if any "^"
+  move function mod(ln-n_t ln-bl_r_cnt) to gfs_m
+  compute gfs_g = ln-bl_r_cnt - ln-n_y
+  compute gfs_t1 = gfs_m - gfs_g
+  compute gfs_t2 = ln-n_y + gfs_m
+  if (gfs_m > gfs_g and ln-bl_c(gfs_t1 ln-n_x) = "^")
+      or (gfs_m <= gfs_g and ln-bl_c(gfs_t2 ln-n_x) = "^")
+    add 1 to ln-gfs_w
+    move "^" to ln-gfs_d
+  end-if
+
+  goback.
