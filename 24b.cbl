@@ -26,18 +26,28 @@ data division.
       02 n_t pic 9(3) comp.
 
     01 gfs_stuff.
-      02 gfs_m pic 9(8) comp.
-      02 gfs_g pic 9(8) comp.
       02 gfs_w pic 9(8).
       02 gfs_ws redefines gfs_w.
         03 filler pic 9(7).
         03 gfs_w1 pic 9.
       02 gfs_d pic x.
-      02 gfs_t1 pic 9(8) comp.
-      02 gfs_t2 pic 9(8) comp.
 
     77 total_found pic s9(8) comp.
 
+    *> Optional control card: line 1 is a minute number. When > 0, the
+    *> full blizzard-basin grid at that minute is rendered via
+    *> lib-writereport, so a suspicious "no safe path" result can be
+    *> checked visually instead of just trusted.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 snapshot_minute pic s9(4) comp value 0.
+    77 disp-minute pic z(4)9.
+    77 snap_y pic 9(3) comp.
+    77 snap_x pic 9(3) comp.
+    77 report-line pic x(999).
+
     01 heap_stuff.
       02 minmax pic x(3).
       02 oper pic x(6).
@@ -62,12 +72,32 @@ data division.
     77 g_x pic 9(3) comp.
     77 g_y pic 9(3) comp.
 
+    *> Elapsed-time log around each trek_through trip below, so a long
+    *> run shows something other than silence until it finishes.
+    77 curr_date_time pic x(21).
+    77 search_start_secs pic s9(8) comp.
+    77 search_end_secs pic s9(8) comp.
+    77 search_elapsed_secs pic s9(8) comp.
+    77 disp_hh pic 9(2).
+    77 disp_mm pic 9(2).
+    77 disp_ss pic 9(2).
+
+    *> Regression-comparison baseline -- see lib-checkbaseline.
+    77 baseline_progid pic x(9).
+    77 baseline_answer pic 9(18).
+    77 baseline_result pic x(4).
+
 
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
 *>   call 'lib-readdata' using function module-id ".da1" rf_all_lines
 *>   call 'lib-readdata' using function module-id ".da2" rf_all_lines
 
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:4) to snapshot_minute
+  end-if
+
   move 0 to total_found
   move function length(function trim(rf_row(1))) to rf_row_len
 
@@ -108,6 +138,15 @@ procedure division.
 
   move n_t to total_found
   display "FINAL: " total_found
+
+  move total_found to baseline_answer
+  move function module-id to baseline_progid
+  call 'lib-checkbaseline' using baseline_progid baseline_answer baseline_result
+
+  if snapshot_minute > 0
+    perform export_blizzard_snapshot
+  end-if
+
   goback.
 
 trek_through.
@@ -120,6 +159,12 @@ trek_through.
   move s_t to h_new_t
   call 'lib-heap-time' using heap_stuff
 
+  move function current-date to curr_date_time
+  move curr_date_time(9:2) to disp_hh
+  move curr_date_time(11:2) to disp_mm
+  move curr_date_time(13:2) to disp_ss
+  compute search_start_secs = (disp_hh * 3600) + (disp_mm * 60) + disp_ss
+
   perform until h_cnt < 1
     move 'next' to oper
     call 'lib-heap-time' using heap_stuff
@@ -171,11 +216,24 @@ trek_through.
       end-if
     end-if
   end-perform
+
+  move function current-date to curr_date_time
+  move curr_date_time(9:2) to disp_hh
+  move curr_date_time(11:2) to disp_mm
+  move curr_date_time(13:2) to disp_ss
+  compute search_end_secs = (disp_hh * 3600) + (disp_mm * 60) + disp_ss
+  compute search_elapsed_secs = search_end_secs - search_start_secs
+  *> Guard against the search spanning midnight, when end-of-day
+  *> seconds-of-day wraps back down past start-of-day seconds-of-day.
+  if search_elapsed_secs < 0
+    add 86400 to search_elapsed_secs
+  end-if
+  display "TREK SECONDS ELAPSED: " search_elapsed_secs
   .
 
 add_neighbor.
   if n_y >= 0 and n_y <= bl_r_cnt and n_x >= 0 and n_x <= bl_c_cnt(1)
-    perform get_future_state_of_spot
+    call 'lib-blizzard' using borderless n_val gfs_stuff
     *> display "CHECKING: Y: " n_y " X: " n_x " T: " n_t " GFS_W: " gfs_w
     if gfs_w = 0
       *> Skip if this has already been visited.
@@ -195,50 +253,33 @@ add_neighbor.
   end-if
   .
 
-get_future_state_of_spot.
-  move 0 to gfs_w
-  move space to gfs_d
-
-  *> Check n_t to the left to see if any ">"
-  move function mod(n_t bl_c_cnt(1)) to gfs_m
-  compute gfs_t1 = bl_c_cnt(1) - (gfs_m - n_x)
-  compute gfs_t2 = n_x - gfs_m
-  if (gfs_m >= n_x and bl_c(n_y gfs_t1) = ">")
-      or (gfs_m < n_x and bl_c(n_y gfs_t2) = ">")
-    add 1 to gfs_w
-    move ">" to gfs_d
-  end-if
+*> get_future_state_of_spot moved to lib-blizzard, shared with 24a.
 
-  *> Check n_t to the right to see if any "<"
-  move function mod(n_t bl_c_cnt(1)) to gfs_m
-  compute gfs_g = bl_c_cnt(1) - n_x
-  compute gfs_t1 = gfs_m - gfs_g
-  compute gfs_t2 = n_x + gfs_m
-  if (gfs_m > gfs_g and bl_c(n_y gfs_t1) = "<")
-      or (gfs_m <= gfs_g and bl_c(n_y gfs_t2) = "<")
-    add 1 to gfs_w
-    move "<" to gfs_d
-  end-if
+export_blizzard_snapshot.
+  call 'lib-writereport' using function module-id "O" report-line
+  move spaces to report-line
+  move snapshot_minute to disp-minute
+  string "BLIZZARD BASIN AT MINUTE " delimited by size
+      disp-minute delimited by size
+      into report-line
+  end-string
+  call 'lib-writereport' using function module-id "W" report-line
 
-  *> Assuming y value goes up as it goes cardinally south.
-  *> Check n_t to the top to see if any "v"
-  move function mod(n_t bl_r_cnt) to gfs_m
-  compute gfs_t1 = bl_r_cnt - (gfs_m - n_y)
-  compute gfs_t2 = n_y - gfs_m
-  if (gfs_m >= n_y and bl_c(gfs_t1 n_x) = "v")
-      or (gfs_m < n_y and bl_c(gfs_t2 n_x) = "v")
-    add 1 to gfs_w
-    move "v" to gfs_d
-  end-if
+  perform varying snap_y from 1 by 1 until snap_y > bl_r_cnt
+    move spaces to report-line
+    perform varying snap_x from 1 by 1 until snap_x > bl_c_cnt(1)
+      move snap_y to n_y
+      move snap_x to n_x
+      move snapshot_minute to n_t
+      call 'lib-blizzard' using borderless n_val gfs_stuff
+      evaluate gfs_w
+        when 0 move "." to report-line(snap_x:1)
+        when 1 move gfs_d to report-line(snap_x:1)
+        when other move gfs_w1 to report-line(snap_x:1)
+      end-evaluate
+    end-perform
+    call 'lib-writereport' using function module-id "W" report-line
+  end-perform
 
-  *> Check n_t to the bottom to see if any "^"
-  move function mod(n_t bl_r_cnt) to gfs_m
-  compute gfs_g = bl_r_cnt - n_y
-  compute gfs_t1 = gfs_m - gfs_g
-  compute gfs_t2 = n_y + gfs_m
-  if (gfs_m > gfs_g and bl_c(gfs_t1 n_x) = "^")
-      or (gfs_m <= gfs_g and bl_c(gfs_t2 n_x) = "^")
-    add 1 to gfs_w
-    move "^" to gfs_d
-  end-if
+  call 'lib-writereport' using function module-id "C" report-line
   .
