@@ -22,7 +22,11 @@ data division.
     77 all_chars pic x(52).
     77 all_chars_idx pic 9(2) comp.
     77 final_points pic 9(4) comp.
-  
+
+    77 report-line pic x(999).
+    77 disp-elf-num pic z(4)9.
+    77 disp-priority pic z9.
+
 procedure division.
   call 'lib-readfile' using function module-id rf_all_lines
   *> move "vJrwpWtwJgWrhcsFMMfFFhFp" to rf_line_row(1)
@@ -37,6 +41,10 @@ procedure division.
   display "[" all_chars "]"
   move 0 to final_points
 
+  call 'lib-writereport' using function module-id "O" report-line
+  move "ELF  ITEM  PRIORITY" to report-line
+  call 'lib-writereport' using function module-id "W" report-line
+
   perform varying rf_line_idx from 1 by 1 until rf_line_idx > rf_line_cnt
     compute num_chars = function length(function trim(rf_line_row(rf_line_idx)))
     *> display "LINE: " num_chars " " function trim(rf_line_row(rf_line_idx))
@@ -56,6 +64,16 @@ procedure division.
             if all_chars(all_chars_idx:1) = left_char
               *> display "POINTS: " all_chars_idx
               compute final_points = final_points + all_chars_idx
+              move rf_line_idx to disp-elf-num
+              move all_chars_idx to disp-priority
+              string function trim(disp-elf-num) delimited by size
+                "  " delimited by size
+                left_char delimited by size
+                "  " delimited by size
+                function trim(disp-priority) delimited by size
+                into report-line
+              end-string
+              call 'lib-writereport' using function module-id "W" report-line
             end-if
           end-perform
           move 1 to match_found
@@ -65,5 +83,6 @@ procedure division.
   end-perform
 
   display "FINAL: " final_points
+  call 'lib-writereport' using function module-id "C" report-line
 
   goback.
