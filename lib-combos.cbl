@@ -1,38 +1,75 @@
            >>source format free
 identification division.
-program-id. combos.
+program-id. lib-combos.
+author. alexoh@wcoding.
+*> Standalone self-test harness for the combinatorics libs
+*> (lib-permutations, which itself drives lib-anagrams). Run on its
+*> own -- compiled as the main program, not called by any day puzzle --
+*> to sanity-check that choosing k items from n still returns the
+*> expected n!/(k!(n-k)!) count after any changes to those libs.
 
 data division.
   working-storage section.
+    *> For lib-permutations.
+    01 inputs.
+      02 input_cnt pic s9(8) comp.
+      02 input_head usage is index value 1.
 
-  linkage section.
-    01 input_tbl_stuff.
-      02 input_tbl_len pic s9(8).
-      02 input_tbl pic s9(8) occurs 0 to unbounded
-          depending on input_tbl_len indexed by input_tbl_idx.
-    
-    01 output_tbl_stuff.
-      02 output_tbl_len pic s9(8).
-      02 output_tbl occurs 0 to unbounded
-          depending on output_tbl_len indexed by output_tbl_idx.
-        03 output_combo_len pic s9(8).
-        *> 03 output_combo pic s9(8) occurs 0 to unbounded
-        *>    depending on output_combo_len indexed by output_combo_idx.
-        03 output_combo pic s9(8) occurs 99 times.
+    01 permutations.
+      02 perm_len pic s9(8) comp.
+      02 perm_list_cnt pic s9(8) comp.
+      02 perm_list occurs 999 times indexed by perm_list_idx.
+        03 perm_cnt pic s9(8) comp.
+        03 perm usage is index occurs 999 times indexed by perm_idx.
+
+    01 test_cases.
+      02 test_case occurs 4 times indexed by test_idx.
+        03 test_n pic s9(8) comp.
+        03 test_k pic s9(8) comp.
+    01 test_case_cnt pic s9(8) comp value 4.
+
+    77 expected_cnt pic s9(8) comp.
+    77 fail_cnt pic s9(8) comp value 0.
 
 procedure division.
-  display function factorial(4) 
+  move 4 to test_n(1)
+  move 2 to test_k(1)
+  move 4 to test_n(2)
+  move 1 to test_k(2)
+  move 4 to test_n(3)
+  move 4 to test_k(3)
+  move 5 to test_n(4)
+  move 3 to test_k(4)
+
+  perform varying test_idx from 1 by 1 until test_idx > test_case_cnt
+    perform run_combo_test
+  end-perform
+
+  display "LIB-COMBOS SELF-TEST: " test_case_cnt " CASES, " fail_cnt " FAILED"
+  if fail_cnt > 0
+    display ">>>>> ERROR: LIB-PERMUTATIONS/LIB-ANAGRAMS LOOK DEFECTIVE. <<<<<"
+  end-if
 
   goback.
 
-*> combine.
-  *> if idx < input_tbl_len
-    *> add 1 to idx
-    *> perform combine
-
-    *> add 1 to output_tbl(idx)
-    *> move input_tbl(idx) to output_tbl
-    *> perform combine
-  *> end-if
-  *> .
-end program combos.
+run_combo_test.
+  initialize inputs permutations
+  move 1 to input_head
+  move test_n(test_idx) to input_cnt
+  move test_k(test_idx) to perm_len
+
+  call 'lib-permutations' using inputs permutations
+
+  compute expected_cnt = function factorial(test_n(test_idx)) /
+      (function factorial(test_k(test_idx))
+          * function factorial(test_n(test_idx) - test_k(test_idx)))
+
+  if perm_list_cnt = expected_cnt
+    display "PASS: choose " test_k(test_idx) " of " test_n(test_idx)
+        " -> " perm_list_cnt " (expected " expected_cnt ")"
+  else
+    display "FAIL: choose " test_k(test_idx) " of " test_n(test_idx)
+        " -> " perm_list_cnt " (expected " expected_cnt ")"
+    add 1 to fail_cnt
+  end-if
+  .
