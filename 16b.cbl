@@ -1,6 +1,6 @@
            >>source format free
 identification division.
-program-id. 16a.
+program-id. 16b.
 
 data division.
   working-storage section.
@@ -13,20 +13,21 @@ data division.
     01 valves.
       02 starting_valve usage is index.
       02 valves_num pic 9(8) comp.
-      02 valve occurs 62 times indexed by valve_idx.
+      02 valve occurs 0 to 200 times
+          depending on valves_num indexed by valve_idx.
         03 valve_name pic x(2).
         03 valve_flowrate pic 9(2).
-        03 valve_neighbors_num pic 9.
-        03 valve_neighbors occurs 5 times indexed by valve_neighbors_idx.
+        03 valve_neighbors_num pic 9(2).
+        03 valve_neighbors occurs 26 times indexed by valve_neighbors_idx.
           04 valve_neighbor_name pic x(2).
           04 valve_neighbor_ptr usage is index.
 
     01 distances_stuff.
       02 distance_num pic 9(8) comp.  *> Larger size for lib-dikjstra.
-      02 distances occurs 99 times indexed by distances_idx.
+      02 distances occurs 200 times indexed by distances_idx.
         03 distance_from usage is index.
-        03 distance_to_num pic 9(2) comp.
-        03 distance_to_targets occurs 99 times indexed by distance_to_idx.
+        03 distance_to_num pic 9(3) comp.
+        03 distance_to_targets occurs 200 times indexed by distance_to_idx.
           04 distance_to usage is index.
           04 distance_amt pic 9(2) comp.
     77 curr_active_valves_idx usage is index.
@@ -43,13 +44,13 @@ data division.
     01 stack_checkout_options.
       02 stack_minute pic 9(2) comp.
       02 stack_num pic 9(4) comp.
-      02 stack occurs 99 times.
+      02 stack occurs 200 times.
         03 check_minute pic 9(2) comp.
         03 check_idx usage is index.
         03 check_score pic 9(8) comp.
         03 check_proj_score pic 9(8) comp.
         03 valves_visited_num pic 9(8) comp.
-        03 valves_visited occurs 99 times indexed by valves_visited_idx.
+        03 valves_visited occurs 200 times indexed by valves_visited_idx.
           04 valves_visited_ptr usage is index.
           04 valves_visited_time pic 9(2) comp.
         03 valves_amt_venting pic 9(8) comp.
@@ -62,7 +63,7 @@ data division.
       02 curr_score pic 9(8) comp.
       02 curr_proj_score pic 9(8) comp.
       02 curr_valves_visited_num pic 9(8) comp.
-      02 curr_valves_visited occurs 99 times indexed by curr_valves_visited_idx.
+      02 curr_valves_visited occurs 200 times indexed by curr_valves_visited_idx.
         03 curr_valves_visited_ptr usage is index.
         03 curr_valves_visited_time pic 9(2) comp.
       02 curr_valves_amt_venting pic 9(8) comp.
@@ -81,8 +82,8 @@ data division.
     01 get_neighbors procedure-pointer.
     01 get_neighbors_stuff.
       02 current_ptr usage is index.
-      02 curr_neighbors_num pic s9 comp.
-      02 curr_neighbors occurs 5 times indexed by curr_neighbors_idx.
+      02 curr_neighbors_num pic s9(2) comp.
+      02 curr_neighbors occurs 26 times indexed by curr_neighbors_idx.
         03 curr_neighbor_ptr usage is index.
         03 curr_neighbor_dist pic s9.
     01 path.
@@ -91,7 +92,7 @@ data division.
           depending on path_len indexed by path_idx.
 
     77 best_minute pic 9(2) comp.
-    77 best_score pic 9(8) comp.
+    77 best_score pic s9(18) comp.
 
     *> For lib-permutations.
     01 inputs.
@@ -115,7 +116,7 @@ data division.
     77 elephant_paths_idx usage is index.
     77 elephant_perm_idx usage is index.
     77 elephant_path_score pic s9(8) comp.
-    77 best_combo_score pic s9(8) comp.
+    77 best_combo_score pic s9(18) comp.
 
     77 get_split_idx usage is index.
     77 get_split_inner_idx usage is index.
@@ -129,13 +130,62 @@ data division.
 
     01 split_distances_stuff.
       02 split_distance_num pic 9(8) comp.  *> Larger size for lib-dikjstra.
-      02 split_distances occurs 99 times indexed by split_distances_idx.
+      02 split_distances occurs 200 times indexed by split_distances_idx.
         03 split_distance_from usage is index.
-        03 split_distance_to_num pic 9(2) comp.
-        03 split_distance_to_targets occurs 99 times indexed by split_distance_to_idx.
+        03 split_distance_to_num pic 9(3) comp.
+        03 split_distance_to_targets occurs 200 times indexed by split_distance_to_idx.
           04 split_distance_to usage is index.
           04 split_distance_amt pic 9(2) comp.
 
+    *> The winning valve-opening itinerary for each agent, so the plan
+    *> can be reported as a sequence of moves rather than just the
+    *> final combined score. best_route is filled by checkout_options
+    *> for whichever agent's find_best_score is currently running;
+    *> your_route/elephant_route snapshot it per-agent, and
+    *> best_your_route/best_elephant_route snapshot the pair that
+    *> produced the winning best_combo_score.
+    01 best_route.
+      02 best_route_num pic 9(8) comp.
+      02 best_route_row occurs 200 times indexed by best_route_idx.
+        03 best_route_ptr usage is index.
+        03 best_route_time pic 9(2) comp.
+    01 your_route.
+      02 your_route_num pic 9(8) comp.
+      02 your_route_row occurs 200 times indexed by your_route_idx.
+        03 your_route_ptr usage is index.
+        03 your_route_time pic 9(2) comp.
+    01 elephant_route.
+      02 elephant_route_num pic 9(8) comp.
+      02 elephant_route_row occurs 200 times indexed by elephant_route_idx.
+        03 elephant_route_ptr usage is index.
+        03 elephant_route_time pic 9(2) comp.
+    01 best_your_route.
+      02 best_your_route_num pic 9(8) comp.
+      02 best_your_route_row occurs 200 times indexed by best_your_route_idx.
+        03 best_your_route_ptr usage is index.
+        03 best_your_route_time pic 9(2) comp.
+    01 best_elephant_route.
+      02 best_elephant_route_num pic 9(8) comp.
+      02 best_elephant_route_row occurs 200 times indexed by best_elephant_route_idx.
+        03 best_elephant_route_ptr usage is index.
+        03 best_elephant_route_time pic 9(2) comp.
+
+    *> Elapsed-time log around the your-paths/elephant-paths compare
+    *> below, so a long run shows something other than silence until
+    *> it finishes.
+    77 curr_date_time pic x(21).
+    77 search_start_secs pic s9(8) comp.
+    77 search_end_secs pic s9(8) comp.
+    77 search_elapsed_secs pic s9(8) comp.
+    77 disp_hh pic 9(2).
+    77 disp_mm pic 9(2).
+    77 disp_ss pic 9(2).
+
+    *> Regression-comparison baseline -- see lib-checkbaseline.
+    77 baseline_progid pic x(9).
+    77 baseline_answer pic 9(18).
+    77 baseline_result pic x(4).
+
 
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
@@ -245,7 +295,7 @@ procedure division.
         initialize path
         set get_neighbors to entry "get_neighbors"
         *> call 'lib-dijkstra' using distances_idx curr_active_valves_idx distance_num path get_neighbors get_neighbors_stuff
-        call 'lib-dijkstra' using distance_from(distances_idx) distance_from(curr_active_valves_idx) valves_num path get_neighbors get_neighbors_stuff
+        call 'lib-dijkstra' using distance_from(distances_idx) distance_from(curr_active_valves_idx) valves_num path
 
         add 1 to distance_to_num(distances_idx)
         move distance_from(curr_active_valves_idx) to distance_to(distances_idx distance_to_num(distances_idx))
@@ -290,6 +340,12 @@ procedure division.
 
   *> Compare every one of your possible paths with every one of the elephant's possible paths.
   *> Note that this assumes that AA is at the top of the split_distance lists!
+  move function current-date to curr_date_time
+  move curr_date_time(9:2) to disp_hh
+  move curr_date_time(11:2) to disp_mm
+  move curr_date_time(13:2) to disp_ss
+  compute search_start_secs = (disp_hh * 3600) + (disp_mm * 60) + disp_ss
+
   perform varying your_paths_idx from 1 by 1 until your_paths_idx > perm_list_cnt(1)
     *> Start by processing one of your path possibilities and getting the best score for that path.
     *> Create a filtered list of split_distances that only include the valves for this path.
@@ -317,6 +373,12 @@ procedure division.
     perform find_best_score
     move best_score to your_path_score
 
+    move best_route_num to your_route_num
+    perform varying best_route_idx from 1 by 1 until best_route_idx > best_route_num
+      move best_route_ptr(best_route_idx) to your_route_ptr(best_route_idx)
+      move best_route_time(best_route_idx) to your_route_time(best_route_idx)
+    end-perform
+
     perform varying elephant_paths_idx from 1 by 1 until elephant_paths_idx > perm_list_cnt(2)
       *> Compare your path against the elephant's path.
 
@@ -348,13 +410,62 @@ procedure division.
         perform find_best_score
         move best_score to elephant_path_score
 
-        compute best_combo_score = function max(best_combo_score, elephant_path_score + your_path_score)
+        move best_route_num to elephant_route_num
+        perform varying best_route_idx from 1 by 1 until best_route_idx > best_route_num
+          move best_route_ptr(best_route_idx) to elephant_route_ptr(best_route_idx)
+          move best_route_time(best_route_idx) to elephant_route_time(best_route_idx)
+        end-perform
+
+        if (elephant_path_score + your_path_score) >= best_combo_score
+          compute best_combo_score = elephant_path_score + your_path_score
+
+          move your_route_num to best_your_route_num
+          perform varying your_route_idx from 1 by 1 until your_route_idx > your_route_num
+            move your_route_ptr(your_route_idx) to best_your_route_ptr(your_route_idx)
+            move your_route_time(your_route_idx) to best_your_route_time(your_route_idx)
+          end-perform
+
+          move elephant_route_num to best_elephant_route_num
+          perform varying elephant_route_idx from 1 by 1 until elephant_route_idx > elephant_route_num
+            move elephant_route_ptr(elephant_route_idx) to best_elephant_route_ptr(elephant_route_idx)
+            move elephant_route_time(elephant_route_idx) to best_elephant_route_time(elephant_route_idx)
+          end-perform
+        end-if
       end-if
     end-perform
   end-perform
 
+  move function current-date to curr_date_time
+  move curr_date_time(9:2) to disp_hh
+  move curr_date_time(11:2) to disp_mm
+  move curr_date_time(13:2) to disp_ss
+  compute search_end_secs = (disp_hh * 3600) + (disp_mm * 60) + disp_ss
+  compute search_elapsed_secs = search_end_secs - search_start_secs
+  *> Guard against the search spanning midnight, when end-of-day
+  *> seconds-of-day wraps back down past start-of-day seconds-of-day.
+  if search_elapsed_secs < 0
+    add 86400 to search_elapsed_secs
+  end-if
+  display "SEARCH SECONDS ELAPSED: " search_elapsed_secs
+
   display "BEST COMBO: " best_combo_score
 
+  move best_combo_score to baseline_answer
+  move function module-id to baseline_progid
+  call 'lib-checkbaseline' using baseline_progid baseline_answer baseline_result
+
+  display "YOUR ITINERARY:"
+  perform varying best_your_route_idx from 1 by 1 until best_your_route_idx > best_your_route_num
+    display "  MINUTE " best_your_route_time(best_your_route_idx)
+      ": OPEN VALVE " valve_name(best_your_route_ptr(best_your_route_idx))
+  end-perform
+
+  display "ELEPHANT ITINERARY:"
+  perform varying best_elephant_route_idx from 1 by 1 until best_elephant_route_idx > best_elephant_route_num
+    display "  MINUTE " best_elephant_route_time(best_elephant_route_idx)
+      ": OPEN VALVE " valve_name(best_elephant_route_ptr(best_elephant_route_idx))
+  end-perform
+
 *>   1310 L
 
   goback.
@@ -399,6 +510,7 @@ find_best_score.
   initialize curr_valve
   move 0 to best_score
   move 0 to best_minute
+  move 0 to best_route_num
 
   set stack_num to 1
   move starting_valve to check_idx(stack_num)
@@ -447,6 +559,15 @@ checkout_options.
           move curr_proj_score to best_score
           move curr_minute to best_minute
 
+          move curr_valves_visited_num to best_route_num
+          perform varying curr_valves_visited_idx from 1 by 1
+              until curr_valves_visited_idx > curr_valves_visited_num
+            move curr_valves_visited_ptr(curr_valves_visited_idx)
+              to best_route_ptr(curr_valves_visited_idx)
+            move curr_valves_visited_time(curr_valves_visited_idx)
+              to best_route_time(curr_valves_visited_idx)
+          end-perform
+
           *> display "VALVES BEST: [" curr_valves_visited_num "]: SCORE: " curr_proj_score " " no advancing
           *> perform varying curr_valves_visited_idx from 1 by 1 until curr_valves_visited_idx > curr_valves_visited_num
           *>   display valve_name(curr_valves_visited_ptr(curr_valves_visited_idx)) ": " curr_valves_visited_time(curr_valves_visited_idx) ", " no advancing
