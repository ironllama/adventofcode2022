@@ -19,6 +19,19 @@ data division.
 
     01 highest pic s9(8) comp value 0.
 
+    *> Ranked order for the audit report below -- rank_elf_idx(1) is
+    *> the elf_idx of the highest total, rank_elf_idx(2) the next, etc.
+    *> Sorted with the same descending bubble-swap idiom as 01b's top-N.
+    01 rank_order.
+      02 rank_elf_idx pic s9(8) comp value 0 occurs 0 to 99999 times
+          depending on elf_num indexed by rank_idx.
+    01 rank_swap_idx pic s9(8) comp.
+    01 rank_temp pic s9(8) comp.
+
+    01 report-line pic x(999).
+    01 disp-elf-idx pic z(4)9.
+    01 disp-elf-total pic z(7)9.
+
 procedure division.
   call 'lib-readfile' using function module-id rf_all_lines.
   *> move "1000" to rf_line_row(1)
@@ -59,4 +72,40 @@ procedure division.
 
   display "HIGHEST: " highest
 
+  *> Rank the elves descending by total, same bubble-swap idiom 01b
+  *> uses to maintain its top-N list.
+  perform varying rank_idx from 1 by 1 until rank_idx > elf_num
+    move rank_idx to rank_elf_idx(rank_idx)
+  end-perform
+  perform varying rank_idx from 1 by 1 until rank_idx > elf_num
+    perform varying rank_swap_idx from 1 by 1 until rank_swap_idx >= elf_num
+      if elf_total(rank_elf_idx(rank_swap_idx)) < elf_total(rank_elf_idx(rank_swap_idx + 1))
+        move rank_elf_idx(rank_swap_idx) to rank_temp
+        move rank_elf_idx(rank_swap_idx + 1) to rank_elf_idx(rank_swap_idx)
+        move rank_temp to rank_elf_idx(rank_swap_idx + 1)
+      end-if
+    end-perform
+  end-perform
+
+  *> Archive the inventory audit so it can be diffed day over day.
+  call 'lib-writereport' using function module-id "O" report-line
+  move "ELF INVENTORY AUDIT" to report-line
+  call 'lib-writereport' using function module-id "W" report-line
+  move highest to disp-elf-total
+  string "HIGHEST: " function trim(disp-elf-total) delimited by size into report-line
+  call 'lib-writereport' using function module-id "W" report-line
+  move "ELF  TOTAL" to report-line
+  call 'lib-writereport' using function module-id "W" report-line
+  perform varying rank_idx from 1 by 1 until rank_idx > elf_num
+    move rank_elf_idx(rank_idx) to disp-elf-idx
+    move elf_total(rank_elf_idx(rank_idx)) to disp-elf-total
+    string function trim(disp-elf-idx) delimited by size
+      "  " delimited by size
+      function trim(disp-elf-total) delimited by size
+      into report-line
+    end-string
+    call 'lib-writereport' using function module-id "W" report-line
+  end-perform
+  call 'lib-writereport' using function module-id "C" report-line
+
   goback.
