@@ -30,14 +30,98 @@ data division.
     01 curr_y pic s9(3) comp value 0.
     01 curr_facing pic s9.
 
+    01 path_stuff.
+      02 path_cnt pic s9(4) comp value 0.
+      02 path occurs 9999 times indexed by path_idx.
+        03 path_dir pic x.
+        03 path_x pic s9(4) comp.
+        03 path_y pic s9(4) comp.
+
+    *> Optional control card: line 1 is "Y"/"N" to render the final
+    *> board with the walked path overlaid (an arrow per facing
+    *> direction at each visited cell).
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 path_trace_mode pic x value "N".
+    77 report-line pic x(999).
+
+    *> Generic cube-face layout, derived from the net actually read in,
+    *> instead of a hardcoded set of per-edge WARP coordinate transforms.
+    01 cube_stuff.
+      02 face_size pic s9(4) comp.
+      02 net_rows pic s9(4) comp.
+      02 net_cols pic s9(4) comp.
+      02 face_found_cnt pic s9(4) comp value 0.
+      02 total_map_chars pic s9(8) comp value 0.
+      02 net_grid occurs 12 times indexed by ng_r.
+        03 net_grid_col occurs 12 times indexed by ng_c.
+          04 net_face_id pic s9(4) comp value 0.
+      02 face occurs 6 times indexed by face_idx.
+        03 face_net_r pic s9(4) comp.
+        03 face_net_c pic s9(4) comp.
+        03 face_row_off pic s9(4) comp.
+        03 face_col_off pic s9(4) comp.
+        03 face_right occurs 3 times pic s9(1) comp.
+        03 face_down occurs 3 times pic s9(1) comp.
+        03 face_norm occurs 3 times pic s9(1) comp.
+        03 face_assigned pic 9 value 0.
+      02 face_queue occurs 6 times pic s9(4) comp.
+      02 face_queue_head pic s9(4) comp.
+      02 face_queue_tail pic s9(4) comp.
+
+    01 geom_idx pic s9(4) comp.
+    01 geom_row pic s9(4) comp.
+    01 geom_col pic s9(4) comp.
+    01 cand_size pic s9(4) comp.
+    01 nb_r pic s9(4) comp.
+    01 nb_c pic s9(4) comp.
+    01 nb_face pic s9(4) comp.
+    01 cur_face pic s9(4) comp.
+    01 new_face pic s9(4) comp.
+    01 loc_u pic s9(4) comp.
+    01 loc_v pic s9(4) comp.
+    01 pt3d pic s9(4) comp occurs 3 times.
+    01 move_vec pic s9(1) comp occurs 3 times.
+    01 overflow_axis pic s9(4) comp.
+    01 overflow_sign pic s9(1) comp.
+    01 rv_in pic s9(1) comp occurs 3 times.
+    01 rv_axis pic s9(1) comp occurs 3 times.
+    01 rv_out pic s9(1) comp occurs 3 times.
+    01 rv_cross pic s9(4) comp occurs 3 times.
+    01 rv_dot pic s9(4) comp.
+    01 rv_sign pic s9(1) comp.
+    01 vec_k pic s9(4) comp.
+    01 fold_dir pic 9.
+    01 warp_net_r pic s9(4) comp.
+    01 warp_net_c pic s9(4) comp.
+    01 loc_u2 pic s9(4) comp.
+    01 loc_v2 pic s9(4) comp.
+    01 l2c_face pic s9(4) comp.
+    01 l2c_u pic s9(4) comp.
+    01 l2c_v pic s9(4) comp.
+    01 cur_normal_axis pic s9(4) comp.
+
     77 total_found pic s9(8) comp.
 
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
 *>   call 'lib-readdata' using function module-id ".da1" rf_all_lines
 
-  *> This happens to work with both the example and my data set, but may not work with all data!
-  move length of function trim(rf_row(10) trailing) to rf_chars_in_row
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:1) to path_trace_mode
+  end-if
+
+  *> Find the widest map row, rather than assuming row 10 is representative -
+  *> irregular nets have rows that don't span every face column.
+  move 0 to rf_chars_in_row
+  perform varying rf_idx from 1 by 1 until rf_idx > rf_cnt or rf_row(rf_idx) = spaces
+    if length of function trim(rf_row(rf_idx) trailing) > rf_chars_in_row
+      move length of function trim(rf_row(rf_idx) trailing) to rf_chars_in_row
+    end-if
+  end-perform
 
   *> Scan the input for the starting position, and the line separating map from directions.
   perform varying rf_idx from 1 by 1 until rf_idx > rf_cnt or rf_row(rf_idx) = spaces
@@ -58,6 +142,8 @@ procedure division.
 
   move 0 to curr_facing
 
+  perform 5000-build-cube-geometry
+
   *> display "DIRS: " function trim(dir_str)
   *> display "START: " curr_x ", " curr_y " "
 
@@ -105,122 +191,15 @@ procedure division.
 
         *> display "MID: test_facing: " test_facing " Y: " test_y " X: " test_x " char: " rf_row(test_y)(test_x:1)
 
-        *> If moved out of range, teleport to proper place within range.
-        *> Mind the order of assignments on these, since the order will change the values.
-        evaluate test_facing
-          when 0
-            *> 2 to 4
-            if test_x = 151 and test_y >= 1 and test_y <= 50
-              compute test_y = 151 - test_y
-              compute test_x = 100
-              compute test_facing = function mod((test_facing + 2) 4)
-              compute test_curr_facing = function mod((curr_facing + 2) 4)
-              *> display "WARP: 2 to 4"
-            end-if
-            *> 3 to 2
-            if test_x = 101 and test_y >= 51 and test_y <= 100
-              compute test_x = test_y + 50
-              compute test_y = 50
-              compute test_facing = function mod((test_facing - 1) 4)
-              compute test_curr_facing = function mod((curr_facing - 1) 4)
-              *> display "WARP: 3 to 2"
-            end-if
-            *> 4 to 2
-            if test_x = 101 and test_y >= 101 and test_y <= 150
-              compute test_y = 151 - test_y
-              compute test_x = 150
-              compute test_facing = function mod((test_facing - 2) 4)
-              compute test_curr_facing = function mod((curr_facing - 2) 4)
-              *> display "WARP: 4 to 2"
-            end-if
-            *> 6 to 4
-            if test_x = 51 and test_y >= 151 and test_y <= 200
-              compute test_x = test_y - 100
-              compute test_y = 150
-              compute test_facing = function mod((test_facing - 1) 4)
-              compute test_curr_facing = function mod((curr_facing - 1) 4)
-              *> display "WARP: 6 to 4"
-            end-if
-          when 1
-            *> 2 to 3
-            if test_y = 51 and test_x >= 101 and test_x <= 150
-              compute test_y = test_x - 50
-              compute test_x = 100
-              compute test_facing = function mod((test_facing + 1) 4)
-              compute test_curr_facing = function mod((curr_facing + 1) 4)
-              *> display "WARP: 2 to 3"
-            end-if
-            *> 4 to 6
-            if test_y = 151 and test_x >= 51 and test_x <= 100
-              compute test_y = test_x + 100
-              compute test_x = 50
-              compute test_facing = function mod((test_facing + 1) 4)
-              compute test_curr_facing = function mod((curr_facing + 1) 4)
-              *> display "WARP: 4 to 6"
-            end-if
-            *> 6 to 2
-            if test_y = 201 and test_x >= 1 and test_x <= 50
-              compute test_y = 1
-              compute test_x = test_x + 100
-              *> display "WARP: 6 to 2"
-            end-if
-          when 2
-            *> 1 to 5
-            if test_x = 50 and test_y >= 1 and test_y <= 50
-              compute test_y = 151 - test_y
-              compute test_x = 1
-              compute test_facing = function mod((test_facing + 2) 4)
-              compute test_curr_facing = function mod((curr_facing + 2) 4)
-              *> display "WARP: 1 to 5"
-            end-if
-             *> 3 to 5
-            if test_x = 50 and test_y >= 51 and test_y <= 100
-              compute test_x = test_y - 50
-              compute test_y = 101
-              compute test_facing = function mod((test_facing - 1) 4)
-              compute test_curr_facing = function mod((curr_facing - 1) 4)
-              *> display "WARP: 3 to 5"
-            end-if
-             *> 5 to 1
-            if test_x = 0 and test_y >= 101 and test_y <= 150
-              compute test_y = 151 - test_y
-              compute test_x = 51
-              compute test_facing = function mod((test_facing - 2) 4)
-              compute test_curr_facing = function mod((curr_facing - 2) 4)
-              *> display "WARP: 5 to 1"
-            end-if
-            *> 6 to 1
-            if test_x = 0 and test_y >= 151 and test_y <= 200
-              compute test_x = test_y - 100
-              compute test_y = 1
-              compute test_facing = function mod((test_facing - 1) 4)
-              compute test_curr_facing = function mod((curr_facing - 1) 4)
-              *> display "WARP: 6 to 1"
-            end-if
-          when 3
-            *> 1 to 6
-            if test_y = 0 and test_x >= 51 and test_x <= 100
-              compute test_y = test_x + 100
-              compute test_x = 1
-              compute test_facing = function mod((test_facing + 1) 4)
-              compute test_curr_facing = function mod((curr_facing + 1) 4)
-              *> display "WARP: 1 to 6"
-            end-if
-            *> 2 to 6
-            if test_y = 0 and test_x >= 101 and test_x <= 150
-              compute test_y = 200
-              compute test_x = test_x - 100
-              *> display "WARP: 2 to 6"
-            end-if
-            *> 5 to 3
-            if test_y = 100 and test_x >= 1 and test_x <= 50
-              compute test_y = test_x + 50
-              compute test_x = 51
-              compute test_facing = function mod((test_facing + 1) 4)
-              compute test_curr_facing = function mod((curr_facing + 1) 4)
-              *> display "WARP: 5 to 3"
-            end-if
-        end-evaluate
+        *> If the step carried us off the current face's block (blank or out of
+        *> range), fold across the cube's surface to the adjacent face instead
+        *> of falling off a hardcoded set of per-edge coordinate boundaries.
+        move curr_facing to test_curr_facing
+        if test_x < 1 or test_x > rf_chars_in_row
+           or test_y < 1 or test_y > rf_chars_in_col
+           or rf_row(test_y)(test_x:1) = space
+          perform 6000-cube-warp
+        end-if
         *> display "END: test_facing: " test_facing " Y: " test_y " X: " test_x " char: " rf_row(test_y)(test_x:1)
 
         *> If it's a wall, stop moving.
@@ -231,6 +210,17 @@ procedure division.
           move test_x to curr_x
           move test_y to curr_y
           move test_curr_facing to curr_facing
+          if path_trace_mode = "Y" and path_cnt < 9999
+            add 1 to path_cnt
+            evaluate curr_facing
+              when 0 move ">" to path_dir(path_cnt)
+              when 1 move "v" to path_dir(path_cnt)
+              when 2 move "<" to path_dir(path_cnt)
+              when 3 move "^" to path_dir(path_cnt)
+            end-evaluate
+            move curr_x to path_x(path_cnt)
+            move curr_y to path_y(path_cnt)
+          end-if
         end-if
 
       end-perform
@@ -247,4 +237,352 @@ procedure division.
 
   display "FINAL: " total_found
 
+  *> Path-trace visualization: the final board with an arrow per
+  *> facing direction dropped on each visited cell, so a wrong final
+  *> password can be traced back to the wrap (flat or cube) that went bad.
+  if path_trace_mode = "Y"
+    perform varying path_idx from 1 by 1 until path_idx > path_cnt
+      move path_dir(path_idx) to rf_row(path_y(path_idx))(path_x(path_idx):1)
+    end-perform
+
+    call 'lib-writereport' using function module-id "O" report-line
+    perform varying rf_idx from 1 by 1 until rf_idx > rf_chars_in_col
+      move spaces to report-line
+      move rf_row(rf_idx)(1:rf_chars_in_row) to report-line(1:rf_chars_in_row)
+      call 'lib-writereport' using function module-id "W" report-line
+    end-perform
+    call 'lib-writereport' using function module-id "C" report-line
+  end-if
+
   goback.
+
+*> ----------------------------------------------------------------
+*> Derive the cube's face geometry from the net actually read in:
+*> find the face size, locate each of the 6 faces in the net grid,
+*> then fold the net in 3D (breadth-first from an arbitrary starting
+*> face) so every face knows its right/down/outward-normal axes.
+*> ----------------------------------------------------------------
+5000-build-cube-geometry.
+  move 0 to total_map_chars
+  perform varying geom_row from 1 by 1 until geom_row > rf_chars_in_col
+    perform varying geom_col from 1 by 1 until geom_col > rf_chars_in_row
+      if rf_row(geom_row)(geom_col:1) <> space
+        add 1 to total_map_chars
+      end-if
+    end-perform
+  end-perform
+
+  move 0 to face_size
+  perform varying cand_size from 1 by 1 until cand_size > rf_chars_in_row
+    if cand_size * cand_size * 6 = total_map_chars
+      move cand_size to face_size
+    end-if
+  end-perform
+
+  compute net_rows = rf_chars_in_col / face_size
+  compute net_cols = rf_chars_in_row / face_size
+
+  move 0 to face_found_cnt
+  perform varying ng_r from 1 by 1 until ng_r > net_rows
+    perform varying ng_c from 1 by 1 until ng_c > net_cols
+      move 0 to net_face_id(ng_r ng_c)
+      compute geom_row = ((ng_r - 1) * face_size) + 1
+      compute geom_col = ((ng_c - 1) * face_size) + 1
+      if geom_col <= rf_chars_in_row
+        if rf_row(geom_row)(geom_col:1) <> space
+          add 1 to face_found_cnt
+          move face_found_cnt to net_face_id(ng_r ng_c)
+          move ng_r to face_net_r(face_found_cnt)
+          move ng_c to face_net_c(face_found_cnt)
+          compute face_row_off(face_found_cnt) = (ng_r - 1) * face_size
+          compute face_col_off(face_found_cnt) = (ng_c - 1) * face_size
+          move 0 to face_assigned(face_found_cnt)
+        end-if
+      end-if
+    end-perform
+  end-perform
+
+  *> Seed the first discovered face with an arbitrary (but consistent)
+  *> right-handed orientation, then roll that orientation across the
+  *> net to every other face reachable through it.
+  move 1 to face_right(1 1)
+  move 0 to face_right(1 2)
+  move 0 to face_right(1 3)
+  move 0 to face_down(1 1)
+  move 1 to face_down(1 2)
+  move 0 to face_down(1 3)
+  move 0 to face_norm(1 1)
+  move 0 to face_norm(1 2)
+  move 1 to face_norm(1 3)
+  move 1 to face_assigned(1)
+
+  move 1 to face_queue_head
+  move 1 to face_queue_tail
+  move 1 to face_queue(1)
+
+  perform until face_queue_head > face_queue_tail
+    move face_queue(face_queue_head) to cur_face
+    add 1 to face_queue_head
+
+    *> North, south, west, east - net-grid directions, not the puzzle's
+    *> facing codes.
+    move face_net_r(cur_face) to nb_r
+    compute nb_c = face_net_c(cur_face) + 1
+    move 4 to fold_dir
+    perform 5100-fold-to-neighbor
+
+    move face_net_r(cur_face) to nb_r
+    compute nb_c = face_net_c(cur_face) - 1
+    move 3 to fold_dir
+    perform 5100-fold-to-neighbor
+
+    compute nb_r = face_net_r(cur_face) + 1
+    move face_net_c(cur_face) to nb_c
+    move 2 to fold_dir
+    perform 5100-fold-to-neighbor
+
+    compute nb_r = face_net_r(cur_face) - 1
+    move face_net_c(cur_face) to nb_c
+    move 1 to fold_dir
+    perform 5100-fold-to-neighbor
+  end-perform
+  .
+
+*> fold_dir: 1=north 2=south 3=west 4=east. Folds cur_face's orientation
+*> across the shared hinge into the net neighbor at (nb_r, nb_c), using
+*> cur_face's "down" axis as the hinge for east/west and its "right"
+*> axis as the hinge for north/south.
+5100-fold-to-neighbor.
+  if nb_r >= 1 and nb_r <= net_rows and nb_c >= 1 and nb_c <= net_cols
+    move net_face_id(nb_r nb_c) to nb_face
+    if nb_face > 0 and face_assigned(nb_face) = 0
+      evaluate fold_dir
+        when 4 *> east: hinge = down, fold away (-90)
+          perform varying vec_k from 1 by 1 until vec_k > 3
+            move face_right(cur_face vec_k) to rv_in(vec_k)
+            move face_down(cur_face vec_k) to rv_axis(vec_k)
+          end-perform
+          move -1 to rv_sign
+          perform 5200-rotate-vector
+          perform varying vec_k from 1 by 1 until vec_k > 3
+            move rv_out(vec_k) to face_right(nb_face vec_k)
+            move face_down(cur_face vec_k) to face_down(nb_face vec_k)
+            move face_norm(cur_face vec_k) to rv_in(vec_k)
+          end-perform
+          perform 5200-rotate-vector
+          perform varying vec_k from 1 by 1 until vec_k > 3
+            move rv_out(vec_k) to face_norm(nb_face vec_k)
+          end-perform
+        when 3 *> west: hinge = down, fold toward (+90)
+          perform varying vec_k from 1 by 1 until vec_k > 3
+            move face_right(cur_face vec_k) to rv_in(vec_k)
+            move face_down(cur_face vec_k) to rv_axis(vec_k)
+          end-perform
+          move 1 to rv_sign
+          perform 5200-rotate-vector
+          perform varying vec_k from 1 by 1 until vec_k > 3
+            move rv_out(vec_k) to face_right(nb_face vec_k)
+            move face_down(cur_face vec_k) to face_down(nb_face vec_k)
+            move face_norm(cur_face vec_k) to rv_in(vec_k)
+          end-perform
+          perform 5200-rotate-vector
+          perform varying vec_k from 1 by 1 until vec_k > 3
+            move rv_out(vec_k) to face_norm(nb_face vec_k)
+          end-perform
+        when 2 *> south: hinge = right, fold away (+90)
+          perform varying vec_k from 1 by 1 until vec_k > 3
+            move face_down(cur_face vec_k) to rv_in(vec_k)
+            move face_right(cur_face vec_k) to rv_axis(vec_k)
+          end-perform
+          move 1 to rv_sign
+          perform 5200-rotate-vector
+          perform varying vec_k from 1 by 1 until vec_k > 3
+            move rv_out(vec_k) to face_down(nb_face vec_k)
+            move face_right(cur_face vec_k) to face_right(nb_face vec_k)
+            move face_norm(cur_face vec_k) to rv_in(vec_k)
+          end-perform
+          perform 5200-rotate-vector
+          perform varying vec_k from 1 by 1 until vec_k > 3
+            move rv_out(vec_k) to face_norm(nb_face vec_k)
+          end-perform
+        when 1 *> north: hinge = right, fold toward (-90)
+          perform varying vec_k from 1 by 1 until vec_k > 3
+            move face_down(cur_face vec_k) to rv_in(vec_k)
+            move face_right(cur_face vec_k) to rv_axis(vec_k)
+          end-perform
+          move -1 to rv_sign
+          perform 5200-rotate-vector
+          perform varying vec_k from 1 by 1 until vec_k > 3
+            move rv_out(vec_k) to face_down(nb_face vec_k)
+            move face_right(cur_face vec_k) to face_right(nb_face vec_k)
+            move face_norm(cur_face vec_k) to rv_in(vec_k)
+          end-perform
+          perform 5200-rotate-vector
+          perform varying vec_k from 1 by 1 until vec_k > 3
+            move rv_out(vec_k) to face_norm(nb_face vec_k)
+          end-perform
+      end-evaluate
+      move 1 to face_assigned(nb_face)
+      add 1 to face_queue_tail
+      move nb_face to face_queue(face_queue_tail)
+    end-if
+  end-if
+  .
+
+*> Rotate rv_in by 90 degrees (rv_sign = +1) or -90 degrees (rv_sign =
+*> -1) about the axis-aligned unit vector rv_axis, via the Rodrigues
+*> rotation formula specialized to a right angle: rv_out = sign *
+*> (axis x in) + axis * (axis . in).
+5200-rotate-vector.
+  compute rv_cross(1) = (rv_axis(2) * rv_in(3)) - (rv_axis(3) * rv_in(2))
+  compute rv_cross(2) = (rv_axis(3) * rv_in(1)) - (rv_axis(1) * rv_in(3))
+  compute rv_cross(3) = (rv_axis(1) * rv_in(2)) - (rv_axis(2) * rv_in(1))
+  compute rv_dot = (rv_axis(1) * rv_in(1)) + (rv_axis(2) * rv_in(2)) + (rv_axis(3) * rv_in(3))
+  perform varying vec_k from 1 by 1 until vec_k > 3
+    compute rv_out(vec_k) = (rv_sign * rv_cross(vec_k)) + (rv_axis(vec_k) * rv_dot)
+  end-perform
+  .
+
+*> ----------------------------------------------------------------
+*> Fold the step that carried us off the current face across the
+*> cube's surface onto whichever face is physically next to it in 3D,
+*> using the orientation 5000-build-cube-geometry already worked out.
+*> Embeds each face's local (u, v) as a point on the surface of a
+*> face_size cube, steps that point one more unit in the direction of
+*> travel, finds which axis fell out of [0, face_size) - that's the
+*> axis the new face's outward normal points along - then reads the
+*> new face's local coordinates and facing back off the same point.
+*> ----------------------------------------------------------------
+6000-cube-warp.
+  compute warp_net_r = ((curr_y - 1) / face_size) + 1
+  compute warp_net_c = ((curr_x - 1) / face_size) + 1
+  move net_face_id(warp_net_r warp_net_c) to cur_face
+
+  compute loc_u = function mod((curr_x - 1) face_size)
+  compute loc_v = function mod((curr_y - 1) face_size)
+
+  move cur_face to l2c_face
+  move loc_u to l2c_u
+  move loc_v to l2c_v
+  perform 6100-local-to-3d
+  move l2c_v to loc_v
+  *> pt3d(1..3) now holds the 3D point for (loc_u, loc_v) on cur_face.
+
+  evaluate test_facing
+    when 0 perform varying vec_k from 1 by 1 until vec_k > 3
+             move face_right(cur_face vec_k) to move_vec(vec_k)
+           end-perform
+    when 1 perform varying vec_k from 1 by 1 until vec_k > 3
+             move face_down(cur_face vec_k) to move_vec(vec_k)
+           end-perform
+    when 2 perform varying vec_k from 1 by 1 until vec_k > 3
+             compute move_vec(vec_k) = 0 - face_right(cur_face vec_k)
+           end-perform
+    when 3 perform varying vec_k from 1 by 1 until vec_k > 3
+             compute move_vec(vec_k) = 0 - face_down(cur_face vec_k)
+           end-perform
+  end-evaluate
+
+  perform varying vec_k from 1 by 1 until vec_k > 3
+    add move_vec(vec_k) to pt3d(vec_k)
+  end-perform
+
+  *> Exactly one axis is now out of [0, face_size) - that tells us
+  *> which way the new face's outward normal points.
+  perform varying vec_k from 1 by 1 until vec_k > 3
+    if pt3d(vec_k) >= face_size
+      move vec_k to overflow_axis
+      move 1 to overflow_sign
+    end-if
+    if pt3d(vec_k) < 0
+      move vec_k to overflow_axis
+      move -1 to overflow_sign
+    end-if
+  end-perform
+
+  perform varying face_idx from 1 by 1 until face_idx > 6
+    if face_norm(face_idx overflow_axis) = overflow_sign
+      move face_idx to new_face
+    end-if
+  end-perform
+
+  move new_face to l2c_face
+  perform 6200-3d-to-local
+  move l2c_u to loc_u2
+  move l2c_v to loc_v2
+
+  *> move_vec is parallel to new_face's own outward normal (it's
+  *> literally the axis that just overflowed), so it can never match
+  *> new_face's in-plane right/down axes - comparing it against them
+  *> is not the right test. What tells us the new facing is which edge
+  *> of new_face we entered: cur_face's own normal axis was pinned at
+  *> a constant boundary value (0 or face_size-1) the whole time we
+  *> were walking cur_face, and that same axis is one of new_face's two
+  *> in-plane axes post-wrap, so whichever of loc_u2/loc_v2 carries that
+  *> axis is sitting exactly on the entered edge - continue facing away
+  *> from that edge, into new_face.
+  perform varying vec_k from 1 by 1 until vec_k > 3
+    if face_norm(cur_face vec_k) <> 0
+      move vec_k to cur_normal_axis
+    end-if
+  end-perform
+
+  if face_right(new_face cur_normal_axis) <> 0
+    if loc_u2 = 0
+      move 0 to test_facing
+    else
+      move 2 to test_facing
+    end-if
+  else
+    if loc_v2 = 0
+      move 1 to test_facing
+    else
+      move 3 to test_facing
+    end-if
+  end-if
+
+  move test_facing to test_curr_facing
+  compute test_x = face_col_off(new_face) + loc_u2 + 1
+  compute test_y = face_row_off(new_face) + loc_v2 + 1
+  .
+
+*> Converts face-local (l2c_u, l2c_v) - each in [0, face_size) - into
+*> the 3D point on the cube's surface, via l2c_face's right/down/norm
+*> axes (pt3d receives the result).
+6100-local-to-3d.
+  perform varying vec_k from 1 by 1 until vec_k > 3
+    evaluate true
+      when face_right(l2c_face vec_k) = 1
+        move l2c_u to pt3d(vec_k)
+      when face_right(l2c_face vec_k) = -1
+        compute pt3d(vec_k) = face_size - 1 - l2c_u
+      when face_down(l2c_face vec_k) = 1
+        move l2c_v to pt3d(vec_k)
+      when face_down(l2c_face vec_k) = -1
+        compute pt3d(vec_k) = face_size - 1 - l2c_v
+      when face_norm(l2c_face vec_k) = 1
+        compute pt3d(vec_k) = face_size - 1
+      when other
+        move 0 to pt3d(vec_k)
+    end-evaluate
+  end-perform
+  .
+
+*> Inverse of 6100-local-to-3d: reads l2c_face's local (u, v) back off
+*> the 3D point currently held in pt3d.
+6200-3d-to-local.
+  perform varying vec_k from 1 by 1 until vec_k > 3
+    if face_right(l2c_face vec_k) = 1
+      move pt3d(vec_k) to l2c_u
+    end-if
+    if face_right(l2c_face vec_k) = -1
+      compute l2c_u = face_size - 1 - pt3d(vec_k)
+    end-if
+    if face_down(l2c_face vec_k) = 1
+      move pt3d(vec_k) to l2c_v
+    end-if
+    if face_down(l2c_face vec_k) = -1
+      compute l2c_v = face_size - 1 - pt3d(vec_k)
+    end-if
+  end-perform
+  .
