@@ -17,11 +17,37 @@ data division.
       02 elf_total pic 9(8) comp value 0 occurs 0 to 99999 times
           depending on elf_num indexed by elf_idx.
 
-    01 highest pic s9(8) comp value 0.
-    01 highest2 pic s9(8) comp value 0.
-    01 highest3 pic s9(8) comp value 0.
+    *> For lib-readdata, pulling the top-N control card. Defaults to
+    *> the classic top-3 when no ".ctl" file is present for this run.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+
+    01 top_n_want pic s9(4) comp value 3.
+
+    01 top_totals.
+      02 top_total pic s9(8) comp value 0
+          occurs 1 to 999 times depending on top_n_want
+          indexed by top_idx.
+    01 swap_idx usage is index.
+    01 temp_swap pic s9(8) comp.
+
     01 final_num pic s9(8) comp value 0.
 
+    *> Ranked order for the audit report below -- rank_elf_idx(1) is
+    *> the elf_idx of the highest total, rank_elf_idx(2) the next, etc.
+    01 rank_order.
+      02 rank_elf_idx pic s9(8) comp value 0 occurs 0 to 99999 times
+          depending on elf_num indexed by rank_idx.
+    01 rank_swap_idx pic s9(8) comp.
+    01 rank_temp pic s9(8) comp.
+
+    01 report-line pic x(999).
+    01 disp-elf-idx pic z(4)9.
+    01 disp-elf-total pic z(7)9.
+    01 disp-top-n pic z(3)9.
+
 procedure division.
   call 'lib-readfile' using function module-id rf_all_lines.
   *> move "1000" to rf_line_row(1)
@@ -40,6 +66,13 @@ procedure division.
   *> move "10000" to rf_line_row(14)
   *> move 14 to rf_line_cnt
 
+  *> Optional control card: first line is how many top elves to
+  *> accumulate. Falls back to the top_n_want default of 3 above.
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:4) to top_n_want
+  end-if
+
   move 1 to elf_num
   move 0 to elf_total(elf_num)
   perform varying rf_line_idx from 1 by 1 until rf_line_idx > rf_line_cnt
@@ -52,29 +85,69 @@ procedure division.
       *> display "ADDED ELF[" elf_num "]: " line_as_num " " elf_total(elf_num)
   end-perform
 
-  move 0 to highest
-  move 0 to highest2
-  move 0 to highest3
+  *> Keep top_total(1 .. top_n_want) sorted ascending, so top_total(1)
+  *> is always the smallest of the current top-N and the one to bump
+  *> when a bigger elf total shows up.
+  perform varying top_idx from 1 by 1 until top_idx > top_n_want
+    move 0 to top_total(top_idx)
+  end-perform
+
   perform varying elf_idx from 1 by 1 until elf_idx > elf_num
-    *> display "ELF[" elf_idx "] " elf_total(elf_idx) " " highest
-    if elf_total(elf_idx) > highest
-      move highest2 to highest3
-      move highest to highest2
-      move elf_total(elf_idx) to highest
-    else
-      if elf_total(elf_idx) > highest2
-        move highest2 to highest3
-        move elf_total(elf_idx) to highest2
-      else
-        if elf_total(elf_idx) > highest3
-          move elf_total(elf_idx) to highest3
+    if elf_total(elf_idx) > top_total(1)
+      move elf_total(elf_idx) to top_total(1)
+      perform varying swap_idx from 1 by 1 until swap_idx >= top_n_want
+        if top_total(swap_idx) > top_total(swap_idx + 1)
+          move top_total(swap_idx) to temp_swap
+          move top_total(swap_idx + 1) to top_total(swap_idx)
+          move temp_swap to top_total(swap_idx + 1)
         end-if
-      end-if
+      end-perform
     end-if
-    *> display "SO FAR: " highest " " highest2 " " highest3
   end-perform
 
-  compute final_num = highest + highest2 + highest3
-  display "FINAL: " final_num
+  move 0 to final_num
+  perform varying top_idx from 1 by 1 until top_idx > top_n_want
+    compute final_num = final_num + top_total(top_idx)
+  end-perform
+  move top_n_want to disp-top-n
+  display "TOP " function trim(disp-top-n) " FINAL: " final_num
+
+  *> Rank the elves descending by total, same bubble-swap idiom used
+  *> above to maintain the top-N list.
+  perform varying rank_idx from 1 by 1 until rank_idx > elf_num
+    move rank_idx to rank_elf_idx(rank_idx)
+  end-perform
+  perform varying rank_idx from 1 by 1 until rank_idx > elf_num
+    perform varying rank_swap_idx from 1 by 1 until rank_swap_idx >= elf_num
+      if elf_total(rank_elf_idx(rank_swap_idx)) < elf_total(rank_elf_idx(rank_swap_idx + 1))
+        move rank_elf_idx(rank_swap_idx) to rank_temp
+        move rank_elf_idx(rank_swap_idx + 1) to rank_elf_idx(rank_swap_idx)
+        move rank_temp to rank_elf_idx(rank_swap_idx + 1)
+      end-if
+    end-perform
+  end-perform
+
+  *> Archive the inventory audit so it can be diffed day over day.
+  call 'lib-writereport' using function module-id "O" report-line
+  move "ELF INVENTORY AUDIT" to report-line
+  call 'lib-writereport' using function module-id "W" report-line
+  string "TOP " function trim(disp-top-n) " COUNT" delimited by size into report-line
+  call 'lib-writereport' using function module-id "W" report-line
+  move final_num to disp-elf-total
+  string "FINAL: " function trim(disp-elf-total) delimited by size into report-line
+  call 'lib-writereport' using function module-id "W" report-line
+  move "ELF  TOTAL" to report-line
+  call 'lib-writereport' using function module-id "W" report-line
+  perform varying rank_idx from 1 by 1 until rank_idx > elf_num
+    move rank_elf_idx(rank_idx) to disp-elf-idx
+    move elf_total(rank_elf_idx(rank_idx)) to disp-elf-total
+    string function trim(disp-elf-idx) delimited by size
+      "  " delimited by size
+      function trim(disp-elf-total) delimited by size
+      into report-line
+    end-string
+    call 'lib-writereport' using function module-id "W" report-line
+  end-perform
+  call 'lib-writereport' using function module-id "C" report-line
 
   goback.
