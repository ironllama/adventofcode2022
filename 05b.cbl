@@ -17,8 +17,9 @@ data division.
     77 crate_char pic x.
 
     01 dock.
-      02 dock_cnt pic s9(4) comp.
-      02 dock_row occurs 9 times indexed by dock_idx.
+      02 dock_cnt pic s9(4) comp value 99.
+      02 dock_row occurs 1 to 99 times depending on dock_cnt
+          indexed by dock_idx.
         03 crate_stack.
           04 crate_stack_cnt pic s9(8) comp value 0.
           04 crate_stack_row pic x(99).
@@ -35,9 +36,16 @@ data division.
 
     77 total_found pic x(99).
 
+    77 report-line pic x(999).
+    77 disp-amt pic z9.
+    77 disp-from pic z9.
+    77 disp-to pic z9.
+
 procedure division.
   call 'lib-readfile' using function module-id rf_all_lines
-  move 9 to dock_cnt
+  *> dock_cnt starts at its max so the crate-stack table is fully
+  *> addressable while parsing crate rows, before the numbering row
+  *> at the bottom of the stack diagram tells us the real dock count.
 
 *>   move "    [D]    " to rf_line_row(1)
 *>   move "[N] [C]    " to rf_line_row(2)
@@ -52,6 +60,12 @@ procedure division.
 *>   move 3 to dock_cnt
 
   move 0 to total_found
+
+  *> Audit trail: every crane move as it's applied, for replay checks.
+  call 'lib-writereport' using function module-id "O" report-line
+  move "CRANE MOVE LOG" to report-line
+  call 'lib-writereport' using function module-id "W" report-line
+
   perform varying rf_line_idx from 1 by 1 until rf_line_idx > rf_line_cnt
     *> display "LINE! [" rf_line_row(rf_line_idx) "]"
 
@@ -59,7 +73,7 @@ procedure division.
     if dock_done = 0
       *> Check to see if line is a [x] line, or just a num line
       move 0 to dock_char_found
-      perform varying dock_char_idx from 1 by 1 until dock_char_idx > ((dock_cnt * 4) - 1) or dock_char_found = 1
+      perform varying dock_char_idx from 1 by 1 until dock_char_idx > 98 or dock_char_found = 1
         *> display "SEARCH: " dock_char_idx
         if rf_line_row(rf_line_idx)(dock_char_idx:1) = "["
           add 1 to dock_char_found
@@ -68,7 +82,7 @@ procedure division.
 
       if dock_char_found = 1
         move 1 to dock_char_idx
-        perform varying dock_char_adv from 1 by 1 until dock_char_adv > ((dock_cnt * 4) - 1)
+        perform varying dock_char_adv from 1 by 1 until dock_char_adv > 98
           move rf_line_row(rf_line_idx)(dock_char_adv + 1:1) to crate_char
           if crate_char <> " "
             *> display "FOUND: " crate_char " ADDING TO: " dock_char_idx " VALUE [" crate_stack_row(dock_char_idx) "]"
@@ -82,6 +96,9 @@ procedure division.
           add 1 to dock_char_idx
         end-perform
       else
+        *> This is the " 1   2   3 ..." numbering row: derive the
+        *> real dock count from its width instead of hardcoding it.
+        compute dock_cnt = (function length(function trim(rf_line_row(rf_line_idx))) + 3) / 4
         move 1 to dock_done
         add 1 to rf_line_idx
         *> perform display_dock
@@ -98,6 +115,16 @@ procedure division.
       end-unstring
     *>   display "amt " move_amt " from " move_from " to " move_to
 
+      move move_amt to disp-amt
+      move move_from to disp-from
+      move move_to to disp-to
+      string "MOVE " function trim(disp-amt) delimited by size
+        " FROM " function trim(disp-from) delimited by size
+        " TO " function trim(disp-to) delimited by size
+        into report-line
+      end-string
+      call 'lib-writereport' using function module-id "W" report-line
+
       move crate_stack_row(move_from)(1:move_amt) to crane
 
       move crate_stack_row(move_from)(move_amt + 1:) to crate_stack_row(move_from)
@@ -114,7 +141,7 @@ procedure division.
   end-perform
 
   move spaces to total_found
-  perform varying dock_idx from 1 by 1 until dock_idx > 9
+  perform varying dock_idx from 1 by 1 until dock_idx > dock_cnt
     string total_found delimited by space
       crate_stack_row(dock_idx)(1:1)
       into total_found
@@ -124,6 +151,18 @@ procedure division.
   perform display_dock
   display "FINAL: " function trim(total_found)
 
+  move "FINAL DOCK STACKS (bottom to top)" to report-line
+  call 'lib-writereport' using function module-id "W" report-line
+  perform varying dock_idx from 1 by 1 until dock_idx > dock_cnt
+    move dock_idx to disp-from
+    string "[" function trim(disp-from) "]: " delimited by size
+      function trim(crate_stack_row(dock_idx)) delimited by size
+      into report-line
+    end-string
+    call 'lib-writereport' using function module-id "W" report-line
+  end-perform
+  call 'lib-writereport' using function module-id "C" report-line
+
   goback.
 
 display_dock.
