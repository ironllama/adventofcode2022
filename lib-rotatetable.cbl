@@ -12,25 +12,48 @@ data division.
     77 line_width pic s9(8) comp.
     77 line_char_idx pic s9(8) comp.
     77 new_temp_line pic x(9999).
-
   linkage section.
     01 ln-all_lines.
       02 ln-line_cnt pic s9(8) comp value 0.
       02 ln-line_row pic x(9999) occurs 0 to 9999 times
           depending on ln-line_cnt indexed by ln-line_idx.
+    *> "ROTATE" keeps the original counter-clockwise rotation;
+    *> "TRANSPOSE" does a plain row/column swap (new row K is old
+    *> column K, top to bottom).
+    01 ln-mode pic x(9).
 
-procedure division using ln-all_lines.
-  *> Rotates table counter-clockwise. Assumes rectangle table.
-  display "ROTATE TABLE"
+procedure division using ln-all_lines ln-mode.
+  inspect function trim(ln-line_row(1)) tallying line_width for all characters
+
+  *> TRANSPOSE swaps rows and columns, so the result has line_width
+  *> rows (one per old column); ROTATE keeps the original row count.
+  if ln-mode = "TRANSPOSE"
+    move line_width to new_line_cnt
+  else
+    move ln-line_cnt to new_line_cnt
+  end-if
+  perform varying new_line_idx from 1 by 1 until new_line_idx > new_line_cnt
+    move spaces to new_line_row(new_line_idx)
+  end-perform
+
+  if ln-mode = "TRANSPOSE"
+    perform transpose_table
+  else
+    display "ROTATE TABLE"
+    perform rotate_ccw
+  end-if
+
+  move new_all_lines to ln-all_lines
+
+  goback.
 
+rotate_ccw.
+  *> Rotates table counter-clockwise. Assumes rectangle table.
 *>   display "ORIG: [" ln-line_cnt "]"
 *>   perform varying ln-line_idx from 1 by 1 until ln-line_idx > ln-line_cnt
 *>     display function trim(ln-line_row(ln-line_idx))
 *>   end-perform
 
-  inspect function trim(ln-line_row(1)) tallying line_width for all characters
-
-  move ln-line_cnt to new_line_cnt
   set ln-line_idx to 1
   perform varying ln-line_idx from 1 by 1 until ln-line_idx > ln-line_cnt
     set new_line_idx to 1
@@ -50,11 +73,24 @@ procedure division using ln-all_lines.
     end-perform
   end-perform
 
-  move new_all_lines to ln-all_lines
-
   display "NEW: [" new_line_cnt "]"
   perform varying ln-line_idx from 1 by 1 until ln-line_idx > ln-line_cnt
     display function trim(ln-line_row(ln-line_idx))
   end-perform
+  .
 
-  goback.
+transpose_table.
+  *> New row K is old column K, read top to bottom -- a plain
+  *> transpose, not a rotation. Each output character has a fixed,
+  *> known position (new row = old column, new column = old row), so
+  *> address it directly instead of building the row with STRING --
+  *> STRING's "delimited by space" treats a blank source character as
+  *> zero-length, which would silently drop interior blank cells.
+  perform varying line_char_idx from 1 by 1 until line_char_idx > line_width
+    set new_line_idx to line_char_idx
+    perform varying ln-line_idx from 1 by 1 until ln-line_idx > ln-line_cnt
+      move ln-line_row(ln-line_idx)(line_char_idx:1)
+          to new_line_row(new_line_idx)(ln-line_idx:1)
+    end-perform
+  end-perform
+  .
