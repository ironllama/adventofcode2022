@@ -1,6 +1,6 @@
            >>source format free
 identification division.
-program-id. 10a.
+program-id. 10b.
 
 data division.
   working-storage section.
@@ -24,8 +24,22 @@ data division.
     77 total_found pic s9(8) comp.
     77 curr_found pic s9(8) comp.
 
+    *> For lib-readdata, pulling an optional breakpoint cycle number so
+    *> a specific frame's register value and pixel state can be
+    *> dumped without re-deriving it from the instruction log by hand.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 query_cycle pic s9(8) comp value 0.
+
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
+
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:8) to query_cycle
+  end-if
   *> call 'lib-readdata' using function module-id ".da1" rf_all_lines
   *> move "noop" to rf_line_row(1)
   *> move "addx 3" to rf_line_row(2)
@@ -82,5 +96,11 @@ check_cycle.
   else
     display "." no advancing
   end-if
+
+  if query_cycle > 0 and (total_cycles + 1) = query_cycle
+    display space
+    display "BREAKPOINT CYCLE: " query_cycle " X: " x_val
+        " PIXEL: " line_pos
+  end-if
   .
   
\ No newline at end of file
