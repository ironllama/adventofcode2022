@@ -1,6 +1,6 @@
            >>source format free
 identification division.
-program-id. 07a.
+program-id. 07b.
 
 data division.
   working-storage section.
@@ -35,6 +35,26 @@ data division.
         03 all_totals_name pic x(10).
         03 all_totals_size pic s9(8) comp.
 
+    *> For lib-readdata, pulling the "how many candidates" control
+    *> card. Defaults to the top 5 cleanup candidates when no ".ctl"
+    *> file is present for this run.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 top_n_want pic s9(4) comp value 5.
+    77 candidates_found pic s9(4) comp value 0.
+
+    *> Run mode, control-card line 2: "1" = total size of all dirs at
+    *> or under 100000 (part 1). "2" (default) = size of the smallest
+    *> dir that would free enough space to install the update (part 2).
+    77 run_mode pic x value "2".
+    77 part1_total pic s9(8) comp value 0.
+
+    77 report-line pic x(999).
+    77 disp-rank pic z9.
+    77 disp-size pic z(7)9.
+
 procedure division.
   call 'lib-readfile' using function module-id rf_all_lines
   *> move "$ cd /" to rf_line_row(1)
@@ -63,14 +83,25 @@ procedure division.
   *> move 23 to rf_line_cnt
 
 
+  *> Optional control card: line 1 is the cleanup-candidate count,
+  *> line 2 is the run mode ("1" or "2").
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:4) to top_n_want
+  end-if
+  if ctl_line_cnt > 1
+    move ctl_line_row(2)(1:1) to run_mode
+  end-if
+
   set rf_line_idx to 1
   set dir_depth to 1
   move 0 to all_totals_cnt
+  move 0 to part1_total
   perform process_dir
 
   sort all_totals
 
-  compute to_delete = all_totals_size(1) - 40000000 
+  compute to_delete = all_totals_size(1) - 40000000
   move 0 to total_found
   perform varying all_totals_idx from 1 by 1 until all_totals_idx > all_totals_cnt
     if all_totals_size(all_totals_idx) > to_delete
@@ -78,7 +109,41 @@ procedure division.
     end-if
   end-perform
 
-  display "FINAL: " total_found
+  if run_mode = "1"
+    display "FINAL: " part1_total
+  else
+    display "FINAL: " total_found
+  end-if
+
+  call 'lib-writereport' using function module-id "O" report-line
+  if run_mode = "1"
+    move "TOTAL SIZE OF DIRS <= 100000" to report-line
+    call 'lib-writereport' using function module-id "W" report-line
+    move part1_total to disp-size
+    string "FINAL: " function trim(disp-size) delimited by size into report-line
+    call 'lib-writereport' using function module-id "W" report-line
+  else
+    move "CLEANUP CANDIDATES (smallest dir that frees enough space first)" to report-line
+    call 'lib-writereport' using function module-id "W" report-line
+    move 0 to candidates_found
+    perform varying all_totals_idx from all_totals_cnt by -1
+        until all_totals_idx < 1 or candidates_found >= top_n_want
+      if all_totals_size(all_totals_idx) > to_delete
+        add 1 to candidates_found
+        move candidates_found to disp-rank
+        move all_totals_size(all_totals_idx) to disp-size
+        string function trim(disp-rank) delimited by size
+          "  " delimited by size
+          all_totals_name(all_totals_idx) delimited by size
+          "  " delimited by size
+          function trim(disp-size) delimited by size
+          into report-line
+        end-string
+        call 'lib-writereport' using function module-id "W" report-line
+      end-if
+    end-perform
+  end-if
+  call 'lib-writereport' using function module-id "C" report-line
 
   goback.
 
@@ -98,9 +163,9 @@ process_dir.
       if line_word_two = "cd"
         if line_word_three = ".."
           *> display "Finished " dir_name(dir_depth) " size " dir_total(dir_depth)
-      *>    if dir_total(dir_depth) < 100000
-      *>      compute total_found = total_found + dir_total(dir_depth)
-      *>    end-if
+          if dir_total(dir_depth) < 100000
+            compute part1_total = part1_total + dir_total(dir_depth)
+          end-if
           move 1 to finished_dir
         else
           *> Get ready to recurse!
