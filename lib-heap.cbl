@@ -10,7 +10,7 @@ data division.
     77 sibling usage is index.
 
     01 swap-temp.
-      02 swap_temp_key pic s9(8) comp.
+      02 swap_temp_key pic s9(18) comp.
       02 swap_temp_val pic s9(8) comp.
 
     01 halt_sw pic x(3).
@@ -22,10 +22,10 @@ data division.
       02 ln-heap_cnt pic s9(8) comp value 0.
       02 ln-heap_item occurs 1 to unbounded
           depending on ln-heap_cnt indexed by ln-heap_idx.
-        03 ln-heap_item_key pic s9(8) comp.
+        03 ln-heap_item_key pic s9(18) comp.
         03 ln-heap_item_val pic s9(8) comp.
     01 ln-heap_new_item.
-      02 ln-heap_new_key pic s9(8) comp.
+      02 ln-heap_new_key pic s9(18) comp.
       02 ln-heap_new_val pic s9(8) comp.
 
 procedure division using ln-type ln-oper ln-in_heap ln-heap_new_item.
