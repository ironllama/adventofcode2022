@@ -1,6 +1,6 @@
            >>source format free
 identification division.
-program-id. 11a.
+program-id. 11b.
 
 data division.
   working-storage section.
@@ -12,14 +12,15 @@ data division.
 
     77 read_filler1 pic x(99).
     77 read_filler2 pic x(99).
-    77 read_monkey_num pic 9.
+    77 read_monkey_num pic 9(4) comp.
     77 read_items_done pic 9.
     77 read_items_ptr pic s9(4) comp.
     77 read_item_num pic s9(2) comp.
 
-    77 num_monkeys pic 9.
+    77 num_monkeys pic 9(4) comp value 0.
     01 all_monkeys.
-      02 monkey occurs 8 times indexed by monkey_idx.
+      02 monkey occurs 1 to 64 times depending on num_monkeys
+          indexed by monkey_idx.
         03 monkey_items_head pic s9(18) comp value 1.
         03 monkey_items_num pic s9(18) comp value 0.
         03 monkey_items occurs 999999 times
@@ -55,11 +56,33 @@ data division.
 
     77 total_found pic s9(18) comp.
 
+    *> For lib-readdata, pulling an optional item-location trace flag.
+    *> "Y" writes each round's per-monkey item list to a log, for
+    *> auditing a disputed throw instead of trusting the final tally.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 trace_mode pic x value "N".
+
+    77 report-line pic x(999).
+    77 disp-round pic z(9)9.
+    77 disp-item pic z(17)9.
+    77 disp-monkey pic z9.
+
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
-  move 8 to num_monkeys
-  *> call 'lib-readdata' using function module-id ".da1" rf_all_lines
-  *> move 4 to num_monkeys
+  *> num_monkeys is derived below by counting "Monkey N:" headers as
+  *> they're read, so the table always matches however many monkeys
+  *> this run's input actually describes.
+
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:1) to trace_mode
+  end-if
+  if trace_mode = "Y"
+    call 'lib-writereport' using function module-id "O" report-line
+  end-if
 
   move 0 to total_found
 
@@ -76,6 +99,9 @@ procedure division.
           into read_filler1 read_monkey_num
         end-unstring
         add 1 to read_monkey_num
+        if read_monkey_num > num_monkeys
+          move read_monkey_num to num_monkeys
+        end-if
         *> display "MONKEY " read_monkey_num
       else
         *> "Starting items: 79, 98"
@@ -260,17 +286,15 @@ procedure division.
        *> display space
     end-perform
 
-    *> display "ROUND: " round_idx
-    *> perform varying monkey_idx from 1 by 1 until monkey_idx > num_monkeys
-      *> display "MONKEY " monkey_idx ": " no advancing
-      *> set monkey_items_idx to 1
-      *> perform varying monkey_items_idx from monkey_items_head(monkey_idx) by 1 until monkey_items_idx > monkey_items_num(monkey_idx)
-        *> display "[" monkey_items_id(monkey_idx monkey_items_idx) "]" monkey_items_val(monkey_idx monkey_items_idx) ", " no advancing
-      *> end-perform
-      *> display space
-    *> end-perform
+    if trace_mode = "Y"
+      perform trace_round
+    end-if
   end-perform
 
+  if trace_mode = "Y"
+    call 'lib-writereport' using function module-id "C" report-line
+  end-if
+
   *> Get highest 2 inspection amounts from the barrel full of monkeys.
   display space
   perform varying monkey_idx from 1 by 1 until monkey_idx > num_monkeys
@@ -290,3 +314,29 @@ procedure division.
   display "FINAL: " total_found
 
   goback.
+
+trace_round.
+  move round_idx to disp-round
+  string "ROUND " function trim(disp-round) delimited by size
+    into report-line
+  end-string
+  call 'lib-writereport' using function module-id "W" report-line
+
+  perform varying monkey_idx from 1 by 1 until monkey_idx > num_monkeys
+    move spaces to report-line
+    set disp-monkey to monkey_idx
+    string "  MONKEY " function trim(disp-monkey) ": " delimited by size
+      into report-line
+    end-string
+    perform varying monkey_items_idx from monkey_items_head(monkey_idx) by 1
+        until monkey_items_idx > monkey_items_num(monkey_idx)
+      move monkey_items_val(monkey_idx monkey_items_idx) to disp-item
+      string function trim(report-line) delimited by size
+        function trim(disp-item) delimited by size
+        ", " delimited by size
+        into report-line
+      end-string
+    end-perform
+    call 'lib-writereport' using function module-id "W" report-line
+  end-perform
+  .
