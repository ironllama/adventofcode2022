@@ -31,10 +31,27 @@ data division.
 
     77 total_found pic s9(18) comp.
 
+    *> Optional control card: line 1 is "Y"/"N" to dump the full
+    *> expression tree (every monkey's operator and operand monkeys,
+    *> walked from "root") to a report file for diagnosing a bad total.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 dump_mode pic x value "N".
+    77 dump_line pic x(999).
+    77 disp-depth pic z(3)9.
+    77 dump_val pic -(17)9.
+
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
 *>   call 'lib-readdata' using function module-id ".da1" rf_all_lines
 
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:1) to dump_mode
+  end-if
+
   move 0 to total_found
   perform varying rf_idx from 1 by 1 until rf_idx > rf_cnt
     *> display "LINE: " function trim(rf_row(rf_idx))
@@ -64,9 +81,58 @@ procedure division.
   move stack_value to total_found
   display "FINAL: " total_found
 
+  if dump_mode = "Y"
+    call 'lib-writereport' using function module-id "O" dump_line
+    move "MONKEY EXPRESSION TREE (walked from root)" to dump_line
+    call 'lib-writereport' using function module-id "W" dump_line
+    move "root" to stack_target
+    perform dump_node
+    call 'lib-writereport' using function module-id "C" dump_line
+  end-if
+
   goback.
 
 
+dump_node.
+  add 1 to stack_cnt on size error display ">>>>> STACK OVERFLOW! <<<<<" end-add
+
+  move 0 to inst_found
+  perform varying inst_idx from 1 by 1 until inst_idx > inst_cnt or inst_found = 1
+    if inst_name(inst_idx) = stack_target
+      move inst_idx to stack_inst_idx(stack_cnt)
+      move 1 to inst_found
+    end-if
+  end-perform
+
+  move stack_cnt to disp-depth
+  move spaces to dump_line
+  if inst_oper(stack_inst_idx(stack_cnt)) <> space
+    string "DEPTH " delimited by size disp-depth delimited by size
+      " " delimited by size inst_name(stack_inst_idx(stack_cnt)) delimited by size
+      " = " delimited by size inst_left(stack_inst_idx(stack_cnt)) delimited by size
+      " " delimited by size inst_oper(stack_inst_idx(stack_cnt)) delimited by size
+      " " delimited by size inst_right(stack_inst_idx(stack_cnt)) delimited by size
+      into dump_line
+    end-string
+    call 'lib-writereport' using function module-id "W" dump_line
+
+    move inst_left(stack_inst_idx(stack_cnt)) to stack_target
+    perform dump_node
+    move inst_right(stack_inst_idx(stack_cnt)) to stack_target
+    perform dump_node
+  else
+    move inst_num(stack_inst_idx(stack_cnt)) to dump_val
+    string "DEPTH " delimited by size disp-depth delimited by size
+      " " delimited by size inst_name(stack_inst_idx(stack_cnt)) delimited by size
+      " = " delimited by size function trim(dump_val) delimited by size
+      into dump_line
+    end-string
+    call 'lib-writereport' using function module-id "W" dump_line
+  end-if
+
+  subtract 1 from stack_cnt
+  .
+
 get_value.
   add 1 to stack_cnt on size error display ">>>>> STACK OVERFLOW! <<<<<" end-add
   *> display "get_value: " stack_target
