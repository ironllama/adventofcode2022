@@ -55,8 +55,30 @@ data division.
 
     77 total_found pic s9(18) comp.
 
+    *> For lib-readdata, pulling an optional coverage-report flag. "Y"
+    *> writes every row's final merged range list to a report instead of
+    *> leaving it visible only via debug DISPLAY lines / the single
+    *> row where the sensor coverage has a gap.
+    01 ctl_all_lines.
+      02 ctl_line_cnt pic s9(8) comp value 0.
+      02 ctl_line_row pic x(9999) occurs 0 to 9 times
+          depending on ctl_line_cnt indexed by ctl_line_idx.
+    77 coverage_report_mode pic x value "N".
+    77 report-line pic x(999).
+    77 disp-row pic z(8)9.
+    77 disp-range-start pic -(8)9.
+    77 disp-range-end pic -(8)9.
+
 procedure division.
   call 'lib-readdata' using function module-id ".dat" rf_all_lines
+
+  call 'lib-readdata' using function module-id ".ctl" ctl_all_lines
+  if ctl_line_cnt > 0
+    move ctl_line_row(1)(1:1) to coverage_report_mode
+  end-if
+  if coverage_report_mode = "Y"
+    call 'lib-writereport' using function module-id "O" report-line
+  end-if
 *>   move 2000000 to line_beacon_y
 *>   call 'lib-readdata' using function module-id ".da1" rf_all_lines
 *> *>   move 10 to line_beacon_y
@@ -230,8 +252,29 @@ procedure division.
         end-if
       end-perform
     end-if
+
+    if coverage_report_mode = "Y"
+      perform varying range_idx from 1 by 1 until range_idx > range_cnt
+        if range_use(range_idx) = 1
+          set disp-row to line_idx
+          move range_start(range_idx) to disp-range-start
+          move range_end(range_idx) to disp-range-end
+          move spaces to report-line
+          string "ROW " function trim(disp-row) delimited by size
+            ": RANGE " function trim(disp-range-start) delimited by size
+            " TO " function trim(disp-range-end) delimited by size
+            into report-line
+          end-string
+          call 'lib-writereport' using function module-id "W" report-line
+        end-if
+      end-perform
+    end-if
   end-perform
 
   display "FINAL: " total_found
 
+  if coverage_report_mode = "Y"
+    call 'lib-writereport' using function module-id "C" report-line
+  end-if
+
   goback.
