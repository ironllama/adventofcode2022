@@ -12,15 +12,15 @@ data division.
       02 openSet_cnt pic s9(8) comp value 0.
       02 openSet_item occurs 1 to 999999
           depending on openSet_cnt indexed by openSet_idx.
-        03 openSet_item_key pic s9(8) comp.
+        03 openSet_item_key pic s9(18) comp.
         03 openSet_item_val pic s9(8) comp.
     01 openSet_new_item.
-      02 openSet_new_key pic s9(8) comp.
+      02 openSet_new_key pic s9(18) comp.
       02 openSet_new_val pic s9(8) comp.
 
     01 gScore.
       02 gScore_len pic s9(8) comp.
-      02 gScore_val pic s9(8) comp value 99999999
+      02 gScore_val pic s9(18) comp value 999999999999999999
           occurs 0 to 999999 times
           depending on gScore_len indexed by gScore_idx.
 
@@ -28,8 +28,8 @@ data division.
     01 current_rowpos pic s9(8) comp.
     01 curr_neighbor pic s9(8) comp.
     01 neighbor_rowpos pic s9(8) comp.
-    01 temp_gScore pic s9(8) comp.
-    01 temp_fScore pic s9(8) comp.
+    01 temp_gScore pic s9(18) comp.
+    01 temp_fScore pic s9(18) comp.
 
     *> Might be a waste of space as a sparse array, rather than map.
     01 cameFrom.
@@ -39,6 +39,9 @@ data division.
           indexed by cameFrom_idx.
     01 nextFound pic s9(8) comp.
 
+    01 map_supplied pic 9 value 0.
+    01 psize pic s9(9) comp.
+
   linkage section.
     01 ln-startPt pic s9(8) comp.
     01 ln-goalPt pic s9(8) comp.
@@ -51,9 +54,22 @@ data division.
       02 ln-path_len pic s9(8) comp value 0.
       02 ln-path_val pic s9(8) comp value 0 occurs 0 to unbounded
           depending on ln-path_len indexed by ln-path_idx.
-
-
-procedure division using ln-startPt ln-goalPt ln-nodes ln-path.
+    *> Optional distance-map export: the caller passes ln-goalPt = 0
+    *> to skip the early exit-at-goal and run the search to
+    *> completion, then gets the full gScore table back here instead
+    *> of only the single reconstructed path.
+    01 ln-gscore-map.
+      02 ln-gscore-map_len pic s9(8) comp value 0.
+      02 ln-gscore-map_val pic s9(18) comp value 0 occurs 0 to unbounded
+          depending on ln-gscore-map_len indexed by ln-gscore-map_idx.
+
+
+procedure division using ln-startPt ln-goalPt ln-nodes ln-path
+    optional ln-gscore-map.
+  call "C$PARAMSIZE" using 5 returning psize
+  if psize not = -1
+    move 1 to map_supplied
+  end-if
   *> display "LIB-ASTAR!"
   move 'min' to minmax
   move 'insert' to oper
@@ -63,7 +79,7 @@ procedure division using ln-startPt ln-goalPt ln-nodes ln-path.
 
   set gScore_idx to 1
   perform varying gScore_idx from 1 by 1 until gScore_idx > ln-nodes_len
-    move 99999999 to gScore_val(gScore_idx)
+    move 999999999999999999 to gScore_val(gScore_idx)
   end-perform
   move 0 to gScore_val(1)
 
@@ -83,6 +99,7 @@ procedure division using ln-startPt ln-goalPt ln-nodes ln-path.
 
     if current = ln-goalPt
       perform reconstruct_path
+      perform export_gscore_map
       goback
     end-if
 
@@ -117,8 +134,19 @@ procedure division using ln-startPt ln-goalPt ln-nodes ln-path.
 
   end-perform
 
+  perform export_gscore_map
+
   goback.
 
+export_gscore_map.
+  if map_supplied = 1
+    move ln-nodes_len to ln-gscore-map_len
+    perform varying gScore_idx from 1 by 1 until gScore_idx > ln-nodes_len
+      move gScore_val(gScore_idx) to ln-gscore-map_val(gScore_idx)
+    end-perform
+  end-if
+  .
+
 check_neighbor.
   *> display "CHECKING: " ln-nodes_row(curr_neighbor) " - " ln-nodes_row(current)
   *> This if-then-end-if only exists for AoC2022-Day12.
